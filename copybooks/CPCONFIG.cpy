@@ -0,0 +1,32 @@
+      *    *** CPCONFIG  -  各プログラム共通 既定ファイル名 定義
+      *    *** COBRND/DECODE05/DECODE06/DECODE07/FILEDUMP の
+      *    *** WK-xxx-F-NAME 初期値をここに集約する(変更時はここだけでよい)
+
+       01  CFG-COBRND-PIN1-NAME    PIC  X(032) VALUE
+               "COBRND.seiyu.okiniiri.csv".
+       01  CFG-COBRND-PIN2-NAME    PIC  X(032) VALUE
+               "COBRND.seiyuall.utf8.csv".
+       01  CFG-COBRND-PIN3-NAME    PIC  X(032) VALUE
+               "COBRND.product.category.csv".
+       01  CFG-COBRND-CKPT-NAME    PIC  X(032) VALUE "COBRND.CKPT".
+       01  CFG-COBRND-AUDIT-NAME   PIC  X(032) VALUE "COBRND.AUDIT.LOG".
+
+       01  CFG-DECODE05-PIN1-NAME  PIC  X(032) VALUE "KANJI\KANJI1.txt".
+       01  CFG-DECODE05-CACHE-NAME PIC  X(032) VALUE "DECODE05.CACHE".
+       01  CFG-DECODE05-NGLOG-NAME PIC  X(032) VALUE "DECODE05.NGLOG".
+
+       01  CFG-DECODE06-PIN1-NAME  PIC  X(032) VALUE "DECODE06.PIN1".
+
+       01  CFG-DECODE07-PIN1-NAME  PIC  X(032) VALUE "DECODE07.PIN1".
+       01  CFG-DECODE07-POT1-NAME  PIC  X(032) VALUE "DECODE07.POT1".
+
+       01  CFG-FILEDUMP-POT1-NAME  PIC  X(032) VALUE "FILEDUMP.POT1".
+       01  CFG-FILEDUMP-POT2-NAME  PIC  X(032) VALUE "FILEDUMP.POT2".
+
+      *    *** MAINJOB が各ジョブステップへ渡す既定の対象ファイル名
+       01  CFG-MAINJOB-LISTING-SRC PIC  X(256) VALUE
+               "MAINJOB.LISTING.SRC".
+       01  CFG-MAINJOB-DUMP-SRC    PIC  X(256) VALUE
+               "MAINJOB.DUMP.SRC".
+
+       01  CFG-LISTINGB-CKPT-NAME  PIC  X(032) VALUE "LISTINGB.CKPT".

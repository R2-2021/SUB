@@ -0,0 +1,40 @@
+      *    *** CPDATETIME  -  DATETIME.cbl LINKAGE共通エリア
+       01  :##:-DATETIME-AREA.
+           03  :##:-DATE-TIME-ID    PIC  X(001).
+           03  :##:-DATE-TIME-PGM   PIC  X(008).
+           03  :##:-DATE-LUP-COM    PIC  X(020).
+
+           03  :##:-DATE-TIME.
+             05  :##:-DATE-YMD.
+               07  :##:-DATE-YY     PIC  9(002).
+               07  :##:-DATE-MM     PIC  9(002).
+               07  :##:-DATE-DD     PIC  9(002).
+             05  :##:-DATE-HMS.
+               07  :##:-DATE-HH     PIC  9(002).
+               07  :##:-DATE-MI     PIC  9(002).
+               07  :##:-DATE-SS     PIC  9(002).
+               07  :##:-DATE-SM     PIC  9(002).
+           03  :##:-DATE-TIME-R     REDEFINES :##:-DATE-TIME.
+             05  :##:-DATE-YMD-SU-N OCCURS 14
+                                    PIC  9(001).
+
+           03  :##:-DATE-YMD-HMS-N  OCCURS 14
+                                    PIC  N(001).
+
+           03  :##:-DATE-DAY        PIC  9(007).
+           03  :##:-DATE-DAY-YYDDD-N OCCURS 7
+                                    PIC  N(001).
+
+           03  :##:-DATE-WEEK       PIC  9(001).
+           03  :##:-DATE-WEEK-NK    PIC  N(001).
+           03  :##:-DATE-WEEK-NA    PIC  X(003).
+
+           03  :##:-DATE-MM-NA      PIC  X(009).
+           03  :##:-DATE-MM-NK1     PIC  N(009).
+           03  :##:-DATE-MM-NK2     PIC  N(003).
+
+      *    *** 和暦（令和／平成）出力項目
+           03  :##:-DATE-ERA-NA     PIC  X(006).
+           03  :##:-DATE-ERA-YY     PIC  9(002).
+
+           03  :##:-DATE-SSMM       PIC  9(009)V99.

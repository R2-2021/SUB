@@ -0,0 +1,21 @@
+      *    *** CPDECODE05  -  DECODE05.cbl LINKAGE共通エリア
+      *    *** :##: の部分は呼び出し元で接頭語に置き換える
+      *    ***   REPLACING ==:##:== BY ==LDE05==  等
+       01  :##:-DECODE05-AREA.
+           03  :##:-ID             PIC  X(006).
+      *    *** OPEN,CHANGE,CLOSE
+
+      *    *** SU(SJIS=>UTF8),US(UTF8=>SJIS)
+           03  :##:-HENKAN         PIC  X(002).
+
+      *    *** AA=1バイトづつセット,AK=X"2020"をX"E38080"に変換
+           03  :##:-MODE           PIC  X(002).
+
+      *    *** 変換前(BUF1)のデータの長さ
+           03  :##:-BUF1-LEN       BINARY-LONG SYNC.
+
+      *    *** 変換後(BUF2)のデータの長さ
+           03  :##:-BUF2-LEN       BINARY-LONG SYNC.
+
+      *    *** 呼び出し元でセットするBUF1の件数(DEBUG表示用)
+           03  :##:-BUF1-CNT       BINARY-LONG SYNC.

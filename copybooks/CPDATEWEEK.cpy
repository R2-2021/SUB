@@ -0,0 +1,27 @@
+      *    *** CPDATEWEEK  -  DATEWEEK.cbl LINKAGE共通エリア
+      *    *** :##: の部分は呼び出し元で接頭語に置き換える
+      *    ***   REPLACING ==:##:== BY ==LDW==  等
+       01  :##:-DATEWEEK-AREA.
+           03  :##:-DATE2-ID      PIC  X(001).
+
+           03  :##:-DATE2-YMD.
+             05  :##:-DATE2-YYYY  PIC  9(004).
+             05  :##:-DATE2-MM    PIC  9(002).
+             05  :##:-DATE2-DD    PIC  9(002).
+
+           03  :##:-DATE2-WEEK    PIC  9(001).
+      *    *** ISO-8601 週番号（DATE2-ID = "A" で併せてセットする）
+           03  :##:-DATE2-ISOWK   PIC  9(002).
+
+           03  :##:-NISUU         PIC  9(008)  COMP.
+           03  :##:-URUU          PIC  X(001).
+
+           03  :##:-DATE2-DD2     OCCURS 12
+                                  PIC  9(002).
+
+      *    *** DATE2-ID = "N"（休日カレンダー対応・次営業日算出）で使用する
+      *    *** 休日テーブル。呼び出し元が HOLIDAY-CNT 件の YYYYMMDD を
+      *    *** HOLIDAY-AREA にセットしておく
+           03  :##:-HOLIDAY-CNT   PIC  9(004)  COMP.
+           03  :##:-HOLIDAY-AREA  OCCURS 366
+                                  PIC  9(008).

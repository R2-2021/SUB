@@ -0,0 +1,27 @@
+      *    *** CPDECODE07  -  DECODE07.cbl LINKAGE共通エリア
+      *    *** :##: の部分は呼び出し元で接頭語に置き換える
+      *    ***   REPLACING ==:##:== BY ==LDE07==  等
+       01  :##:-DECODE07-AREA.
+           03  :##:-ID             PIC  X(006).
+      *    *** OPEN,CHANGE,CLOSE
+
+      *    *** 変更パターン(1-10、範囲外は1と同じ)
+           03  :##:-PTN            PIC  9(002).
+
+      *    *** OPEN時、既定の書体ﾃｰﾌﾞﾙ(DECODE07.PIN1)を差し替える場合に設定
+           03  :##:-FONT-FILE      PIC  X(032).
+
+      *    *** OPEN時、"Y"を設定すると変換結果を直接印字ﾌｧｲﾙへ出力する
+           03  :##:-OUT-SW         PIC  X(001).
+
+      *    *** :##:-OUT-SW = "Y" の時の出力先(未設定時はDECODE07.POT1)
+           03  :##:-OUT-FILE       PIC  X(032).
+
+      *    *** CHANGE時、変換対象の文字列(1バイト系)
+           03  :##:-ASCII-TBL      OCCURS 80
+                                   PIC  X(001).
+
+      *    *** CHANGE時、変換結果(16行)
+           03  :##:-LINE-G.
+             05  :##:-LINE         OCCURS 16
+                                   PIC  X(1360).

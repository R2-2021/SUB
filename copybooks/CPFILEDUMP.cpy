@@ -0,0 +1,47 @@
+      *    *** CPFILEDUMP  -  FILEDUMP.cbl LINKAGE共通エリア
+      *    *** :##: の部分は呼び出し元で接頭語に置き換える
+      *    ***   REPLACING ==:##:== BY ==LFD==  等
+       01  :##:-FILEDUMP-AREA.
+           03  :##:-ID            PIC  X(001).
+      *    *** O(OPEN),P(RECORD-PUT),X(ITEM-PUT),C(CLOSE)
+
+      *    *** POT1/POT2ファイル名の先頭に付ける識別子(未設定時はそのまま)
+           03  :##:-PGM           PIC  X(008).
+
+      *    *** 1バイト目ヘッダー出力指定 Y=付ける, A=明細の前に付ける
+           03  :##:-HED           PIC  X(001).
+
+      *    *** POT1,POT2どちらに出力するか指定 1=POT1,他=POT2
+           03  :##:-SU            PIC  9(001).
+
+      *    *** 漢字コード判定 SJIS,UTF8,空白(判定しない)
+           03  :##:-KANJI         PIC  X(004).
+
+      *    *** A=ASCII文字のみ出力,M=16進(HEX)も出力
+           03  :##:-TYPE          PIC  X(001).
+
+      *    *** RECORD.NO MAINで指定する
+           03  :##:-SEQ           PIC  9(009)  COMP.
+
+      *    *** 項目名 10バイト以内で指定
+           03  :##:-ITEM          PIC  X(010).
+
+      *    *** OPEN時、出力する最大件数(P,Xの呼出し回数)、0=無制限
+           03  :##:-MAXREC        PIC  9(009)  COMP.
+
+      *    *** OPEN時、明細N件毎にヘッダーを再出力する、0=しない
+           03  :##:-PAGESZ        PIC  9(009)  COMP.
+
+      *    *** OPEN時のPOT1/POT2オープン方法 O=新規(既定),A=追記,R=退避後新規
+           03  :##:-OMODE         PIC  X(001).
+
+      *    *** 検索して見つけたら明細行の下へ "^" 印を出す バイト列(空白=検索しない)
+           03  :##:-FIND          PIC  X(016).
+
+      *    *** :##:-FIND の有効バイト数
+           03  :##:-FIND-LEN      PIC  9(002)  COMP.
+
+      *    *** 第3パラメータ(LENGTH)省略可、省略時はBufferの定義長とする
+      *    *** PROCEDURE DIVISION USINGのOPTIONALは01レベルが必要なため
+      *    *** 親グループの外に単独項目として定義する
+       01  :##:-LEN               PIC  9(008)  COMP.

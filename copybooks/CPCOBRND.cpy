@@ -0,0 +1,40 @@
+      *    *** CPCOBRND  -  COBRND.cbl LINKAGE共通エリア
+      *    *** :##: の部分は呼び出し元で接頭語に置き換える
+      *    ***   REPLACING ==:##:== BY ==LCR==  等
+       01  :##:-COBRND-AREA.
+           03  :##:-ID          PIC  X(005).
+           03  :##:-SEQ         PIC  9(009)  COMP.
+           03  :##:-IDX         PIC  9(002)  COMP.
+
+      *    *** STR 時に "Y" を指定すると前回のチェックポイントから再開する
+           03  :##:-RESUME      PIC  X(001).
+      *    *** STR 時に "Y" を指定すると生成値の再現ログを出力する
+           03  :##:-AUDIT       PIC  X(001).
+
+      *    *** STR 時に呼び出し元からマスタ名を渡す場合のみ設定する
+      *    *** SPACE のときは既定のファイル名を使用する
+           03  :##:-PIN1-F-NAME PIC  X(032).
+           03  :##:-PIN2-F-NAME PIC  X(032).
+           03  :##:-PIN3-F-NAME PIC  X(032).
+
+      *    *** BATCH 時のみ使用する作成件数と出力ファイル名
+           03  :##:-BATCH-CNT   PIC  9(009)  COMP.
+           03  :##:-BATCH-F-NAME PIC X(032).
+
+           03  :##:-ITEM-AREA   OCCURS 99.
+             05  :##:-FROM      PIC  S9(009) COMP.
+             05  :##:-FROM2     PIC  S9(009) COMP.
+             05  :##:-TO2       PIC  S9(009) COMP.
+             05  :##:-ZERO      PIC  X(001).
+             05  :##:-SIGN      PIC  X(001).
+      *    *** SIGN = "P" のとき、この割合（%）でマイナスにする
+             05  :##:-SIGN-PCT  PIC  9(003)  COMP.
+             05  :##:-RND       PIC  V9(009) BINARY.
+             05  :##:-NUM       PIC  S9(009) COMP.
+             05  :##:-KANA      PIC  X(001).
+             05  :##:-ALPHA     PIC  X(001).
+             05  :##:-S-NAME    PIC  X(020).
+             05  :##:-S-NAME8   PIC  X(030).
+             05  :##:-S-NAME3   PIC  X(030).
+             05  :##:-BETWEEN   PIC  S9(009) COMP.
+             05  :##:-TO-CNT    PIC  S9(009) COMP.

@@ -0,0 +1,175 @@
+      *    *** 夜間バッチ 統括ジョブ(JCLのPROCに相当)
+      *    *** COBRND／DATETIME／FILEDUMP／LISTING 等を順に呼び出す
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             MAINJOB.
+
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       DATA                    DIVISION.
+       WORKING-STORAGE         SECTION.
+
+       01  WORK-AREA.
+           03  WK-PGM-NAME     PIC  X(008) VALUE "MAINJOB".
+           03  WK-OS-NAME      PIC  X(064) VALUE SPACE.
+           03  WK-STEP-STATUS  PIC  X(004) VALUE SPACE.
+
+           COPY    CPCONFIG.
+           COPY    CPDATETIME  REPLACING ==:##:== BY ==MDT==.
+           COPY    CPCOBRND    REPLACING ==:##:== BY ==MCR==.
+
+       01  LI-LOGERR-PGM       PIC  X(008).
+       01  LI-LOGERR-CONTEXT   PIC  X(040).
+       01  LI-LOGERR-STATUS    PIC  X(004).
+       01  LI-LOGERR-SEVERITY  PIC  X(001).
+
+       01  LI-LISTING-SOURCE-SW PIC X(001) VALUE "Y".
+       01  LI-LISTING-XREF-SW  PIC  X(001) VALUE "Y".
+       01  LI-LISTING-SRC-NAME PIC  X(256) VALUE SPACE.
+       01  LI-LISTING-RPT-NAME PIC  X(256) VALUE SPACE.
+       01  LI-LISTING-POT1-ID.
+           03  LI-LISTING-POT1-OPEN  PIC X(001) VALUE "O".
+           03  LI-LISTING-POT1-CLOSE PIC X(001) VALUE "Y".
+
+       01  LI-DUMP-SRC-NAME    PIC  X(256) VALUE SPACE.
+       01  LI-DUMP-PGM         PIC  X(008) VALUE SPACE.
+       01  LI-DUMP-KANJI       PIC  X(004) VALUE SPACE.
+
+       PROCEDURE   DIVISION.
+       M100-10.
+
+           DISPLAY WK-PGM-NAME " START"
+
+           PERFORM S010-10     THRU    S010-EX
+           PERFORM S020-10     THRU    S020-EX
+           PERFORM S030-10     THRU    S030-EX
+           PERFORM S040-10     THRU    S040-EX
+           PERFORM S050-10     THRU    S050-EX
+           PERFORM S090-10     THRU    S090-EX
+
+           DISPLAY WK-PGM-NAME " END"
+
+           STOP    RUN
+           .
+       M100-EX.
+           EXIT.
+
+      *    *** STEP01 実行環境確認(GETOSTYPE)
+       S010-10.
+
+           CALL    "GETOSTYPE" USING    WK-OS-NAME
+           DISPLAY WK-PGM-NAME " STEP01 GETOSTYPE OS=" WK-OS-NAME
+                   " RC=" RETURN-CODE
+           .
+       S010-EX.
+           EXIT.
+
+      *    *** STEP02 開始時刻記録(DATETIME)
+       S020-10.
+
+           MOVE    WK-PGM-NAME TO      MDT-DATE-TIME-PGM
+           MOVE    "S"         TO      MDT-DATE-TIME-ID
+           CALL    "DATETIME"  USING   MDT-DATETIME-AREA
+           DISPLAY WK-PGM-NAME " STEP02 DATETIME START"
+           .
+       S020-EX.
+           EXIT.
+
+      *    *** STEP03 マスタ再生成チェック(COBRND STR→END の疎通確認)
+       S030-10.
+
+           MOVE    "STR  "     TO      MCR-ID
+           MOVE    SPACE       TO      MCR-RESUME
+           MOVE    SPACE       TO      MCR-AUDIT
+           CALL    "COBRND"    USING   MCR-COBRND-AREA
+           ON EXCEPTION
+                   MOVE    "COBRND"    TO      LI-LOGERR-PGM
+                   MOVE    "STEP03 COBRND STR CALL 失敗"
+                                       TO      LI-LOGERR-CONTEXT
+                   MOVE    SPACE       TO      LI-LOGERR-STATUS
+                   MOVE    "W"         TO      LI-LOGERR-SEVERITY
+                   CALL    "LOGERR"    USING   LI-LOGERR-PGM
+                                               LI-LOGERR-CONTEXT
+                                               LI-LOGERR-STATUS
+                                               LI-LOGERR-SEVERITY
+           NOT ON EXCEPTION
+                   MOVE    "END  "     TO      MCR-ID
+                   CALL    "COBRND"    USING   MCR-COBRND-AREA
+                   DISPLAY WK-PGM-NAME " STEP03 COBRND CHECK OK"
+           END-CALL
+           .
+       S030-EX.
+           EXIT.
+
+      *    *** STEP04 ソース一覧作成(LISTING)
+       S040-10.
+
+           MOVE    CFG-MAINJOB-LISTING-SRC TO LI-LISTING-SRC-NAME
+           STRING  TRIM(LI-LISTING-SRC-NAME) DELIMITED BY SIZE
+                   ".LIST"     DELIMITED BY SIZE
+                   INTO    LI-LISTING-RPT-NAME
+           END-STRING
+
+           CALL    "LISTING"   USING   LI-LISTING-SOURCE-SW
+                                       LI-LISTING-XREF-SW
+                                       LI-LISTING-SRC-NAME
+                                       LI-LISTING-RPT-NAME
+                                       LI-LISTING-POT1-ID
+           ON EXCEPTION
+                   MOVE    "LISTING"   TO      LI-LOGERR-PGM
+                   MOVE    "STEP04 LISTING CALL 失敗"
+                                       TO      LI-LOGERR-CONTEXT
+                   MOVE    SPACE       TO      LI-LOGERR-STATUS
+                   MOVE    "W"         TO      LI-LOGERR-SEVERITY
+                   CALL    "LOGERR"    USING   LI-LOGERR-PGM
+                                               LI-LOGERR-CONTEXT
+                                               LI-LOGERR-STATUS
+                                               LI-LOGERR-SEVERITY
+           NOT ON EXCEPTION
+                   DISPLAY WK-PGM-NAME " STEP04 LISTING DONE ("
+                           LI-LISTING-SRC-NAME ")"
+           END-CALL
+           .
+       S040-EX.
+           EXIT.
+
+      *    *** STEP05 ダンプ出力(FILEDUMPB経由でFILEDUMPを一括実行)
+       S050-10.
+
+           MOVE    CFG-MAINJOB-DUMP-SRC TO LI-DUMP-SRC-NAME
+           MOVE    WK-PGM-NAME TO      LI-DUMP-PGM
+           MOVE    SPACE       TO      LI-DUMP-KANJI
+
+           CALL    "FILEDUMPB" USING   LI-DUMP-SRC-NAME
+                                       LI-DUMP-PGM
+                                       LI-DUMP-KANJI
+           ON EXCEPTION
+                   MOVE    "FILEDUMPB" TO      LI-LOGERR-PGM
+                   MOVE    "STEP05 FILEDUMPB CALL 失敗"
+                                       TO      LI-LOGERR-CONTEXT
+                   MOVE    SPACE       TO      LI-LOGERR-STATUS
+                   MOVE    "W"         TO      LI-LOGERR-SEVERITY
+                   CALL    "LOGERR"    USING   LI-LOGERR-PGM
+                                               LI-LOGERR-CONTEXT
+                                               LI-LOGERR-STATUS
+                                               LI-LOGERR-SEVERITY
+           NOT ON EXCEPTION
+                   DISPLAY WK-PGM-NAME " STEP05 FILEDUMPB DONE ("
+                           LI-DUMP-SRC-NAME ")"
+           END-CALL
+           .
+       S050-EX.
+           EXIT.
+
+      *    *** STEP09 終了時刻記録(DATETIME)
+       S090-10.
+
+           MOVE    WK-PGM-NAME TO      MDT-DATE-TIME-PGM
+           MOVE    "E"         TO      MDT-DATE-TIME-ID
+           CALL    "DATETIME"  USING   MDT-DATETIME-AREA
+           DISPLAY WK-PGM-NAME " STEP09 DATETIME END"
+           .
+       S090-EX.
+           EXIT.

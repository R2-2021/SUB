@@ -0,0 +1,179 @@
+      *    *** DECODE05 一括ファイル変換 バッチドライバー
+      *    *** 呼び出し元より 変換元ファイル名／変換先ファイル名／
+      *    *** 変換方向(SU=SJIS=>UTF8,US=UTF8=>SJIS) を受け取り、
+      *    *** DECODE05 の OPEN,CHANGE,CLOSE を一通り実施する
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             DECODE05B.
+
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+
+      *    *** 変換元
+       SELECT PIN1-F           ASSIGN   WK-PIN1-F-NAME
+                               STATUS   WK-PIN1-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** 変換先
+       SELECT POT1-F           ASSIGN   WK-POT1-F-NAME
+                               STATUS   WK-POT1-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+
+       FD  PIN1-F
+           LABEL RECORDS ARE STANDARD
+           RECORD VARYING DEPENDING ON WK-PIN1-LEN.
+       01  PIN1-REC            PIC  X(032000).
+
+       FD  POT1-F
+           LABEL RECORDS ARE STANDARD
+           RECORD VARYING DEPENDING ON WK-POT1-LEN.
+       01  POT1-REC            PIC  X(096000).
+
+       WORKING-STORAGE         SECTION.
+
+       01  WORK-AREA.
+           03  WK-PGM-NAME     PIC  X(009) VALUE "DECODE05B".
+
+           03  WK-PIN1-F-NAME  PIC  X(256) VALUE SPACE.
+
+           03  WK-POT1-F-NAME  PIC  X(256) VALUE SPACE.
+
+           03  WK-PIN1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-POT1-STATUS  PIC  9(002) VALUE ZERO.
+
+           03  WK-PIN1-EOF     PIC  X(001) VALUE LOW-VALUE.
+
+           03  WK-PIN1-LEN     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-POT1-LEN     BINARY-LONG SYNC VALUE ZERO.
+
+           03  WK-PIN1-CNT     BINARY-LONG SYNC VALUE ZERO.
+
+           COPY    CPDECODE05 REPLACING ==:##:== BY ==WDE05==.
+
+       LINKAGE                 SECTION.
+
+      *    *** 変換元ファイル名
+       01  LI-SRC-FILENAME     PIC  X(256).
+
+      *    *** 変換先ファイル名
+       01  LI-TGT-FILENAME     PIC  X(256).
+
+      *    *** 変換方向 SU(SJIS=>UTF8) / US(UTF8=>SJIS)
+       01  LI-HENKAN           PIC  X(002).
+
+       PROCEDURE   DIVISION    USING   LI-SRC-FILENAME
+                                       LI-TGT-FILENAME
+                                       LI-HENKAN
+           .
+       M100-10.
+
+           MOVE    TRIM(LI-SRC-FILENAME) TO WK-PIN1-F-NAME
+           MOVE    TRIM(LI-TGT-FILENAME) TO WK-POT1-F-NAME
+           MOVE    LI-HENKAN   TO      WDE05-HENKAN
+
+      *    *** SJIS<=>UTF8 変換テーブル構築
+           MOVE    "OPEN  "    TO      WDE05-ID
+           CALL    "DECODE05"  USING   WDE05-DECODE05-AREA
+                                       PIN1-REC
+                                       POT1-REC
+
+           PERFORM S010-10     THRU    S010-EX
+           PERFORM S020-10     THRU    S020-EX
+
+           PERFORM UNTIL WK-PIN1-EOF   =         HIGH-VALUE
+                   PERFORM S100-10     THRU    S100-EX
+                   PERFORM S020-10     THRU    S020-EX
+           END-PERFORM
+
+           MOVE    "CLOSE "    TO      WDE05-ID
+           CALL    "DECODE05"  USING   WDE05-DECODE05-AREA
+                                       PIN1-REC
+                                       POT1-REC
+
+           PERFORM S900-10     THRU    S900-EX
+
+           DISPLAY WK-PGM-NAME " 変換件数 = " WK-PIN1-CNT
+                   " (" WK-PIN1-F-NAME " => " WK-POT1-F-NAME ")"
+
+           .
+       M100-EX.
+           EXIT    PROGRAM.
+
+      *    *** OPEN
+       S010-10.
+
+           OPEN    INPUT       PIN1-F
+           IF      WK-PIN1-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " PIN1-F OPEN ERROR STATUS="
+                           WK-PIN1-STATUS
+                   STOP    RUN
+           END-IF
+
+           OPEN    OUTPUT      POT1-F
+           IF      WK-POT1-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT1-F OPEN ERROR STATUS="
+                           WK-POT1-STATUS
+                   STOP    RUN
+           END-IF
+           .
+       S010-EX.
+           EXIT.
+
+      *    *** READ PIN1
+       S020-10.
+           READ    PIN1-F
+
+           IF      WK-PIN1-STATUS =    ZERO
+                   ADD     1           TO      WK-PIN1-CNT
+           ELSE
+               IF  WK-PIN1-STATUS =    10
+                   MOVE    HIGH-VALUE  TO      WK-PIN1-EOF
+               ELSE
+                   DISPLAY WK-PGM-NAME " PIN1-F READ ERROR STATUS="
+                           WK-PIN1-STATUS
+                   STOP    RUN
+               END-IF
+           END-IF
+           .
+       S020-EX.
+           EXIT.
+
+      *    *** 1行変換してPOT1へ書出す
+       S100-10.
+
+           MOVE    WK-PIN1-LEN TO      WDE05-BUF1-LEN
+           MOVE    "CHANGE"    TO      WDE05-ID
+           CALL    "DECODE05"  USING   WDE05-DECODE05-AREA
+                                       PIN1-REC (1:WK-PIN1-LEN)
+                                       POT1-REC
+
+           MOVE    WDE05-BUF2-LEN TO   WK-POT1-LEN
+           IF      WK-POT1-LEN =       ZERO
+                   MOVE    1           TO      WK-POT1-LEN
+           END-IF
+
+           WRITE   POT1-REC
+           IF      WK-POT1-STATUS NOT = ZERO
+                   DISPLAY WK-PGM-NAME " POT1-F WRITE ERROR STATUS="
+                           WK-POT1-STATUS
+                   STOP    RUN
+           END-IF
+           .
+       S100-EX.
+           EXIT.
+
+      *    *** CLOSE
+       S900-10.
+
+           CLOSE   PIN1-F
+           CLOSE   POT1-F
+           .
+       S900-EX.
+           EXIT.

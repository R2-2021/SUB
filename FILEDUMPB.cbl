@@ -0,0 +1,145 @@
+      *    *** FILEDUMP 一括ダンプ バッチドライバー
+      *    *** 呼び出し元より 入力ファイル名／識別子(LFD-PGM)／
+      *    *** 漢字コード判定(LFD-KANJI) を受け取り、
+      *    *** FILEDUMP の OPEN,RECORD-PUT,CLOSE を一通り実施する
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             FILEDUMPB.
+
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+
+      *    *** ダンプ対象
+       SELECT PIN1-F           ASSIGN   WK-PIN1-F-NAME
+                               STATUS   WK-PIN1-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+
+       FD  PIN1-F
+           LABEL RECORDS ARE STANDARD
+           RECORD VARYING DEPENDING ON WK-PIN1-LEN.
+       01  PIN1-REC            PIC  X(032000).
+
+       WORKING-STORAGE         SECTION.
+
+       01  WORK-AREA.
+           03  WK-PGM-NAME     PIC  X(009) VALUE "FILEDUMPB".
+
+           03  WK-PIN1-F-NAME  PIC  X(256) VALUE SPACE.
+
+           03  WK-PIN1-STATUS  PIC  9(002) VALUE ZERO.
+
+           03  WK-PIN1-EOF     PIC  X(001) VALUE LOW-VALUE.
+
+           03  WK-PIN1-LEN     BINARY-LONG SYNC VALUE ZERO.
+
+           03  WK-PIN1-CNT     BINARY-LONG SYNC VALUE ZERO.
+
+           COPY    CPFILEDUMP  REPLACING ==:##:== BY ==WFD==.
+
+       LINKAGE                 SECTION.
+
+      *    *** ダンプ対象ファイル名
+       01  LI-SRC-FILENAME     PIC  X(256).
+
+      *    *** POT1/POT2ファイル名の先頭に付ける識別子(未設定時はそのまま)
+       01  LI-PGM              PIC  X(008).
+
+      *    *** 漢字コード判定 SJIS,UTF8,EBCD,空白(判定しない)
+       01  LI-KANJI            PIC  X(004).
+
+       PROCEDURE   DIVISION    USING   LI-SRC-FILENAME
+                                       LI-PGM
+                                       LI-KANJI
+           .
+       M100-10.
+
+           MOVE    TRIM(LI-SRC-FILENAME) TO WK-PIN1-F-NAME
+
+           MOVE    "O"         TO      WFD-ID
+           MOVE    LI-PGM      TO      WFD-PGM
+           MOVE    "Y"         TO      WFD-HED
+           MOVE    1           TO      WFD-SU
+           MOVE    LI-KANJI    TO      WFD-KANJI
+           MOVE    "A"         TO      WFD-TYPE
+           CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
+                                       PIN1-REC
+
+           PERFORM S010-10     THRU    S010-EX
+           PERFORM S020-10     THRU    S020-EX
+
+           PERFORM UNTIL WK-PIN1-EOF   =         HIGH-VALUE
+                   PERFORM S100-10     THRU    S100-EX
+                   PERFORM S020-10     THRU    S020-EX
+           END-PERFORM
+
+           MOVE    "C"         TO      WFD-ID
+           CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
+                                       PIN1-REC
+
+           PERFORM S900-10     THRU    S900-EX
+
+           DISPLAY WK-PGM-NAME " ダンプ件数 = " WK-PIN1-CNT
+                   " (" WK-PIN1-F-NAME ")"
+
+           .
+       M100-EX.
+           EXIT    PROGRAM.
+
+      *    *** OPEN
+       S010-10.
+
+           OPEN    INPUT       PIN1-F
+           IF      WK-PIN1-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " PIN1-F OPEN ERROR STATUS="
+                           WK-PIN1-STATUS
+                   STOP    RUN
+           END-IF
+           .
+       S010-EX.
+           EXIT.
+
+      *    *** READ PIN1
+       S020-10.
+           READ    PIN1-F
+
+           IF      WK-PIN1-STATUS =    ZERO
+                   ADD     1           TO      WK-PIN1-CNT
+           ELSE
+               IF  WK-PIN1-STATUS =    10
+                   MOVE    HIGH-VALUE  TO      WK-PIN1-EOF
+               ELSE
+                   DISPLAY WK-PGM-NAME " PIN1-F READ ERROR STATUS="
+                           WK-PIN1-STATUS
+                   STOP    RUN
+               END-IF
+           END-IF
+           .
+       S020-EX.
+           EXIT.
+
+      *    *** 1件ダンプ出力
+       S100-10.
+
+           MOVE    "P"         TO      WFD-ID
+           MOVE    WK-PIN1-CNT TO      WFD-SEQ
+           CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
+                                       PIN1-REC (1:WK-PIN1-LEN)
+                                       WK-PIN1-LEN
+           .
+       S100-EX.
+           EXIT.
+
+      *    *** CLOSE
+       S900-10.
+
+           CLOSE   PIN1-F
+           .
+       S900-EX.
+           EXIT.

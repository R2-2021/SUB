@@ -49,6 +49,8 @@
            03  L2              BINARY-LONG SYNC VALUE ZERO.
            03  I               BINARY-LONG SYNC VALUE ZERO.
            03  I2              BINARY-LONG SYNC VALUE ZERO.
+           03  K1              BINARY-LONG SYNC VALUE ZERO.
+           03  K2              BINARY-LONG SYNC VALUE ZERO.
 
        01  SW-AREA.
            03  SW-FIRST        PIC  X(001) VALUE "Y".
@@ -78,9 +80,15 @@
                07  LI-BUF2-L2  PIC  X(001) VALUE SPACE.
                07  LI-BUF2-R2  PIC  X(001) VALUE SPACE.
 
+      *    *** ��4�p�����[�^�ȗ���A�o�C�g��16�i�ϊ�(�]��)
+      *    *** "R"�w��̂Ƃ��A16�i�������o�C�g�ɋt�ϊ�����
+      *    *** (LI-BUF1=16�i������LI-BUF1-LEN=�������� LI-BUF2-L-TBL�ɃZ�b�g)
+       01  LI-MODE                 PIC  X(001).
+
        PROCEDURE   DIVISION    USING   LI-BUF1
                                        LI-BUF1-LEN
                                        LI-BUF2
+                                       OPTIONAL LI-MODE
            .
        M100-10.
 
@@ -88,6 +96,11 @@
                    PERFORM S010-10     THRU    S010-EX
            END-IF
 
+           IF      NUMBER-OF-CALL-PARAMETERS = 4
+               AND LI-MODE     =       "R"
+                   PERFORM S100-10     THRU    S100-EX
+           ELSE
+
       *    *** PIN1 LINE SEQUENCE �� ���R�[�h�������ƁC�k�d�m�Z�b�g���Ă�
       *    *** �ς̃��R�[�h���ɂȂ�Ȃ��ׁA�l�`�h�m�Ń��R�[�h���Z�b�g�ɂ���
       *    *** ���ڃN���A�[���������x�グ�邽�߂ɂ��Ă��Ȃ��A�����O�X�𒴂���
@@ -135,6 +148,7 @@
                    END-SEARCH
                END-IF
            END-PERFORM
+           END-IF
            .
        M100-EX.
            EXIT    PROGRAM.
@@ -169,3 +183,35 @@
            .
        S010-EX.
            EXIT.
+
+      *    *** 16�i�������o�C�g�ɋt�ϊ�����(LI-MODE="R")
+      *    *** LI-BUF1��"4142"�̂悤��16�i�����A2�����Ŕ\�����o�C�g
+      *    *** LI-BUF1-LEN�͂��̕�����(�����)�A�ϊ��ʂ�LI-BUF2-L-TBL�ɐ��ɃZ�b�g
+       S100-10.
+
+           MOVE    ZERO        TO      L2
+           PERFORM VARYING L1 FROM 1 BY 2
+                   UNTIL   L1 >  LI-BUF1-LEN
+
+               ADD     1           TO      L2
+
+               PERFORM VARYING K1 FROM 1 BY 1
+                       UNTIL   K1 >  16
+                           OR  WK-HEX-DIGIT (K1) = LI-BUF1 (L1:1)
+               END-PERFORM
+
+               PERFORM VARYING K2 FROM 1 BY 1
+                       UNTIL   K2 >  16
+                           OR  WK-HEX-DIGIT (K2) = LI-BUF1 (L1 + 1:1)
+               END-PERFORM
+
+      *    *** K1,K2��1�`16�ŕ\�ꂪWK-HEX-DIGIT�̓Y����1����Ă���̂�
+      *    *** (K-1)�Ŕ��̒l�ɖ߂��AWK-PIC-HALF(=WK-PIC-X�̍Ĉ��)�Ɍ��ʂ̃o�C�g��Z�b�g
+               COMPUTE WK-PIC-HALF = (K1 - 1) * 16 + (K2 - 1)
+
+               MOVE    WK-PIC-X    TO      LI-BUF2-L (L2)
+                                           LI-BUF2-L2(L2)
+           END-PERFORM
+           .
+       S100-EX.
+           EXIT.

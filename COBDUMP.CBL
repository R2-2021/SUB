@@ -8,9 +8,27 @@
        REPOSITORY.
        FUNCTION ALL INTRINSIC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    *** Buffer-Filename指定時の出力先(既存時は追記)
+       SELECT POT1-F           ASSIGN   WK-POT1-F-NAME
+                               STATUS   WK-POT1-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  POT1-F
+           LABEL RECORDS ARE STANDARD.
+       01  POT1-REC            PIC  X(080).
+
        WORKING-STORAGE SECTION.
 
+       01  WK-POT1-F-NAME      PIC  X(256) VALUE SPACE.
+       01  WK-POT1-STATUS      PIC  9(002) VALUE ZERO.
+       01  WK-POT1-OPEN        PIC  X(001) VALUE "N".
+
        01  Addr-Number         BINARY-LONG SYNC VALUE ZERO.
        01  Addr-Pointer        REDEFINES Addr-Number
                                POINTER.
@@ -82,13 +100,59 @@
            05  SW-KANJI2       PIC  X(001) VALUE ZERO.
            05  SW-KANJI3       PIC  X(001) VALUE ZERO.
 
+      *    *** EBCDIC(CP037系)=>ASCII変換テーブル(制御コードは概略対応)
+       01  TBL-EBCD-ASCII-L.
+           05  FILLER          PIC  X(008) VALUE X"000102039C09867F".
+           05  FILLER          PIC  X(008) VALUE X"978D8E0B0C0D0E0F".
+           05  FILLER          PIC  X(008) VALUE X"101112139D850887".
+           05  FILLER          PIC  X(008) VALUE X"1819928F1C1D1E1F".
+           05  FILLER          PIC  X(008) VALUE X"80818283840A171B".
+           05  FILLER          PIC  X(008) VALUE X"88898A8B8C050607".
+           05  FILLER          PIC  X(008) VALUE X"9091169394959604".
+           05  FILLER          PIC  X(008) VALUE X"98999A9B14159E1A".
+           05  FILLER          PIC  X(008) VALUE X"20A0A1A2A3A4A5A6".
+           05  FILLER          PIC  X(008) VALUE X"A7A85B2E3C282B21".
+           05  FILLER          PIC  X(008) VALUE X"26A9AAABACADAEAF".
+           05  FILLER          PIC  X(008) VALUE X"B0B15D242A293B5E".
+           05  FILLER          PIC  X(008) VALUE X"2D2FB2B3B4B5B6B7".
+           05  FILLER          PIC  X(008) VALUE X"B8B97C2C255F3E3F".
+           05  FILLER          PIC  X(008) VALUE X"BABBBCBDBEBFC0C1".
+           05  FILLER          PIC  X(008) VALUE X"C2603A2340273D22".
+           05  FILLER          PIC  X(008) VALUE X"C361626364656667".
+           05  FILLER          PIC  X(008) VALUE X"6869C4C5C6C7C8C9".
+           05  FILLER          PIC  X(008) VALUE X"CA6A6B6C6D6E6F70".
+           05  FILLER          PIC  X(008) VALUE X"7172CBCCCDCECFD0".
+           05  FILLER          PIC  X(008) VALUE X"D17E737475767778".
+           05  FILLER          PIC  X(008) VALUE X"797AD2D3D4D5D6D7".
+           05  FILLER          PIC  X(008) VALUE X"D8D9DADBDCDDDEDF".
+           05  FILLER          PIC  X(008) VALUE X"E0E1E2E3E4E5E6E7".
+           05  FILLER          PIC  X(008) VALUE X"7B41424344454647".
+           05  FILLER          PIC  X(008) VALUE X"4849E8E9EAEBECED".
+           05  FILLER          PIC  X(008) VALUE X"7D4A4B4C4D4E4F50".
+           05  FILLER          PIC  X(008) VALUE X"5152EEEFF0F1F2F3".
+           05  FILLER          PIC  X(008) VALUE X"5C9F535455565758".
+           05  FILLER          PIC  X(008) VALUE X"595AF4F5F6F7F8F9".
+           05  FILLER          PIC  X(008) VALUE X"3031323334353637".
+           05  FILLER          PIC  X(008) VALUE X"3839FAFBFCFDFEFF".
+       01  TBL-EBCD-ASCII      REDEFINES TBL-EBCD-ASCII-L.
+           05  TBL-EBCD-ASCII-C OCCURS 256
+                               PIC  X(001).
+
        LINKAGE SECTION.
 
        01  Buffer              PIC  X(001) ANY LENGTH.
 
        01  Buffer-Len          BINARY-LONG SYNC.
 
-       PROCEDURE DIVISION USING Buffer, OPTIONAL Buffer-Len.
+      *    *** SJIS,UTF8,EBCD,空白(判定しない) ※EBCDのみ本プログラムで対応
+       01  Buffer-Mode         PIC  X(004).
+
+      *    *** 非空白時、明細をこのファイルへも追記出力する
+       01  Buffer-Filename     PIC  X(256).
+
+       PROCEDURE DIVISION USING Buffer, OPTIONAL Buffer-Len,
+                                 OPTIONAL Buffer-Mode,
+                                 OPTIONAL Buffer-Filename.
 
        000-COBDUMP.
 
@@ -110,11 +174,38 @@
            MOVE    ZERO        TO      I.
            MOVE    ZERO        TO      SW-KANJI SW-KANJI2 SW-KANJI3.
 
+           IF  NUMBER-OF-CALL-PARAMETERS >= 4 AND
+               Buffer-Filename    NOT =    SPACE
+               MOVE    TRIM(Buffer-Filename) TO WK-POT1-F-NAME
+               OPEN    EXTEND      POT1-F
+               IF      WK-POT1-STATUS NOT =  ZERO
+                       OPEN    OUTPUT      POT1-F
+               END-IF
+               IF      WK-POT1-STATUS NOT =  ZERO
+                       DISPLAY "COBDUMP  POT1-F OPEN ERROR STATUS="
+                               WK-POT1-STATUS UPON SYSERR
+               ELSE
+                       MOVE    "Y"         TO      WK-POT1-OPEN
+               END-IF
+           END-IF
+
            PERFORM 100-Generate-Address
            MOVE 0 TO Output-Sub
 
            DISPLAY Output-Header-1 UPON SYSERR
            DISPLAY Output-Header-2 UPON SYSERR
+           IF      WK-POT1-OPEN =      "Y"
+                   WRITE   POT1-REC    FROM    Output-Header-1
+                   IF      WK-POT1-STATUS NOT =  ZERO
+                           DISPLAY "COBDUMP  POT1-F WRITE ERROR STATUS="
+                                   WK-POT1-STATUS UPON SYSERR
+                   END-IF
+                   WRITE   POT1-REC    FROM    Output-Header-2
+                   IF      WK-POT1-STATUS NOT =  ZERO
+                           DISPLAY "COBDUMP  POT1-F WRITE ERROR STATUS="
+                                   WK-POT1-STATUS UPON SYSERR
+                   END-IF
+           END-IF
 
            PERFORM VARYING Buffer-Sub FROM 1 BY 1
                    UNTIL   Buffer-Sub > Buffer-Length
@@ -144,7 +235,15 @@
 
                    MOVE Buffer (Buffer-Sub : 1) TO PIC-X
 
-      *    *** X"20"=SPACE ANK �ȊOSPACE�Z�b�g 
+      *    *** Buffer-Mode = "EBCD" ：EBCDIC => ASCII 変換してから判定
+                   IF  NUMBER-OF-CALL-PARAMETERS >= 3 AND
+                       Buffer-Mode     =       "EBCD"
+                       MOVE PIC-X          TO      PIC-XX (2:1)
+                       MOVE TBL-EBCD-ASCII-C (PIC-Halfword + 1)
+                                           TO      PIC-X
+                   END-IF
+
+      *    *** X"20"=SPACE ANK �ȊOSPACE�Z�b�g
                    IF    ( PIC-X < X"20")
                       OR ( PIC-X = X"7F")
                       OR ( PIC-X = X"A0")
@@ -187,6 +286,15 @@
                        END-IF
 
                        DISPLAY Output-Detail UPON SYSERR END-DISPLAY
+                       IF      WK-POT1-OPEN =      "Y"
+                               WRITE   POT1-REC    FROM    Output-Detail
+                               IF      WK-POT1-STATUS NOT =  ZERO
+                                       DISPLAY
+                                         "COBDUMP  POT1-F WRITE ERROR "
+                                         "STATUS=" WK-POT1-STATUS
+                                         UPON SYSERR
+                               END-IF
+                       END-IF
 
                        MOVE SPACES TO Output-Detail
                        MOVE 0 TO Output-Sub
@@ -198,7 +306,25 @@
 
            IF  Output-Sub > 0
                DISPLAY Output-Detail UPON SYSERR
-           END-IF 
+               IF      WK-POT1-OPEN =      "Y"
+                       WRITE   POT1-REC    FROM    Output-Detail
+                       IF      WK-POT1-STATUS NOT =  ZERO
+                               DISPLAY
+                                 "COBDUMP  POT1-F WRITE ERROR STATUS="
+                                 WK-POT1-STATUS UPON SYSERR
+                       END-IF
+               END-IF
+           END-IF
+
+           IF      WK-POT1-OPEN =      "Y"
+                   CLOSE   POT1-F
+                   IF      WK-POT1-STATUS NOT =  ZERO
+                           DISPLAY
+                             "COBDUMP  POT1-F CLOSE ERROR STATUS="
+                             WK-POT1-STATUS UPON SYSERR
+                   END-IF
+                   MOVE    "N"         TO      WK-POT1-OPEN
+           END-IF
        EXIT PROGRAM.
            EXIT.
 

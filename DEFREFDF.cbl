@@ -0,0 +1,376 @@
+      *    *** DEFREFDF - 夜間差分ジョブ
+      *    *** LISTING が出力する DEF/REF 突合せファイル(POT1-F形式)の
+      *    *** 新旧2スナップショットを比較し、旧スナップショットでは
+      *    *** 参照済みだった/存在しなかった識別子が、新スナップショット
+      *    *** で「定義はあるが参照が一件も無い」状態に変わったものだけを
+      *    *** 新規の孤立識別子として報告する(既知の未参照は再報告しない)
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             DEFREFDF.
+
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+
+      *    *** 旧スナップショット(前回分)
+       SELECT OLD-F             ASSIGN   WK-OLD-F-NAME
+                                STATUS   WK-OLD-STATUS
+           ORGANIZATION LINE    SEQUENTIAL.
+
+      *    *** 新スナップショット(今回分)
+       SELECT NEW-F             ASSIGN   WK-NEW-F-NAME
+                                STATUS   WK-NEW-STATUS
+           ORGANIZATION LINE    SEQUENTIAL.
+
+      *    *** 差分報告
+       SELECT RPT-F             ASSIGN   WK-RPT-F-NAME
+                                STATUS   WK-RPT-STATUS
+           ORGANIZATION LINE    SEQUENTIAL.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+
+      *    *** LISTING の POT1-REC と同一レイアウト
+       FD  OLD-F
+           LABEL RECORDS ARE STANDARD.
+       01  OLD-REC.
+           03  OLD-PGM-ID      PIC  X(015).
+           03  OLD-IDENT       PIC  X(032).
+           03  OLD-DEF-NO-X.
+             05  OLD-DEF-NO    PIC  9(006).
+           03  OLD-SECTION     PIC  X(015).
+           03  OLD-REF.
+             05  OLD-REF-NO    PIC  9(006).
+             05  OLD-DEFREF-ID PIC  X(001).
+
+       FD  NEW-F
+           LABEL RECORDS ARE STANDARD.
+       01  NEW-REC.
+           03  NEW-PGM-ID      PIC  X(015).
+           03  NEW-IDENT       PIC  X(032).
+           03  NEW-DEF-NO-X.
+             05  NEW-DEF-NO    PIC  9(006).
+           03  NEW-SECTION     PIC  X(015).
+           03  NEW-REF.
+             05  NEW-REF-NO    PIC  9(006).
+             05  NEW-DEFREF-ID PIC  X(001).
+
+       FD  RPT-F
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-REC              PIC  X(080).
+
+       WORKING-STORAGE         SECTION.
+
+       01  WORK-AREA.
+           03  WK-PGM-NAME     PIC  X(008) VALUE "DEFREFDF".
+
+           03  WK-OLD-F-NAME   PIC  X(256) VALUE SPACE.
+           03  WK-OLD-STATUS   PIC  9(002) VALUE ZERO.
+           03  WK-OLD-EOF      PIC  X(001) VALUE LOW-VALUE.
+
+           03  WK-NEW-F-NAME   PIC  X(256) VALUE SPACE.
+           03  WK-NEW-STATUS   PIC  9(002) VALUE ZERO.
+           03  WK-NEW-EOF      PIC  X(001) VALUE LOW-VALUE.
+
+           03  WK-RPT-F-NAME   PIC  X(256) VALUE SPACE.
+           03  WK-RPT-STATUS   PIC  9(002) VALUE ZERO.
+
+           03  WK-OLD-CNT      BINARY-LONG SYNC VALUE ZERO.
+           03  WK-NEW-CNT      BINARY-LONG SYNC VALUE ZERO.
+           03  WK-ORPHAN-CNT   BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** グループ(PGM-ID,IDENT)単位の集計作業域
+           03  GRP-KEY         PIC  X(047) VALUE SPACE.
+           03  GRP-HAS-REF     PIC  X(001) VALUE SPACE.
+           03  GRP-SECTION     PIC  X(015) VALUE SPACE.
+           03  GRP-DEF-NO      PIC  9(006) VALUE ZERO.
+
+      *    *** 旧スナップショットの「定義はあるが参照無し」集合
+       01  OLD-UNREF-TBL.
+           03  OLD-UNREF-ENT   OCCURS 5000 TIMES
+                               INDEXED BY OLD-UNREF-IDX.
+             05  OUT-KEY       PIC  X(047).
+       01  OLD-UNREF-CNT       BINARY-LONG SYNC VALUE ZERO.
+       01  OLD-UNREF-OVER-SW   PIC  X(001) VALUE SPACE.
+       01  FOUND-SW            PIC  X(001) VALUE SPACE.
+       01  SCAN-IDX            BINARY-LONG SYNC VALUE ZERO.
+
+       LINKAGE                 SECTION.
+
+      *    *** 旧スナップショットファイル名
+       01  LI-OLD-FILENAME     PIC  X(256).
+
+      *    *** 新スナップショットファイル名
+       01  LI-NEW-FILENAME     PIC  X(256).
+
+      *    *** 差分報告ファイル名
+       01  LI-RPT-FILENAME     PIC  X(256).
+
+       PROCEDURE   DIVISION    USING   LI-OLD-FILENAME
+                                       LI-NEW-FILENAME
+                                       LI-RPT-FILENAME
+           .
+       M100-10.
+
+           MOVE    TRIM(LI-OLD-FILENAME) TO WK-OLD-F-NAME
+           MOVE    TRIM(LI-NEW-FILENAME) TO WK-NEW-F-NAME
+           MOVE    TRIM(LI-RPT-FILENAME) TO WK-RPT-F-NAME
+
+           PERFORM S010-10     THRU    S010-EX
+           PERFORM S100-10     THRU    S100-EX
+           PERFORM S200-10     THRU    S200-EX
+           PERFORM S900-10     THRU    S900-EX
+
+           DISPLAY WK-PGM-NAME " 旧件数=" WK-OLD-CNT
+                   " 新件数=" WK-NEW-CNT
+                   " 新規孤立=" WK-ORPHAN-CNT
+
+           .
+       M100-EX.
+           EXIT    PROGRAM.
+
+      *    *** OPEN
+       S010-10.
+
+           OPEN    INPUT       OLD-F
+           IF      WK-OLD-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " OLD-F OPEN ERROR STATUS="
+                           WK-OLD-STATUS
+                   STOP    RUN
+           END-IF
+
+           OPEN    INPUT       NEW-F
+           IF      WK-NEW-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " NEW-F OPEN ERROR STATUS="
+                           WK-NEW-STATUS
+                   STOP    RUN
+           END-IF
+
+           OPEN    OUTPUT      RPT-F
+           IF      WK-RPT-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " RPT-F OPEN ERROR STATUS="
+                           WK-RPT-STATUS
+                   STOP    RUN
+           END-IF
+
+           MOVE    SPACES      TO      RPT-REC
+           STRING  "PROGRAM-ID      IDENTIFIER                       "
+                   "SECTION/PARA    DEF LINE"
+                   DELIMITED BY SIZE INTO RPT-REC
+           END-STRING
+           WRITE   RPT-REC
+           .
+       S010-EX.
+           EXIT.
+
+      *    *** 旧スナップショットを読み、未参照集合を構築する
+       S100-10.
+
+           MOVE    SPACE       TO      GRP-HAS-REF
+           MOVE    SPACE       TO      GRP-KEY
+
+           PERFORM S110-10     THRU    S110-EX
+
+           PERFORM UNTIL WK-OLD-EOF    =       HIGH-VALUE
+                   PERFORM S120-10     THRU    S120-EX
+                   PERFORM S110-10     THRU    S110-EX
+           END-PERFORM
+
+           PERFORM S130-10     THRU    S130-EX
+           .
+       S100-EX.
+           EXIT.
+
+      *    *** READ OLD
+       S110-10.
+           READ    OLD-F
+
+           IF      WK-OLD-STATUS =    ZERO
+                   ADD     1           TO      WK-OLD-CNT
+           ELSE
+               IF  WK-OLD-STATUS =    10
+                   MOVE    HIGH-VALUE  TO      WK-OLD-EOF
+               ELSE
+                   DISPLAY WK-PGM-NAME " OLD-F READ ERROR STATUS="
+                           WK-OLD-STATUS
+                   STOP    RUN
+               END-IF
+           END-IF
+           .
+       S110-EX.
+           EXIT.
+
+      *    *** 旧1レコードをグループへ積上げる
+       S120-10.
+
+           IF      WK-OLD-EOF  =       HIGH-VALUE
+                   GO      TO      S120-EX
+           END-IF
+
+           IF      OLD-PGM-ID NOT = GRP-KEY (1:15)
+           OR      OLD-IDENT  NOT = GRP-KEY (16:32)
+                   PERFORM S130-10     THRU    S130-EX
+                   MOVE    OLD-PGM-ID  TO      GRP-KEY (1:15)
+                   MOVE    OLD-IDENT   TO      GRP-KEY (16:32)
+                   MOVE    SPACE       TO      GRP-HAS-REF
+                   MOVE    OLD-SECTION TO      GRP-SECTION
+                   MOVE    ZERO        TO      GRP-DEF-NO
+           END-IF
+
+           IF      OLD-DEF-NO-X NOT = SPACES AND OLD-DEF-NO NOT = ZERO
+                   MOVE    OLD-DEF-NO  TO      GRP-DEF-NO
+           END-IF
+           IF      OLD-REF-NO  >       ZERO
+                   MOVE    "Y"         TO      GRP-HAS-REF
+           END-IF
+           .
+       S120-EX.
+           EXIT.
+
+      *    *** 直前グループが未参照なら OLD-UNREF-TBL へ登録する
+       S130-10.
+
+           IF      GRP-KEY     =       SPACE
+                   GO      TO      S130-EX
+           END-IF
+
+           IF      GRP-HAS-REF NOT =   "Y"
+                   IF      OLD-UNREF-CNT <     5000
+                           ADD     1           TO      OLD-UNREF-CNT
+                           MOVE    GRP-KEY     TO
+                                   OUT-KEY (OLD-UNREF-CNT)
+                   ELSE
+                           IF      OLD-UNREF-OVER-SW NOT = "Y"
+                                   DISPLAY WK-PGM-NAME
+                                       " OLD-UNREF-TBL OVER CNT=5000"
+                                       " - DIFF REPORT MAY FALSELY"
+                                       " FLAG ALREADY-UNREF IDENTS"
+                                       " AS NEW"
+                                   MOVE    "Y" TO  OLD-UNREF-OVER-SW
+                           END-IF
+                   END-IF
+           END-IF
+           .
+       S130-EX.
+           EXIT.
+
+      *    *** 新スナップショットを読み、新規の孤立識別子を報告する
+       S200-10.
+
+           MOVE    SPACE       TO      GRP-HAS-REF
+           MOVE    SPACE       TO      GRP-KEY
+
+           PERFORM S210-10     THRU    S210-EX
+
+           PERFORM UNTIL WK-NEW-EOF    =       HIGH-VALUE
+                   PERFORM S220-10     THRU    S220-EX
+                   PERFORM S210-10     THRU    S210-EX
+           END-PERFORM
+
+           PERFORM S230-10     THRU    S230-EX
+           .
+       S200-EX.
+           EXIT.
+
+      *    *** READ NEW
+       S210-10.
+           READ    NEW-F
+
+           IF      WK-NEW-STATUS =    ZERO
+                   ADD     1           TO      WK-NEW-CNT
+           ELSE
+               IF  WK-NEW-STATUS =    10
+                   MOVE    HIGH-VALUE  TO      WK-NEW-EOF
+               ELSE
+                   DISPLAY WK-PGM-NAME " NEW-F READ ERROR STATUS="
+                           WK-NEW-STATUS
+                   STOP    RUN
+               END-IF
+           END-IF
+           .
+       S210-EX.
+           EXIT.
+
+      *    *** 新1レコードをグループへ積上げる
+       S220-10.
+
+           IF      WK-NEW-EOF  =       HIGH-VALUE
+                   GO      TO      S220-EX
+           END-IF
+
+           IF      NEW-PGM-ID NOT = GRP-KEY (1:15)
+           OR      NEW-IDENT  NOT = GRP-KEY (16:32)
+                   PERFORM S230-10     THRU    S230-EX
+                   MOVE    NEW-PGM-ID  TO      GRP-KEY (1:15)
+                   MOVE    NEW-IDENT   TO      GRP-KEY (16:32)
+                   MOVE    SPACE       TO      GRP-HAS-REF
+                   MOVE    NEW-SECTION TO      GRP-SECTION
+                   MOVE    ZERO        TO      GRP-DEF-NO
+           END-IF
+
+           IF      NEW-DEF-NO-X NOT = SPACES AND NEW-DEF-NO NOT = ZERO
+                   MOVE    NEW-DEF-NO  TO      GRP-DEF-NO
+           END-IF
+           IF      NEW-REF-NO  >       ZERO
+                   MOVE    "Y"         TO      GRP-HAS-REF
+           END-IF
+           .
+       S220-EX.
+           EXIT.
+
+      *    *** 直前グループが未参照かつ旧集合に無ければ新規孤立として報告
+       S230-10.
+
+           IF      GRP-KEY     =       SPACE
+                   GO      TO      S230-EX
+           END-IF
+
+           IF      GRP-HAS-REF =       "Y"
+                   GO      TO      S230-EX
+           END-IF
+
+           MOVE    SPACE       TO      FOUND-SW
+           PERFORM VARYING SCAN-IDX FROM 1 BY 1
+               UNTIL   SCAN-IDX    >       OLD-UNREF-CNT
+                   IF      OUT-KEY (SCAN-IDX) =    GRP-KEY
+                           MOVE    "Y"         TO      FOUND-SW
+                   END-IF
+           END-PERFORM
+
+           IF      FOUND-SW    NOT =   "Y"
+                   PERFORM S240-10     THRU    S240-EX
+           END-IF
+           .
+       S230-EX.
+           EXIT.
+
+      *    *** 新規孤立識別子を報告へ1行出力する
+       S240-10.
+
+           ADD     1           TO      WK-ORPHAN-CNT
+           MOVE    SPACES      TO      RPT-REC
+           STRING  GRP-KEY (1:15)  DELIMITED BY SIZE
+                   " "             DELIMITED BY SIZE
+                   GRP-KEY (16:32) DELIMITED BY SIZE
+                   " "             DELIMITED BY SIZE
+                   GRP-SECTION     DELIMITED BY SIZE
+                   INTO    RPT-REC
+           END-STRING
+           MOVE    GRP-DEF-NO  TO      RPT-REC (67:6)
+           WRITE   RPT-REC
+           .
+       S240-EX.
+           EXIT.
+
+      *    *** CLOSE
+       S900-10.
+
+           CLOSE   OLD-F
+           CLOSE   NEW-F
+           CLOSE   RPT-F
+           .
+       S900-EX.
+           EXIT.

@@ -34,8 +34,8 @@
        01  WORK-AREA.
            03  WK-PGM-NAME     PIC  X(008) VALUE "FILEDUMP".
 
-           03  WK-POT1-F-NAME  PIC  X(032) VALUE "FILEDUMP.POT1".
-           03  WK-POT2-F-NAME  PIC  X(032) VALUE "FILEDUMP.POT2".
+           03  WK-POT1-F-NAME  PIC  X(032) VALUE SPACE.
+           03  WK-POT2-F-NAME  PIC  X(032) VALUE SPACE.
            03  WK-POTN-F-NAME  PIC  X(032) VALUE SPACE.
 
            03  WK-POT1-STATUS  PIC  9(002) VALUE ZERO.
@@ -44,6 +44,23 @@
            03  WK-POT1-CNT     BINARY-LONG SYNC VALUE ZERO.
            03  WK-POT2-CNT     BINARY-LONG SYNC VALUE ZERO.
 
+      *    *** 出力最大件数／ページ見出し間隔(0=無効)
+           03  WK-MAXREC       BINARY-LONG SYNC VALUE ZERO.
+           03  WK-REC-CNT      BINARY-LONG SYNC VALUE ZERO.
+           03  WK-PAGESZ       BINARY-LONG SYNC VALUE ZERO.
+           03  WK-POT1-PAGE-CNT BINARY-LONG SYNC VALUE ZERO.
+           03  WK-POT2-PAGE-CNT BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** POT1/POT2 オープン方法(O=新規,A=追記,R=退避後新規)
+           03  WK-OMODE        PIC  X(001) VALUE "O".
+           03  WK-POT1-OLD-NAME PIC X(036) VALUE SPACE.
+           03  WK-POT2-OLD-NAME PIC X(036) VALUE SPACE.
+           03  WK-RENAME-STATUS BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** バイト列検索(LFD-FIND)用マーク位置テーブル
+           03  WK-FIND-P       BINARY-LONG SYNC VALUE ZERO.
+           03  WK-FIND-P2      BINARY-LONG SYNC VALUE ZERO.
+
            03  WK-CNT.
              05 FILLER         PIC  X(001) VALUE LOW-VALUE.
              05 WK-CNT-X       PIC  X(001) VALUE LOW-VALUE.
@@ -53,6 +70,9 @@
       *    *** �X�y�[�X�N���A�[���Ȃ�,INPUT �ϒ�������̂ŁAMAIN�ł͍��ڒ���
       *    *** �ꏊ�̂ݎQ�ƂƂ���A�X�y�[�X�N���A�[�Ɏ��Ԃ��|���邽��
 
+      *    *** 既定ファイル名(CPCONFIG に集約)
+           COPY    CPCONFIG.
+
        01  WK-BUF2.
            03  WK-BUF2-L-TBL.
              05  WK-BUF2-L     OCCURS 65536
@@ -65,6 +85,50 @@
                07  WK-BUF2-L2  PIC  X(001) VALUE SPACE.
                07  WK-BUF2-R2  PIC  X(001) VALUE SPACE.
 
+      *    *** LFD-FIND 検索結果マーク位置テーブル(WK-BUF2と同じ形)
+       01  WK-MARK-G.
+           03  WK-MARK-TBL.
+             05  WK-MARK       OCCURS 65536
+                               PIC  X(001) VALUE SPACE.
+
+      *    *** EBCDIC(CP037系)=>ASCII変換テーブル(制御コードは概略対応)
+       01  TBL-EBCD-ASCII-L.
+           05  FILLER          PIC  X(008) VALUE X"000102039C09867F".
+           05  FILLER          PIC  X(008) VALUE X"978D8E0B0C0D0E0F".
+           05  FILLER          PIC  X(008) VALUE X"101112139D850887".
+           05  FILLER          PIC  X(008) VALUE X"1819928F1C1D1E1F".
+           05  FILLER          PIC  X(008) VALUE X"80818283840A171B".
+           05  FILLER          PIC  X(008) VALUE X"88898A8B8C050607".
+           05  FILLER          PIC  X(008) VALUE X"9091169394959604".
+           05  FILLER          PIC  X(008) VALUE X"98999A9B14159E1A".
+           05  FILLER          PIC  X(008) VALUE X"20A0A1A2A3A4A5A6".
+           05  FILLER          PIC  X(008) VALUE X"A7A85B2E3C282B21".
+           05  FILLER          PIC  X(008) VALUE X"26A9AAABACADAEAF".
+           05  FILLER          PIC  X(008) VALUE X"B0B15D242A293B5E".
+           05  FILLER          PIC  X(008) VALUE X"2D2FB2B3B4B5B6B7".
+           05  FILLER          PIC  X(008) VALUE X"B8B97C2C255F3E3F".
+           05  FILLER          PIC  X(008) VALUE X"BABBBCBDBEBFC0C1".
+           05  FILLER          PIC  X(008) VALUE X"C2603A2340273D22".
+           05  FILLER          PIC  X(008) VALUE X"C361626364656667".
+           05  FILLER          PIC  X(008) VALUE X"6869C4C5C6C7C8C9".
+           05  FILLER          PIC  X(008) VALUE X"CA6A6B6C6D6E6F70".
+           05  FILLER          PIC  X(008) VALUE X"7172CBCCCDCECFD0".
+           05  FILLER          PIC  X(008) VALUE X"D17E737475767778".
+           05  FILLER          PIC  X(008) VALUE X"797AD2D3D4D5D6D7".
+           05  FILLER          PIC  X(008) VALUE X"D8D9DADBDCDDDEDF".
+           05  FILLER          PIC  X(008) VALUE X"E0E1E2E3E4E5E6E7".
+           05  FILLER          PIC  X(008) VALUE X"7B41424344454647".
+           05  FILLER          PIC  X(008) VALUE X"4849E8E9EAEBECED".
+           05  FILLER          PIC  X(008) VALUE X"7D4A4B4C4D4E4F50".
+           05  FILLER          PIC  X(008) VALUE X"5152EEEFF0F1F2F3".
+           05  FILLER          PIC  X(008) VALUE X"5C9F535455565758".
+           05  FILLER          PIC  X(008) VALUE X"595AF4F5F6F7F8F9".
+           05  FILLER          PIC  X(008) VALUE X"3031323334353637".
+           05  FILLER          PIC  X(008) VALUE X"3839FAFBFCFDFEFF".
+       01  TBL-EBCD-ASCII      REDEFINES TBL-EBCD-ASCII-L.
+           05  TBL-EBCD-ASCII-C OCCURS 256
+                               PIC  X(001).
+
        01  Addr-Pointer        POINTER.
 
        01  Addr-Sub            BINARY-CHAR.
@@ -101,9 +165,9 @@
                                PIC  X(180).
 
        01  OD-I11.
-           05  OD-Byte         PIC  ZZ,ZZ9
-           05  OD-SURA         PIC  X(001)
-           05  OD-LENG         PIC  ZZ,ZZ9
+           05  OD-Byte         PIC  ZZ,ZZ9.
+           05  OD-SURA         PIC  X(001).
+           05  OD-LENG         PIC  ZZ,ZZ9.
            05  OD-SEQ          PIC  ZZZ,ZZZ,ZZ9.
 
        01  Output-Detail2.
@@ -143,6 +207,12 @@
              10  OD4-Hex-1     PIC  X(001).
              10  OD4-Hex-2     PIC  X(001).
 
+      *    *** LFD-FIND 検索一致位置の下に出す目印行(Output-Detail1と同じ幅)
+       01  Output-Mark1.
+           05  OM-Ascii-Tbl    PIC  X(101) VALUE SPACE.
+           05  FILLER          PIC  X(002) VALUE SPACE.
+           05  OM-I12          PIC  X(024) VALUE SPACE.
+
        01  Output-Sub          BINARY-LONG SYNC VALUE ZERO.
 
        01  Output-Header-1.
@@ -227,10 +297,18 @@
                    PERFORM S010-10      THRU      S010-EX
       *    *** RECORD�̏o��
                WHEN LFD-ID      =       "P"
-                   PERFORM S100-10      THRU      S100-EX
+                   ADD     1           TO      WK-REC-CNT
+                   IF      WK-MAXREC   =       ZERO
+                        OR WK-REC-CNT  <=      WK-MAXREC
+                           PERFORM S100-10      THRU      S100-EX
+                   END-IF
       *    *** ���ڂ̏o��
                WHEN LFD-ID      =       "X"
-                   PERFORM S200-10      THRU      S200-EX
+                   ADD     1           TO      WK-REC-CNT
+                   IF      WK-MAXREC   =       ZERO
+                        OR WK-REC-CNT  <=      WK-MAXREC
+                           PERFORM S200-10      THRU      S200-EX
+                   END-IF
       *    *** CLOSE
                WHEN LFD-ID      =       "C"
                    PERFORM S900-10      THRU      S900-EX
@@ -247,6 +325,10 @@
       *
        S010-10.
 
+      *    *** 既定ファイル名(CPCONFIG に集約)
+           MOVE    CFG-FILEDUMP-POT1-NAME TO WK-POT1-F-NAME
+           MOVE    CFG-FILEDUMP-POT2-NAME TO WK-POT2-F-NAME
+
            IF      LFD-PGM     NOT = SPACE
                    MOVE    WK-POT1-F-NAME TO   WK-POTN-F-NAME
                    STRING
@@ -265,14 +347,64 @@
                    END-STRING 
            END-IF
 
-           OPEN    OUTPUT      POT1-F
+      *    *** 出力最大件数／ページ見出し間隔／オープン方法の設定
+           MOVE    LFD-MAXREC  TO      WK-MAXREC
+           MOVE    LFD-PAGESZ  TO      WK-PAGESZ
+           MOVE    ZERO        TO      WK-REC-CNT
+                                       WK-POT1-PAGE-CNT
+                                       WK-POT2-PAGE-CNT
+           IF      LFD-OMODE   =       SPACE
+                   MOVE    "O"         TO      WK-OMODE
+           ELSE
+                   MOVE    LFD-OMODE   TO      WK-OMODE
+           END-IF
+
+           EVALUATE WK-OMODE
+               WHEN "A"
+                   OPEN    EXTEND      POT1-F
+               WHEN "R"
+                   STRING WK-POT1-F-NAME DELIMITED BY SPACE
+                          ".OLD" DELIMITED BY SIZE
+                          INTO WK-POT1-OLD-NAME
+                   END-STRING
+                   CALL "CBL_RENAME_FILE" USING WK-POT1-F-NAME
+                                                 WK-POT1-OLD-NAME
+                        RETURNING WK-RENAME-STATUS
+                   IF      WK-RENAME-STATUS NOT = ZERO
+                           DISPLAY WK-PGM-NAME
+                               " POT1-F RENAME WARNING STATUS="
+                               WK-RENAME-STATUS
+                   END-IF
+                   OPEN    OUTPUT      POT1-F
+               WHEN OTHER
+                   OPEN    OUTPUT      POT1-F
+           END-EVALUATE
            IF      WK-POT1-STATUS NOT =  ZERO
                    DISPLAY WK-PGM-NAME " POT1-F OPEN ERROR STATUS="
                            WK-POT1-STATUS
                    STOP    RUN
            END-IF
 
-           OPEN    OUTPUT      POT2-F
+           EVALUATE WK-OMODE
+               WHEN "A"
+                   OPEN    EXTEND      POT2-F
+               WHEN "R"
+                   STRING WK-POT2-F-NAME DELIMITED BY SPACE
+                          ".OLD" DELIMITED BY SIZE
+                          INTO WK-POT2-OLD-NAME
+                   END-STRING
+                   CALL "CBL_RENAME_FILE" USING WK-POT2-F-NAME
+                                                 WK-POT2-OLD-NAME
+                        RETURNING WK-RENAME-STATUS
+                   IF      WK-RENAME-STATUS NOT = ZERO
+                           DISPLAY WK-PGM-NAME
+                               " POT2-F RENAME WARNING STATUS="
+                               WK-RENAME-STATUS
+                   END-IF
+                   OPEN    OUTPUT      POT2-F
+               WHEN OTHER
+                   OPEN    OUTPUT      POT2-F
+           END-EVALUATE
            IF      WK-POT2-STATUS NOT =  ZERO
                    DISPLAY WK-PGM-NAME " POT2-F OPEN ERROR STATUS="
                            WK-POT2-STATUS
@@ -368,10 +500,21 @@
                       CALL    "DECODE03" USING Buffer
                                                Buffer-Length
                                                WK-BUF2
+
+                      IF  LFD-FIND        NOT =    SPACE
+                          PERFORM S105-10 THRU S105-EX
+                      END-IF
                    END-IF
 
                    MOVE Buffer (Buffer-Sub : 1) TO PIC-X
 
+      *    *** LFD-KANJI = "EBCD" ：EBCDIC => ASCII 変換してから判定
+                   IF  LFD-KANJI = "EBCD"
+                       MOVE PIC-X          TO      PIC-XX (2:1)
+                       MOVE TBL-EBCD-ASCII-C (PIC-Halfword + 1)
+                                           TO      PIC-X
+                   END-IF
+
       *    *** UTF-8 �Ǝv���銿���̎��A�p�f�B���O�������X�y�[�X�ɕύX����
                    IF  LFD-KANJI = "UTF8"
                      IF  ( PIC-X >= X"E0" AND PIC-X <= X"EF" ) AND
@@ -446,11 +589,15 @@
                            WRITE POT1-REC
                            ADD   1        TO   WK-POT1-CNT
 
-                           IF  LFD-HED  =  "A"
+                           IF  LFD-HED  =  "A" OR
+                               (WK-PAGESZ > ZERO AND
+                                WK-POT1-PAGE-CNT >= WK-PAGESZ)
                              WRITE   POT1-REC    FROM    Output-Header-1
                              WRITE   POT1-REC    FROM    Output-Header-2
                              ADD   2        TO   WK-POT1-CNT
+                             MOVE  ZERO     TO   WK-POT1-PAGE-CNT
                            END-IF
+                           ADD   1        TO   WK-POT1-PAGE-CNT
 
                            IF  SW-UTF8 = "Y"
                                WRITE POT1-REC FROM Output-Detail12
@@ -459,22 +606,41 @@
                                WRITE POT1-REC FROM Output-Detail1
                            END-IF
                            ADD   1        TO   WK-POT1-CNT
+
+                           IF  LFD-FIND     NOT =   SPACE
+                               MOVE  WK-MARK-TBL (L2:100) TO
+                                                   OM-Ascii-Tbl
+                               WRITE POT1-REC FROM Output-Mark1
+                               ADD   1        TO   WK-POT1-CNT
+                           END-IF
                        ELSE
                            MOVE  SPACE    TO   POT2-REC
                            WRITE POT2-REC
                            ADD   1        TO   WK-POT2-CNT
 
-                           IF  LFD-HED  =  "A"
+                           IF  LFD-HED  =  "A" OR
+                               (WK-PAGESZ > ZERO AND
+                                WK-POT2-PAGE-CNT >= WK-PAGESZ)
                              WRITE   POT2-REC    FROM    Output-Header-1
                              WRITE   POT2-REC    FROM    Output-Header-2
                              ADD   2        TO   WK-POT2-CNT
+                             MOVE  ZERO     TO   WK-POT2-PAGE-CNT
                            END-IF
+                           ADD   1        TO   WK-POT2-PAGE-CNT
+
                            IF  SW-UTF8 = "Y"
                                WRITE POT2-REC FROM Output-Detail12
                            ELSE
                                WRITE POT2-REC FROM Output-Detail1
                            END-IF
                            ADD   1        TO   WK-POT2-CNT
+
+                           IF  LFD-FIND     NOT =   SPACE
+                               MOVE  WK-MARK-TBL (L2:100) TO
+                                                   OM-Ascii-Tbl
+                               WRITE POT2-REC FROM Output-Mark1
+                               ADD   1        TO   WK-POT2-CNT
+                           END-IF
                        END-IF
 
                        IF  LFD-TYPE = "M"
@@ -525,11 +691,15 @@
                    WRITE POT1-REC
                    ADD   1        TO   WK-POT1-CNT
 
-                   IF  LFD-HED  =  "A"
+                   IF  LFD-HED  =  "A" OR
+                       (WK-PAGESZ > ZERO AND
+                        WK-POT1-PAGE-CNT >= WK-PAGESZ)
                        WRITE   POT1-REC    FROM    Output-Header-1
                        WRITE   POT1-REC    FROM    Output-Header-2
                        ADD   2        TO   WK-POT1-CNT
+                       MOVE  ZERO     TO   WK-POT1-PAGE-CNT
                    END-IF
+                   ADD   1        TO   WK-POT1-PAGE-CNT
 
                    IF  SW-UTF8 = "Y"
                        WRITE POT1-REC FROM Output-Detail12
@@ -537,16 +707,27 @@
                        WRITE POT1-REC FROM Output-Detail1
                    END-IF
                    ADD   1        TO   WK-POT1-CNT
+
+                   IF  LFD-FIND     NOT =   SPACE
+                       MOVE  WK-MARK-TBL (L2:Output-Sub) TO
+                                           OM-Ascii-Tbl
+                       WRITE POT1-REC FROM Output-Mark1
+                       ADD   1        TO   WK-POT1-CNT
+                   END-IF
                ELSE
                    MOVE  SPACE    TO   POT2-REC
                    WRITE POT2-REC
                    ADD   1        TO   WK-POT2-CNT
 
-                   IF  LFD-HED  =  "A"
+                   IF  LFD-HED  =  "A" OR
+                       (WK-PAGESZ > ZERO AND
+                        WK-POT2-PAGE-CNT >= WK-PAGESZ)
                        WRITE   POT2-REC    FROM    Output-Header-1
                        WRITE   POT2-REC    FROM    Output-Header-2
                        ADD   2        TO   WK-POT2-CNT
+                       MOVE  ZERO     TO   WK-POT2-PAGE-CNT
                    END-IF
+                   ADD   1        TO   WK-POT2-PAGE-CNT
 
                    IF  SW-UTF8 = "Y"
                        WRITE POT2-REC FROM Output-Detail12
@@ -554,6 +735,13 @@
                        WRITE POT2-REC FROM Output-Detail1
                    END-IF
                    ADD   1        TO   WK-POT2-CNT
+
+                   IF  LFD-FIND     NOT =   SPACE
+                       MOVE  WK-MARK-TBL (L2:Output-Sub) TO
+                                           OM-Ascii-Tbl
+                       WRITE POT2-REC FROM Output-Mark1
+                       ADD   1        TO   WK-POT2-CNT
+                   END-IF
                END-IF
 
                IF  LFD-TYPE = "M"
@@ -668,6 +856,10 @@
                                                    Buffer-Length
                                                    WK-BUF2
                       END-IF
+
+                      IF  LFD-FIND        NOT =    SPACE
+                          PERFORM S105-10 THRU S105-EX
+                      END-IF
                    END-IF
 
                    IF  Output-Sub = 100
@@ -679,6 +871,13 @@
 
                    MOVE Buffer (Buffer-Sub : 1) TO PIC-X
 
+      *    *** LFD-KANJI = "EBCD" ：EBCDIC => ASCII 変換してから判定
+                   IF  LFD-KANJI = "EBCD"
+                       MOVE PIC-X          TO      PIC-XX (2:1)
+                       MOVE TBL-EBCD-ASCII-C (PIC-Halfword + 1)
+                                           TO      PIC-X
+                   END-IF
+
       *    *** UTF-8 �Ǝv���銿���̎��A�p�f�B���O�������X�y�[�X�ɕύX����
                    IF  LFD-KANJI = "UTF8"
                      IF  ( PIC-X >= X"E0" AND PIC-X <= X"EF" ) AND
@@ -791,14 +990,18 @@
                        WRITE POT1-REC
                        ADD   1        TO   WK-POT1-CNT
 
-                       IF  LFD-HED  =  "A"
+                       IF  LFD-HED  =  "A" OR
+                           (WK-PAGESZ > ZERO AND
+                            WK-POT1-PAGE-CNT >= WK-PAGESZ)
                            WRITE   POT1-REC    FROM    Output-Header-3
                            ADD   1        TO   WK-POT1-CNT
+                           MOVE  ZERO     TO   WK-POT1-PAGE-CNT
                        END-IF
+                       ADD   1        TO   WK-POT1-PAGE-CNT
 
                        IF  SW-UTF8 = "Y"
       *     IF ( LFD-SEQ = 10 ) OR
-      *        ( LFD-SEQ >=49 AND <= 57 ) 
+      *        ( LFD-SEQ >=49 AND <= 57 )
       *       CALL "COBDUMP" USING Output-Detail42
       *     END-IF
                            WRITE POT1-REC FROM Output-Detail42
@@ -806,15 +1009,26 @@
                            WRITE POT1-REC FROM Output-Detail4
                        ADD   1        TO   WK-POT1-CNT
                        END-IF
+
+                       IF  LFD-FIND     NOT =   SPACE
+                           MOVE  WK-MARK-TBL (1:Output-Sub) TO
+                                               OM-Ascii-Tbl
+                           WRITE POT1-REC FROM Output-Mark1
+                           ADD   1        TO   WK-POT1-CNT
+                       END-IF
                    ELSE
                        MOVE  SPACE    TO   POT2-REC
                        WRITE POT2-REC
                        ADD   1        TO   WK-POT2-CNT
 
-                       IF  LFD-HED  =  "A"
+                       IF  LFD-HED  =  "A" OR
+                           (WK-PAGESZ > ZERO AND
+                            WK-POT2-PAGE-CNT >= WK-PAGESZ)
                            WRITE   POT2-REC   FROM    Output-Header-3
                            ADD   1        TO   WK-POT2-CNT
+                           MOVE  ZERO     TO   WK-POT2-PAGE-CNT
                        END-IF
+                       ADD   1        TO   WK-POT2-PAGE-CNT
 
                        IF  SW-UTF8 = "Y"
                            WRITE POT2-REC FROM Output-Detail42
@@ -823,6 +1037,13 @@
                        END-IF
 
                        ADD   1        TO   WK-POT2-CNT
+
+                       IF  LFD-FIND     NOT =   SPACE
+                           MOVE  WK-MARK-TBL (1:Output-Sub) TO
+                                               OM-Ascii-Tbl
+                           WRITE POT2-REC FROM Output-Mark1
+                           ADD   1        TO   WK-POT2-CNT
+                       END-IF
                    END-IF
                ELSE
                    MOVE  SPACE    TO   OD4-I12
@@ -837,11 +1058,15 @@
                        WRITE POT1-REC FROM Output-Detail4
                        ADD   2        TO   WK-POT1-CNT
 
-                       IF  LFD-HED  =  "A"
+                       IF  LFD-HED  =  "A" OR
+                           (WK-PAGESZ > ZERO AND
+                            WK-POT1-PAGE-CNT >= WK-PAGESZ)
                            WRITE   POT1-REC    FROM    Output-Header-1
                            WRITE   POT1-REC    FROM    Output-Header-2
                            ADD   2        TO   WK-POT1-CNT
+                           MOVE  ZERO     TO   WK-POT1-PAGE-CNT
                        END-IF
+                       ADD   1        TO   WK-POT1-PAGE-CNT
 
                        IF  SW-UTF8 = "Y"
                            WRITE POT1-REC FROM Output-Detail12
@@ -849,17 +1074,28 @@
                            WRITE POT1-REC FROM Output-Detail1
                        END-IF
                        ADD   1        TO   WK-POT1-CNT
+
+                       IF  LFD-FIND     NOT =   SPACE
+                           MOVE  WK-MARK-TBL (L2:Output-Sub) TO
+                                               OM-Ascii-Tbl
+                           WRITE POT1-REC FROM Output-Mark1
+                           ADD   1        TO   WK-POT1-CNT
+                       END-IF
                    ELSE
                        MOVE  SPACE    TO   POT2-REC
                        WRITE POT2-REC
                        WRITE POT2-REC FROM Output-Detail4
                        ADD   2        TO   WK-POT2-CNT
 
-                       IF  LFD-HED  =  "A"
+                       IF  LFD-HED  =  "A" OR
+                           (WK-PAGESZ > ZERO AND
+                            WK-POT2-PAGE-CNT >= WK-PAGESZ)
                            WRITE   POT2-REC    FROM    Output-Header-1
                            WRITE   POT2-REC    FROM    Output-Header-2
                            ADD   2        TO   WK-POT2-CNT
+                           MOVE  ZERO     TO   WK-POT2-PAGE-CNT
                        END-IF
+                       ADD   1        TO   WK-POT2-PAGE-CNT
 
                        IF  SW-UTF8 = "Y"
                            WRITE POT2-REC FROM Output-Detail12
@@ -867,6 +1103,13 @@
                            WRITE POT2-REC FROM Output-Detail1
                        END-IF
                        ADD   1        TO   WK-POT2-CNT
+
+                       IF  LFD-FIND     NOT =   SPACE
+                           MOVE  WK-MARK-TBL (L2:Output-Sub) TO
+                                               OM-Ascii-Tbl
+                           WRITE POT2-REC FROM Output-Mark1
+                           ADD   1        TO   WK-POT2-CNT
+                       END-IF
                    END-IF
                    IF  LFD-TYPE = "M"
                        MOVE WK-BUF2-L-TBL (L2:Output-Sub)
@@ -889,6 +1132,24 @@
        S200-EX.
            EXIT.
 
+      *    *** LFD-FIND バイト列検索、一致した範囲をWK-MARK-TBLへ印字
+       S105-10.
+
+           MOVE    SPACE       TO      WK-MARK-TBL
+
+           MOVE    1           TO      WK-FIND-P
+           PERFORM UNTIL WK-FIND-P > Buffer-Length - LFD-FIND-LEN + 1
+                   IF  Buffer (WK-FIND-P : LFD-FIND-LEN) =
+                       LFD-FIND (1 : LFD-FIND-LEN)
+                           MOVE  ALL "^"  TO  WK-MARK-TBL
+                                              (WK-FIND-P : LFD-FIND-LEN)
+                   END-IF
+                   ADD     1           TO      WK-FIND-P
+           END-PERFORM
+           .
+       S105-EX.
+           EXIT.
+      *
       *    *** SJIS �p
        S210-10.
       *    *** SJIS �̎��A�P�O�O�o�C�g�ڂ̊�����\�������邽��

@@ -0,0 +1,220 @@
+      *    *** LISTING 一括実行 バッチドライバー
+      *    *** 制御ファイル(LI-CTL-FILENAME)に1行1ファイル名で
+      *    *** 登録されたソースを順に LISTING へ渡す。
+      *    *** LI-RESUME = "Y" の時は前回の中断位置(CKPT-F)から再開する
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             LISTINGB.
+
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+
+      *    *** 一括処理対象ソース名一覧
+       SELECT CTL-F            ASSIGN   WK-CTL-F-NAME
+                               STATUS   WK-CTL-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** 再開用チェックポイント
+       SELECT CKPT-F           ASSIGN   WK-CKPT-F-NAME
+                               STATUS   WK-CKPT-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+
+       FD  CTL-F
+           LABEL RECORDS ARE STANDARD.
+       01  CTL-REC             PIC  X(256).
+
+       FD  CKPT-F
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-REC.
+           03  CKPT-SEQ        PIC  9(009).
+
+       WORKING-STORAGE         SECTION.
+
+       01  WORK-AREA.
+           03  WK-PGM-NAME     PIC  X(008) VALUE "LISTINGB".
+
+           03  WK-CTL-F-NAME   PIC  X(256) VALUE SPACE.
+           03  WK-CTL-STATUS   PIC  9(002) VALUE ZERO.
+           03  WK-CTL-EOF      PIC  X(001) VALUE LOW-VALUE.
+
+           03  WK-CKPT-F-NAME  PIC  X(032) VALUE SPACE.
+           03  WK-CKPT-STATUS  PIC  9(002) VALUE ZERO.
+
+           03  WK-SEQ          BINARY-LONG SYNC VALUE ZERO.
+           03  WK-RESUME-FROM  BINARY-LONG SYNC VALUE ZERO.
+           03  WK-DONE-CNT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-ERR-CNT      BINARY-LONG SYNC VALUE ZERO.
+
+           COPY    CPCONFIG.
+
+       01  LI-LISTING-SOURCE-SW PIC X(001) VALUE "Y".
+       01  LI-LISTING-XREF-SW  PIC  X(001) VALUE "Y".
+       01  LI-LISTING-SRC-NAME PIC  X(256) VALUE SPACE.
+       01  LI-LISTING-RPT-NAME PIC  X(256) VALUE SPACE.
+       01  LI-LISTING-POT1-ID.
+           03  LI-LISTING-POT1-OPEN  PIC X(001) VALUE "Y".
+           03  LI-LISTING-POT1-CLOSE PIC X(001) VALUE "Y".
+
+       01  LI-LOGERR-PGM       PIC  X(008).
+       01  LI-LOGERR-CONTEXT   PIC  X(040).
+       01  LI-LOGERR-STATUS    PIC  X(004).
+       01  LI-LOGERR-SEVERITY  PIC  X(001).
+
+       LINKAGE                 SECTION.
+
+      *    *** 対象ソース名一覧ファイル
+       01  LI-CTL-FILENAME     PIC  X(256).
+
+      *    *** "Y" の時は前回の中断位置から再開する
+       01  LI-RESUME           PIC  X(001).
+
+       PROCEDURE   DIVISION    USING   LI-CTL-FILENAME
+                                       LI-RESUME
+           .
+       M100-10.
+
+           MOVE    CFG-LISTINGB-CKPT-NAME TO WK-CKPT-F-NAME
+
+           PERFORM S010-10     THRU    S010-EX
+           PERFORM S020-10     THRU    S020-EX
+
+           PERFORM UNTIL WK-CTL-EOF    =         HIGH-VALUE
+                   IF      CTL-REC     NOT =     SPACES
+                           ADD     1           TO      WK-SEQ
+                           IF      WK-SEQ      >       WK-RESUME-FROM
+                                   PERFORM S100-10 THRU S100-EX
+                                   PERFORM S040-10 THRU S040-EX
+                           END-IF
+                   END-IF
+                   PERFORM S020-10     THRU    S020-EX
+           END-PERFORM
+
+           PERFORM S900-10     THRU    S900-EX
+
+           DISPLAY WK-PGM-NAME " 処理件数=" WK-DONE-CNT
+                   " エラー件数=" WK-ERR-CNT
+
+           .
+       M100-EX.
+           EXIT    PROGRAM.
+
+      *    *** OPEN，再開位置の読込み
+       S010-10.
+
+           MOVE    TRIM(LI-CTL-FILENAME) TO WK-CTL-F-NAME
+           OPEN    INPUT       CTL-F
+           IF      WK-CTL-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " CTL-F OPEN ERROR STATUS="
+                           WK-CTL-STATUS
+                   STOP    RUN
+           END-IF
+
+           MOVE    ZERO        TO      WK-RESUME-FROM
+           IF      LI-RESUME   =       "Y"
+                   OPEN    INPUT       CKPT-F
+                   IF      WK-CKPT-STATUS =    ZERO
+                           READ    CKPT-F
+                               NOT AT  END
+                                   MOVE    CKPT-SEQ TO WK-RESUME-FROM
+                           END-READ
+                           CLOSE   CKPT-F
+                   END-IF
+           END-IF
+           .
+       S010-EX.
+           EXIT.
+
+      *    *** READ CTL
+       S020-10.
+           READ    CTL-F
+
+           IF      WK-CTL-STATUS =    ZERO
+                   CONTINUE
+           ELSE
+               IF  WK-CTL-STATUS =    10
+                   MOVE    HIGH-VALUE  TO      WK-CTL-EOF
+               ELSE
+                   DISPLAY WK-PGM-NAME " CTL-F READ ERROR STATUS="
+                           WK-CTL-STATUS
+                   STOP    RUN
+               END-IF
+           END-IF
+           .
+       S020-EX.
+           EXIT.
+
+      *    *** チェックポイント更新
+       S040-10.
+
+           OPEN    OUTPUT      CKPT-F
+           IF      WK-CKPT-STATUS =    ZERO
+                   MOVE    WK-SEQ      TO      CKPT-SEQ
+                   WRITE   CKPT-REC
+                   CLOSE   CKPT-F
+           ELSE
+                   DISPLAY WK-PGM-NAME " CKPT-F OPEN ERROR STATUS="
+                           WK-CKPT-STATUS
+                   STOP    RUN
+           END-IF
+           .
+       S040-EX.
+           EXIT.
+
+      *    *** 1ファイル分 LISTING 実行
+       S100-10.
+
+           MOVE    CTL-REC     TO      LI-LISTING-SRC-NAME
+           MOVE    TRIM(LI-LISTING-SRC-NAME) TO LI-LISTING-SRC-NAME
+           STRING  TRIM(LI-LISTING-SRC-NAME) DELIMITED BY SIZE
+                   ".LIST"     DELIMITED BY SIZE
+                   INTO    LI-LISTING-RPT-NAME
+           END-STRING
+
+      *    *** 本バッチで最初に書き出す1件だけ POT1-F を新規作成させる
+      *    *** (再開の場合は前回分が既に存在するので先頭でも追記にする)
+           IF      WK-RESUME-FROM =    ZERO
+           AND     WK-DONE-CNT   =    ZERO
+                   MOVE    "O"         TO      LI-LISTING-POT1-OPEN
+           ELSE
+                   MOVE    "Y"         TO      LI-LISTING-POT1-OPEN
+           END-IF
+
+           CALL    "LISTING"   USING   LI-LISTING-SOURCE-SW
+                                       LI-LISTING-XREF-SW
+                                       LI-LISTING-SRC-NAME
+                                       LI-LISTING-RPT-NAME
+                                       LI-LISTING-POT1-ID
+           ON EXCEPTION
+                   ADD     1           TO      WK-ERR-CNT
+                   MOVE    "LISTING"   TO      LI-LOGERR-PGM
+                   MOVE    "LISTINGB S100 LISTING CALL 失敗"
+                                       TO      LI-LOGERR-CONTEXT
+                   MOVE    SPACE       TO      LI-LOGERR-STATUS
+                   MOVE    "W"         TO      LI-LOGERR-SEVERITY
+                   CALL    "LOGERR"    USING   LI-LOGERR-PGM
+                                               LI-LOGERR-CONTEXT
+                                               LI-LOGERR-STATUS
+                                               LI-LOGERR-SEVERITY
+           NOT ON EXCEPTION
+                   ADD     1           TO      WK-DONE-CNT
+                   DISPLAY WK-PGM-NAME " DONE (" LI-LISTING-SRC-NAME
+                           ")"
+           END-CALL
+           .
+       S100-EX.
+           EXIT.
+
+      *    *** CLOSE
+       S900-10.
+
+           CLOSE   CTL-F
+           .
+       S900-EX.
+           EXIT.

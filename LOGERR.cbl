@@ -0,0 +1,124 @@
+      *    *** 共通エラー/ステータスログ サブルーチン
+      *    *** 呼び出し元プログラム名／処理内容／ステータス値を受け取り、
+      *    *** 既存の各プログラムの "DISPLAY WK-PGM-NAME ... ERROR STATUS="
+      *    *** と同じ書式で表示し、あわせて共通ログファイルへも追記する
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             LOGERR.
+
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+
+      *    *** 共通エラーログ
+       SELECT LOG1-F           ASSIGN   WK-LOG1-F-NAME
+                               STATUS   WK-LOG1-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+
+       FD  LOG1-F
+           LABEL RECORDS ARE STANDARD.
+       01  LOG1-REC            PIC  X(132).
+
+       WORKING-STORAGE         SECTION.
+
+       01  WORK-AREA.
+           03  WK-PGM-NAME     PIC  X(008) VALUE "LOGERR".
+
+           03  WK-LOG1-F-NAME  PIC  X(032) VALUE
+               "LOGERR.LOG".
+
+           03  WK-LOG1-STATUS  PIC  9(002) VALUE ZERO.
+
+           03  WK-LOG1-OPEN    PIC  X(001) VALUE "N".
+
+           03  WK-DATE-TIME.
+               05  WK-DATE     PIC  9(008).
+               05  WK-TIME     PIC  9(008).
+
+       LINKAGE                 SECTION.
+
+      *    *** 呼び出し元プログラム名
+       01  LI-PGM-NAME         PIC  X(008).
+
+      *    *** エラー内容(ファイル名+処理名など)
+       01  LI-CONTEXT          PIC  X(040).
+
+      *    *** ステータス値(数字4桁で受け取る、未使用時はSPACEでよい)
+       01  LI-STATUS           PIC  X(004).
+
+      *    *** 重大度 E=エラー(STOP RUNする、既定), W=警告(継続)
+       01  LI-SEVERITY         PIC  X(001).
+
+       PROCEDURE   DIVISION    USING   LI-PGM-NAME
+                                       LI-CONTEXT
+                                       LI-STATUS
+                                       OPTIONAL LI-SEVERITY
+           .
+       M100-10.
+
+           MOVE    FUNCTION CURRENT-DATE (1:8)
+                               TO      WK-DATE
+           MOVE    FUNCTION CURRENT-DATE (9:6) TO WK-TIME (1:6)
+
+           PERFORM S010-10     THRU    S010-EX
+
+           DISPLAY LI-PGM-NAME " " LI-CONTEXT " STATUS=" LI-STATUS
+
+           IF      WK-LOG1-OPEN =      "Y"
+                   STRING  WK-DATE     DELIMITED BY SIZE
+                           " "         DELIMITED BY SIZE
+                           WK-TIME (1:6) DELIMITED BY SIZE
+                           " "         DELIMITED BY SIZE
+                           LI-PGM-NAME DELIMITED BY SIZE
+                           " "         DELIMITED BY SIZE
+                           LI-CONTEXT  DELIMITED BY SIZE
+                           " STATUS="  DELIMITED BY SIZE
+                           LI-STATUS   DELIMITED BY SIZE
+                           INTO    LOG1-REC
+                   END-STRING
+                   WRITE   LOG1-REC
+           END-IF
+
+           IF      NUMBER-OF-CALL-PARAMETERS >= 4 AND
+                   LI-SEVERITY =       "W"
+                   CONTINUE
+           ELSE
+                   PERFORM S900-10     THRU    S900-EX
+                   STOP    RUN
+           END-IF
+           .
+       M100-EX.
+           EXIT    PROGRAM.
+
+      *    *** LOG1-F 未オープンなら追記モードでオープンする
+       S010-10.
+
+           IF      WK-LOG1-OPEN NOT =  "Y"
+                   OPEN    EXTEND      LOG1-F
+                   IF      WK-LOG1-STATUS NOT = ZERO
+                           OPEN    OUTPUT      LOG1-F
+                   END-IF
+                   IF      WK-LOG1-STATUS =    ZERO
+                           MOVE    "Y"         TO      WK-LOG1-OPEN
+                   END-IF
+           END-IF
+           .
+       S010-EX.
+           EXIT.
+
+      *    *** LOG1-F クローズ(STOP RUN前の後始末)
+       S900-10.
+
+           IF      WK-LOG1-OPEN =      "Y"
+                   CLOSE   LOG1-F
+                   MOVE    "N"         TO      WK-LOG1-OPEN
+           END-IF
+           .
+       S900-EX.
+           EXIT.

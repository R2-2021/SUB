@@ -13,6 +13,9 @@
       *    *** MODE=AA 指定時、1バイトづつセット
       *    *** MODE=AK 指定時、X"2020"の時は、X"E38080"セット
       *    *** その他のコードは1バイトづつセット
+      *    *** UTF8=>SJIS の時、4バイト系(絵文字等)も認識するが、
+      *    *** 対応するSJISコードが無い為、一律"？"に変換する
+      *    *** ５，６バイト系は考慮しない
 
        IDENTIFICATION          DIVISION.
        PROGRAM-ID.             DECODE05.
@@ -32,6 +35,16 @@
                                STATUS   WK-PIN1-STATUS
            ORGANIZATION LINE   SEQUENTIAL.
 
+      *    *** TBL01/TBL02 変換テーブルの構築結果キャッシュ
+       SELECT CACHE-F          ASSIGN   WK-CACHE-F-NAME
+                               STATUS   WK-CACHE-STATUS
+           ORGANIZATION        SEQUENTIAL.
+
+      *    *** 変換不能文字("？"に置換した箇所)のログ
+       SELECT NGLOG-F          ASSIGN   WK-NGLOG-F-NAME
+                               STATUS   WK-NGLOG-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
        DATA                    DIVISION.
        FILE                    SECTION.
 
@@ -41,22 +54,69 @@
        01  PIN1-REC.
            03  FILLER          PIC  X(100).
 
+       FD  CACHE-F
+           LABEL RECORDS ARE STANDARD.
+       01  CACHE-REC.
+      *    *** 1=TBL01-AREA由来, 2=TBL02-AREA由来
+           03  CACHE-TYPE      PIC  X(001).
+           03  CACHE-SJIS      PIC  X(002).
+           03  CACHE-UTF8-BYTE PIC  9(001).
+           03  CACHE-UTF8      PIC  X(003).
+
+       FD  NGLOG-F
+           LABEL RECORDS ARE STANDARD.
+       01  NGLOG-REC              PIC  X(080).
+
        WORKING-STORAGE         SECTION.
 
        01  WORK-AREA.
            03  WK-PGM-NAME     PIC  X(008) VALUE "DECODE05".
 
-           03  WK-PIN1-F-NAME  PIC  X(032) VALUE
-               "KANJI\KANJI1.txt".
+           03  WK-PIN1-F-NAME  PIC  X(032) VALUE SPACE.
 
            03  WK-PIN1-STATUS  PIC  9(002) VALUE ZERO.
 
            03  WK-PIN1-EOF     PIC  X(001) VALUE LOW-VALUE.
 
+           03  WK-PIN1-OPEN    PIC  X(001) VALUE "N".
+
            03  WK-PIN1-LEN     BINARY-LONG SYNC VALUE ZERO.
 
            03  WK-PIN1-CNT     BINARY-LONG SYNC VALUE ZERO.
 
+      *    *** TBL01/TBL02 構築済キャッシュファイル
+           03  WK-CACHE-F-NAME PIC  X(032) VALUE SPACE.
+
+           03  WK-CACHE-STATUS PIC  9(002) VALUE ZERO.
+
+      *    *** このRUN内で既にTBL01/TBL02を構築済みかどうか
+           03  WK-TBL-BUILT    PIC  X(001) VALUE "N".
+             88  TBL-BUILT               VALUE "Y".
+
+      *    *** 変換不能文字ログ
+           03  WK-NGLOG-F-NAME PIC  X(032) VALUE SPACE.
+
+           03  WK-NGLOG-STATUS PIC  9(002) VALUE ZERO.
+
+           03  WK-NGLOG-OPEN   PIC  X(001) VALUE "N".
+
+           03  WK-NG-BUF.
+             05  FILLER        PIC  X(010) VALUE "NG POS=".
+             05  WK-NG-POS     PIC  Z(007)9.
+             05  FILLER        PIC  X(010) VALUE " BYTES=".
+             05  WK-NG-HEX     PIC  X(024).
+
+           03  WK-NG-SRC       PIC  X(003) VALUE SPACE.
+           03  WK-NG-LEN       BINARY-LONG SYNC VALUE ZERO.
+           03  WK-NG-L         BINARY-LONG SYNC VALUE ZERO.
+           03  WK-NG-R         BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** LDE05-HENKAN="AU"(自動判定)時に実際に採用した方向
+           03  WK-HENKAN-EFF   PIC  X(002) VALUE SPACE.
+
+           03  WK-SJIS-HIT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-UTF8-HIT     BINARY-LONG SYNC VALUE ZERO.
+
       *     03  WK-SJIS         PIC  X(002) VALUE SPACE.
            03  WK-UTF8         PIC  X(003) VALUE SPACE.
       *    *** SPACE
@@ -101,6 +161,9 @@
 
            COPY    CPFILEDUMP REPLACING ==:##:== BY ==WFD==.
 
+      *    *** 既定ファイル名(CPCONFIG に集約)
+           COPY    CPCONFIG.
+
        01  TBL-AREA01-G.
       *    *** SJIS で昇順
            03  TBL01-AREA      OCCURS 10000
@@ -264,39 +327,24 @@
 
            EVALUATE LDE05-ID
                WHEN "OPEN  "
-      *    *** OPEN
-                   PERFORM S010-10     THRU    S010-EX
-      *    *** READ PIN1
-                   PERFORM S020-10     THRU    S020-EX
-
-                   PERFORM UNTIL WK-PIN1-EOF   =         HIGH-VALUE
-      *    *** PIN1 DATA ｽﾄｱｰ
-      *    *** 区
-                           IF      PIN1-REC (1:3) =      X"E58CBA"
-                                OR PIN1-REC (22:1) =     X"09"
-                                OR WK-PIN1-CNT <         15
-                                OR WK-PIN1-LEN =         ZERO
-                                   CONTINUE
+                   IF      NOT TBL-BUILT
+      *    *** 既定ファイル名(CPCONFIG に集約)
+                           MOVE CFG-DECODE05-PIN1-NAME TO WK-PIN1-F-NAME
+                           MOVE CFG-DECODE05-CACHE-NAME
+                                               TO      WK-CACHE-F-NAME
+                           MOVE CFG-DECODE05-NGLOG-NAME
+                                               TO      WK-NGLOG-F-NAME
+      *    *** キャッシュファイルの有無確認
+                           PERFORM S002-10     THRU    S002-EX
+                           IF      WK-CACHE-STATUS =    ZERO
+      *    *** キャッシュファイルから読込み
+                                   PERFORM S004-10 THRU S004-EX
                            ELSE
-                                   PERFORM S030-10     THRU      S030-EX
+      *    *** PIN1から構築しキャッシュへ保存
+                                   PERFORM S008-10 THRU S008-EX
                            END-IF
-      *    *** READ PIN1
-                           PERFORM S020-10     THRU      S020-EX
-                   END-PERFORM
-
-      *    *** UTF8 追加ストアー
-                   PERFORM S040-10     THRU    S040-EX
-
-                   SORT    TBL01-AREA
-                           ASCENDING  KEY TBL01-SJIS
-
-      *     MOVE    "P"         TO    WFD-ID
-      *     CALL    "FILEDUMP" USING  WFD-FILEDUMP-AREA
-      *                               TBL-AREA01-G
-
-                   SORT    TBL02-AREA
-                           ASCENDING  KEY TBL02-UTF8
-
+                           MOVE    "Y"         TO      WK-TBL-BUILT
+                   END-IF
 
                WHEN "CHANGE"
 
@@ -304,8 +352,14 @@
                    MOVE    SPACE
                            TO LDE05-BUF2 (1:LENGTH(LDE05-BUF2))
 
+                   MOVE    LDE05-HENKAN TO      WK-HENKAN-EFF
+                   IF      LDE05-HENKAN =      "AU"
+      *    *** 文字コード自動判定
+                           PERFORM S070-10     THRU    S070-EX
+                   END-IF
+
       *    *** SJIS => UTF8
-                   EVALUATE LDE05-HENKAN
+                   EVALUATE WK-HENKAN-EFF
                        WHEN "SU"
                             MOVE    1           TO      L2
       *    *** SJIS 2バイト系のみ対応、2バイトおきにチェックする
@@ -343,13 +397,23 @@
                               END-EVALUATE
                            END-PERFORM
 
-      *    *** UTF8 => SJIS ４，５，６バイト系は考慮しない
+      *    *** UTF8 => SJIS ５，６バイト系は考慮しない
                        WHEN "US"
                             MOVE    1           TO      L2
                             PERFORM VARYING L1 FROM 1 BY 1
                                 UNTIL L1 > LDE05-BUF1-LEN
                                 EVALUATE TRUE
 
+      *    *** UTF8 ４バイト系(絵文字、補助漢字等) SJIS対応無の為？固定
+                                    WHEN LDE05-BUF1 (L1:1) >= X"F0"
+                                                       AND <= X"F7"
+                                        IF      L1  > LDE05-BUF1-LEN - 3
+                                            CONTINUE
+                                        ELSE
+                                            PERFORM S250-10 THRU S250-EX
+                                        END-IF
+                                        ADD     3           TO      L1
+
       *    *** UTF8 ３バイト系
                                     WHEN LDE05-BUF1 (L1:1) >= X"E0"
                                                        AND <= X"EF"
@@ -420,6 +484,103 @@
        M100-EX.
            EXIT    PROGRAM.
 
+      *    *** キャッシュファイルの有無確認
+       S002-10.
+
+           OPEN    INPUT       CACHE-F
+           IF      WK-CACHE-STATUS =    ZERO
+                   CLOSE       CACHE-F
+           END-IF
+           .
+       S002-EX.
+           EXIT.
+
+      *    *** キャッシュファイルからTBL01/TBL02を復元
+       S004-10.
+
+           OPEN    INPUT       CACHE-F
+           IF      WK-CACHE-STATUS NOT = ZERO
+                   DISPLAY WK-PGM-NAME " CACHE-F OPEN ERROR STATUS="
+                           WK-CACHE-STATUS
+                   STOP    RUN
+           END-IF
+
+           SET     TBL01-IDX   TO      1
+           SET     TBL02-IDX   TO      1
+
+           PERFORM UNTIL WK-CACHE-STATUS =  10
+               READ    CACHE-F
+               IF      WK-CACHE-STATUS =    ZERO
+                   EVALUATE CACHE-TYPE
+                       WHEN "1"
+                           MOVE CACHE-SJIS TO TBL01-SJIS (TBL01-IDX)
+                           MOVE CACHE-UTF8-BYTE TO
+                                   TBL01-UTF8-BYTE (TBL01-IDX)
+                           MOVE CACHE-UTF8 TO TBL01-UTF8 (TBL01-IDX)
+                           SET  TBL01-IDX  UP BY 1
+                       WHEN "2"
+                           MOVE CACHE-SJIS TO TBL02-SJIS (TBL02-IDX)
+                           MOVE CACHE-UTF8-BYTE TO
+                                   TBL02-UTF8-BYTE (TBL02-IDX)
+                           MOVE CACHE-UTF8 TO TBL02-UTF8 (TBL02-IDX)
+                           SET  TBL02-IDX  UP BY 1
+                   END-EVALUATE
+               ELSE
+                   IF  WK-CACHE-STATUS NOT = 10
+                       DISPLAY WK-PGM-NAME
+                               " CACHE-F READ ERROR STATUS="
+                               WK-CACHE-STATUS
+                       STOP    RUN
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE   CACHE-F
+           .
+       S004-EX.
+           EXIT.
+
+      *    *** PIN1から TBL01/TBL02 を構築し、キャッシュへ保存
+       S008-10.
+      *    *** OPEN
+           PERFORM S010-10     THRU    S010-EX
+      *    *** READ PIN1
+           PERFORM S020-10     THRU    S020-EX
+
+           PERFORM UNTIL WK-PIN1-EOF   =         HIGH-VALUE
+      *    *** PIN1 DATA ｽﾄｱｰ
+      *    *** 区
+                   IF      PIN1-REC (1:3) =      X"E58CBA"
+                        OR PIN1-REC (22:1) =     X"09"
+                        OR WK-PIN1-CNT <         15
+                        OR WK-PIN1-LEN =         ZERO
+                           CONTINUE
+                   ELSE
+                           PERFORM S030-10     THRU      S030-EX
+                   END-IF
+      *    *** READ PIN1
+                   PERFORM S020-10     THRU      S020-EX
+           END-PERFORM
+
+      *    *** UTF8 追加ストアー
+           PERFORM S040-10     THRU    S040-EX
+
+           SORT    TBL01-AREA
+                   ASCENDING  KEY TBL01-SJIS
+
+      *     MOVE    "P"         TO    WFD-ID
+      *     CALL    "FILEDUMP" USING  WFD-FILEDUMP-AREA
+      *                               TBL-AREA01-G
+
+           SORT    TBL02-AREA
+                   ASCENDING  KEY TBL02-UTF8
+
+      *    *** 次回OPEN,次回RUN用にキャッシュへ保存
+           PERFORM S045-10     THRU    S045-EX
+           .
+       S008-EX.
+           EXIT.
+
       *    *** OPEN
        S010-10.
 
@@ -429,6 +590,7 @@
                            WK-PIN1-STATUS
                    STOP    RUN
            END-IF
+           MOVE    "Y"         TO      WK-PIN1-OPEN
 
            SET     TBL01-IDX   TO      1
            SET     TBL02-IDX   TO      1
@@ -559,6 +721,135 @@
        S040-EX.
            EXIT.
 
+      *    *** TBL01/TBL02をキャッシュファイルへ保存(次回OPEN,次回RUN用)
+       S045-10.
+
+           OPEN    OUTPUT      CACHE-F
+           IF      WK-CACHE-STATUS NOT = ZERO
+                   DISPLAY WK-PGM-NAME " CACHE-F OPEN ERROR STATUS="
+                           WK-CACHE-STATUS
+                   STOP    RUN
+           END-IF
+
+           SET     TBL01-IDX   TO      1
+           PERFORM UNTIL TBL01-SJIS (TBL01-IDX) = HIGH-VALUE
+               MOVE    "1"             TO      CACHE-TYPE
+               MOVE    TBL01-SJIS (TBL01-IDX) TO CACHE-SJIS
+               MOVE    TBL01-UTF8-BYTE (TBL01-IDX) TO
+                       CACHE-UTF8-BYTE
+               MOVE    TBL01-UTF8 (TBL01-IDX) TO CACHE-UTF8
+               WRITE   CACHE-REC
+               SET     TBL01-IDX   UP BY   1
+           END-PERFORM
+
+           SET     TBL02-IDX   TO      1
+           PERFORM UNTIL TBL02-UTF8 (TBL02-IDX) = HIGH-VALUE
+               MOVE    "2"             TO      CACHE-TYPE
+               MOVE    TBL02-SJIS (TBL02-IDX) TO CACHE-SJIS
+               MOVE    TBL02-UTF8-BYTE (TBL02-IDX) TO
+                       CACHE-UTF8-BYTE
+               MOVE    TBL02-UTF8 (TBL02-IDX) TO CACHE-UTF8
+               WRITE   CACHE-REC
+               SET     TBL02-IDX   UP BY   1
+           END-PERFORM
+
+           CLOSE   CACHE-F
+           .
+       S045-EX.
+           EXIT.
+
+      *    *** 変換不能文字("？"置換)をログへ出力
+      *    *** 呼出前に L1(位置),WK-NG-SRC(元バイト),WK-NG-LEN(長さ) セット要
+       S060-10.
+
+           IF      WK-NGLOG-OPEN NOT = "Y"
+                   OPEN    OUTPUT      NGLOG-F
+                   IF      WK-NGLOG-STATUS NOT = ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " NGLOG-F OPEN ERROR STATUS="
+                                   WK-NGLOG-STATUS
+                           STOP    RUN
+                   END-IF
+                   MOVE    "Y"         TO      WK-NGLOG-OPEN
+           END-IF
+
+           MOVE    L1          TO      WK-NG-POS
+           MOVE    SPACE       TO      WK-NG-HEX
+           MOVE    1           TO      L4
+           PERFORM VARYING I2 FROM 1 BY 1 UNTIL I2 > WK-NG-LEN
+                   MOVE    WK-NG-SRC (I2:1) TO WK-PIC-X
+                   DIVIDE  WK-PIC-HALF BY 16 GIVING WK-NG-L
+                           REMAINDER WK-NG-R
+                   MOVE    WK-HEX-DIGIT (WK-NG-L + 1) TO
+                           WK-NG-HEX (L4:1)
+                   MOVE    WK-HEX-DIGIT (WK-NG-R + 1) TO
+                           WK-NG-HEX (L4 + 1:1)
+                   ADD     2           TO      L4
+           END-PERFORM
+
+           MOVE    WK-NG-BUF   TO      NGLOG-REC
+           WRITE   NGLOG-REC
+           .
+       S060-EX.
+           EXIT.
+
+      *    *** LDE05-BUF1 の文字コード自動判定(SJIS先行バイト範囲 vs
+      *    *** UTF8先行/継続バイト範囲のヒット数で判定)、
+      *    *** WK-HENKAN-EFF へ SU(SJIS) または US(UTF8) をセット
+       S070-10.
+
+           MOVE    ZERO        TO      WK-SJIS-HIT
+                                        WK-UTF8-HIT
+
+           PERFORM VARYING L1 FROM 1 BY 1
+                   UNTIL L1 > LDE05-BUF1-LEN
+                   EVALUATE TRUE
+
+      *    *** UTF8 ２〜４バイト系(継続バイトが全て80-BFの時のみ採用)
+                       WHEN ( LDE05-BUF1 (L1:1) >= X"C0" AND <= X"DF" )
+                            AND L1 <= LDE05-BUF1-LEN - 1
+                            AND LDE05-BUF1 (L1 + 1:1) >= X"80"
+                            AND LDE05-BUF1 (L1 + 1:1) <= X"BF"
+                           ADD     1           TO      WK-UTF8-HIT
+                           ADD     1           TO      L1
+
+                       WHEN ( LDE05-BUF1 (L1:1) >= X"E0" AND <= X"EF" )
+                            AND L1 <= LDE05-BUF1-LEN - 2
+                            AND LDE05-BUF1 (L1 + 1:1) >= X"80"
+                            AND LDE05-BUF1 (L1 + 1:1) <= X"BF"
+                            AND LDE05-BUF1 (L1 + 2:1) >= X"80"
+                            AND LDE05-BUF1 (L1 + 2:1) <= X"BF"
+                           ADD     1           TO      WK-UTF8-HIT
+                           ADD     2           TO      L1
+
+                       WHEN ( LDE05-BUF1 (L1:1) >= X"F0" AND <= X"F7" )
+                            AND L1 <= LDE05-BUF1-LEN - 3
+                            AND LDE05-BUF1 (L1 + 1:1) >= X"80"
+                            AND LDE05-BUF1 (L1 + 1:1) <= X"BF"
+                           ADD     1           TO      WK-UTF8-HIT
+                           ADD     3           TO      L1
+
+      *    *** SJIS ２バイト系(UTF8として成立しない場合のみ採用)
+                       WHEN ( LDE05-BUF1 (L1:1) >= X"81" AND <= X"9F" )
+                            OR ( LDE05-BUF1 (L1:1) >= X"E0"
+                                                   AND <= X"FC" )
+                           IF  L1 <= LDE05-BUF1-LEN - 1
+                               ADD 1           TO      WK-SJIS-HIT
+                               ADD 1           TO      L1
+                           END-IF
+
+                   END-EVALUATE
+           END-PERFORM
+
+           IF      WK-UTF8-HIT >       WK-SJIS-HIT
+                   MOVE    "US"        TO      WK-HENKAN-EFF
+           ELSE
+                   MOVE    "SU"        TO      WK-HENKAN-EFF
+           END-IF
+           .
+       S070-EX.
+           EXIT.
+
       *    *** CHANGE SJIS => UTF8
        S100-10.
 
@@ -569,6 +860,10 @@
                    IF      L3          <=      LDE05-BUF2-LEN
                        MOVE    WK-EFBC9F TO    LDE05-BUF2 (L2:CNS-3)
                    END-IF
+      *    *** 変換不能(未定義SJIS)をログへ記録
+                   MOVE    LDE05-BUF1 (L1:CNS-2) TO WK-NG-SRC (1:2)
+                   MOVE    2           TO      WK-NG-LEN
+                   PERFORM S060-10     THRU    S060-EX
                    ADD     3           TO      L2
 
       *    *** 部分参照でAND指定で指定すると、内容違ってもＨＩＴしてしまう
@@ -624,6 +919,10 @@
                    IF      L3          <=      LDE05-BUF2-LEN
                        MOVE    WK-8148 TO      LDE05-BUF2 (L2:CNS-2)
                    END-IF
+      *    *** 変換不能(未定義UTF8)をログへ記録
+                   MOVE    WK-UTF8     TO      WK-NG-SRC
+                   MOVE    WK-UTF8-BYTE TO     WK-NG-LEN
+                   PERFORM S060-10     THRU    S060-EX
       *    *** debug の為、display 残しておく
                    DISPLAY WK-PGM-NAME
                            " S200-10 " " BUF1-CNT=" LDE05-BUF1-CNT
@@ -651,18 +950,42 @@
        S200-EX.
            EXIT.
 
+      *    *** CHANGE UTF8 => SJIS ４バイト系 ＵＴＦ８(対応するSJIS無)
+       S250-10.
+
+           ADD     L2 1        GIVING  L3
+           IF      L3          <=      LDE05-BUF2-LEN
+               MOVE    WK-8148     TO  LDE05-BUF2 (L2:CNS-2)
+           END-IF
+      *    *** 変換不能(4バイト系UTF8)をログへ記録
+           MOVE    LDE05-BUF1 (L1:CNS-3) TO WK-NG-SRC
+           MOVE    3           TO      WK-NG-LEN
+           PERFORM S060-10     THRU    S060-EX
+           ADD     2           TO      L2
+           .
+       S250-EX.
+           EXIT.
+
       *    *** CLOSE
        S900-10.
 
-           CLOSE   PIN1-F
-           IF      WK-PIN1-STATUS NOT =  ZERO
-                   DISPLAY WK-PGM-NAME " PIN1-F CLOSE ERROR STATUS="
-                           WK-PIN1-STATUS
-                   STOP    RUN
+      *    *** キャッシュ利用時はPIN1-Fを開いていない
+           IF      WK-PIN1-OPEN =      "Y"
+                   CLOSE   PIN1-F
+                   IF      WK-PIN1-STATUS NOT =  ZERO
+                       DISPLAY WK-PGM-NAME
+                               " PIN1-F CLOSE ERROR STATUS="
+                               WK-PIN1-STATUS
+                       STOP    RUN
+                   END-IF
+
+                   DISPLAY WK-PGM-NAME " PIN1 ｹﾝｽｳ ="
+                           WK-PIN1-CNT " (" WK-PIN1-F-NAME ")"
            END-IF
 
-           DISPLAY WK-PGM-NAME " PIN1 ｹﾝｽｳ = " WK-PIN1-CNT
-                   " (" WK-PIN1-F-NAME ")"
+           IF      WK-NGLOG-OPEN =     "Y"
+                   CLOSE   NGLOG-F
+           END-IF
            .
        S900-EX.
            EXIT.

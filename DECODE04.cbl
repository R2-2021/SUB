@@ -13,6 +13,18 @@
        01  WORK-AREA.
            03  WK-PGM-NAME     PIC  X(008) VALUE "DECODE04".
 
+      *    *** ���R�[�h���ɎX���Ă悢�o�b�t�@�̏�� (65536 -> 1048576)
+      *    *** �Œ蒷COBOL�\����OCCURS/PIC X(n)�͏�Ɍ���l�����邱�Ɨ��
+      *    *** ���S�ɖ��E�̂Ȃ��X�g���[���͍\���ł��Ȑ}�I�Ɍ�l��グ�Ă���
+           03  WK-BUF-MAX-LEN  BINARY-LONG SYNC VALUE 1048576.
+
+      *    *** ���o����s�R�[�h�^�C�v "C"=X"0D0A"(CRLF), "L"=X"0A"(LF�̂�)
+           03  WK-EOL-TYPE     PIC  X(001) VALUE SPACE.
+      *    *** ���s�R�[�h�̒��� (CRLF=2,LF=1)
+           03  WK-EOL-LEN      BINARY-LONG SYNC VALUE ZERO.
+      *    *** ���o�������s�R�[�h�Ŗ��R�[�h�����܂��Ă��邩�̃`�F�b�N����
+           03  WK-EOL-OK       PIC  X(001) VALUE SPACE.
+
        01  IDX-AREA.
            03  L1              BINARY-LONG SYNC VALUE ZERO.
            03  L2              BINARY-LONG SYNC VALUE ZERO.
@@ -24,7 +36,7 @@
            03  SW-FIRST        PIC  X(001) VALUE "N".
 
        01  SAVE-AREA.
-           03  SV-BUF1         PIC  X(65536) VALUE SPACE.
+           03  SV-BUF1         PIC  X(1048576) VALUE SPACE.
 
        LINKAGE                 SECTION.
 
@@ -47,15 +59,30 @@
 
       *    *** �ϊ��� ���R�[�h�P�ʂɃZ�b�g����
        01  LI-BUF2.
-           03  LI-BUF2-TBL     OCCURS 65536
+           03  LI-BUF2-TBL     OCCURS 1048576
                                PIC  X(001) VALUE SPACE.
 
+      *    *** ��4�p�����[�^�ȗ���A�s���`�����R�[�h�𔭌������Ƃ���
+      *    *** STOP RUN�ɂ����AO�t�Z�b�g�E���O�o�͂����ăX�L�b�v����(req 017)
+      *    *** "Y"�w��̂Ƃ��X�L�b�v���[�h
+       01  LI-SKIP-SW               PIC  X(001).
+
+      *    *** ��5�p�����[�^�ȗ���A�X�L�b�v���[�h���ɕs���`�����R�[�h��
+      *    *** ���o�������Ƃ�MAIN�ɒʒm����o�̓X�C�b�` "Y"=�X�L�b�v����
+       01  LO-BAD-SW                PIC  X(001).
+
        PROCEDURE   DIVISION    USING   LI-AREA
                                        LI-BUF1
                                        LI-BUF2
+                                       OPTIONAL LI-SKIP-SW
+                                       OPTIONAL LO-BAD-SW
            .
        M100-10.
 
+           IF      NUMBER-OF-CALL-PARAMETERS >= 5
+                   MOVE    "N"         TO      LO-BAD-SW
+           END-IF
+
       *    *** L1,BUF1 ��o�����A���̊J�n�ʒu
       *    *** L2�BUF2 �o�͑��A�J�n�ʒu
       *    *** L3,BUF1,BUF2 ��o���A�Z�b�g���钷��
@@ -170,18 +197,41 @@
       *    *** LI-SHORI="END  " X"FF"�̎�
                    MOVE    "END  "     TO      LI-SHORI
            ELSE
-               IF  LI-BUF2 (LI-REC-LEN - 1:2) NOT = X"0D0A"
-                   DISPLAY WK-PGM-NAME " BUF1 DATA X'0D0A' ���� ERROR"
-                                       " �Œ蒷�̂� ������"
-                   CALL    "COBDUMP" USING LI-BUF2 (LI-REC-LEN - 1:2)
+               IF  WK-EOL-TYPE =       "L"
+                   IF  LI-BUF2 (LI-REC-LEN:1) NOT = X"0A"
+                       MOVE    "N"         TO      WK-EOL-OK
+                   ELSE
+                       MOVE    "Y"         TO      WK-EOL-OK
+                   END-IF
+               ELSE
+                   IF  LI-BUF2 (LI-REC-LEN - 1:2) NOT = X"0D0A"
+                       MOVE    "N"         TO      WK-EOL-OK
+                   ELSE
+                       MOVE    "Y"         TO      WK-EOL-OK
+                   END-IF
+               END-IF
 
-                   DISPLAY WK-PGM-NAME " ���R�[�h��=" LI-REC-LEN
-                   DISPLAY WK-PGM-NAME " ���R�[�h���A���J�nPOS=" L1
-                   DISPLAY WK-PGM-NAME " ���R�[�h0D0A  POS=" LI-REC-LEN
-                                       "-1"
+               IF  WK-EOL-OK  =   "N"
+                 IF  NUMBER-OF-CALL-PARAMETERS >= 4
+                     AND LI-SKIP-SW  =   "Y"
 
-                   CALL    "COBDUMP" USING LI-BUF2 (1:LI-REC-LEN)
-                   STOP    RUN
+      *    *** �s���`�����R�[�h(req 017) STOP RUN�������A
+      *    *** �I�t�Z�b�g�����O�o�͂��āA���̃��R�[�h�֐i��
+                   DISPLAY WK-PGM-NAME " EOL SKIP POS=" L1
+                           " LEN=" LI-REC-LEN
+                   IF  NUMBER-OF-CALL-PARAMETERS >= 5
+                       MOVE  "Y"     TO  LO-BAD-SW
+                   END-IF
+                 ELSE
+                   DISPLAY WK-PGM-NAME " BUF1 DATA X'0D0A'/"
+                           "X'0A' ERROR"
+                   CALL  "COBDUMP" USING LI-BUF2 (1:LI-REC-LEN)
+
+                   DISPLAY WK-PGM-NAME " LEN=" LI-REC-LEN
+                   DISPLAY WK-PGM-NAME " POS=" L1
+
+                   STOP  RUN
+                 END-IF
                END-IF
            END-IF
 
@@ -192,30 +242,45 @@
       *    *** X"0D0A" ���݃`�F�b�N
        S010-10.
 
-           IF      LI-BUF1-LEN >       65536 OR
+           IF      LI-BUF1-LEN >       WK-BUF-MAX-LEN OR
                    LI-BUF1-LEN <=      ZERO
-                   DISPLAY WK-PGM-NAME " BUF1 DATA MAX-LEN OVER 65536"
+                   DISPLAY WK-PGM-NAME " BUF1 DATA MAX-LEN OVER "
+                                       WK-BUF-MAX-LEN
                                        ",ZERO,OR,MINUS ERROR"
                    DISPLAY WK-PGM-NAME " BUF1-LEN=" LI-BUF1-LEN
                    STOP    RUN
            END-IF
 
+      *    *** X"0D0A"(CRLF)��X"0A"(LF)�̂ǂ���ŉ��s���Ă���ŏ��̉ӏ���T��
            PERFORM VARYING I FROM 1 BY 1
                    UNTIL   I >  LI-BUF1-LEN OR
                            SW-FIRST    =       "Y"
 
-      *    *** �ŏ��Ɍ��ꂽX"0D0A"�܂ł̒��������R�[�h���ɃZ�b�g
                    IF      LI-BUF1 (I:2) =     X"0D0A"
+      *    *** �ŏ��Ɍ��ꂽCRLF�܂ł̒��������R�[�h���ɃZ�b�g
                            ADD     1 I         GIVING  LI-REC-LEN
+                           MOVE    "C"         TO      WK-EOL-TYPE
+                           MOVE    2           TO      WK-EOL-LEN
                            MOVE    "Y"         TO      SW-FIRST
 
       *    *** 1���ڂ�1�o�C�g�ڂ�����o��
                            MOVE    1           TO      L1
+                   ELSE
+                       IF  LI-BUF1 (I:1) =     X"0A"
+      *    *** CR�𔺂�Ȃ�LF�̂݁̈��s(req 015)
+                           MOVE    I           TO      LI-REC-LEN
+                           MOVE    "L"         TO      WK-EOL-TYPE
+                           MOVE    1           TO      WK-EOL-LEN
+                           MOVE    "Y"         TO      SW-FIRST
+
+                           MOVE    1           TO      L1
+                       END-IF
                    END-IF
            END-PERFORM
 
            IF      SW-FIRST    =       "N"
-                   DISPLAY WK-PGM-NAME " BUF1 DATA X'0D0A' ���� ERROR"
+                   DISPLAY WK-PGM-NAME " BUF1 DATA X'0D0A'/X'0A' "
+                                       "���� ERROR"
                    STOP    RUN
            END-IF
 

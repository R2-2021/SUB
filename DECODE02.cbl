@@ -73,10 +73,15 @@
       *    *** MAIN �ŃZ�b�g���邱�ƁARETURN��͕ϊ��㒷���Z�b�g
        01  LI-BUF2-L           BINARY-LONG SYNC.
 
+      *    *** ��5�p�����[�^�ȗ���A"+"��͕ϊ����Ȃ�(�]��)
+      *    *** "Y"�w��̂Ƃ��A"+"���X�y�[�X�ɕϊ�����
+       01  LI-PLUS-SW          PIC  X(001).
+
        PROCEDURE   DIVISION    USING   LI-BUF1
                                        LI-BUF1-L
                                        LI-BUF2
                                        LI-BUF2-L
+                                       OPTIONAL LI-PLUS-SW
            .
        M100-10.
 
@@ -119,14 +124,21 @@
                    ADD     2           TO      L1
                    ADD     1           TO      L3
                ELSE
+                   IF      NUMBER-OF-CALL-PARAMETERS = 5
+                       AND LI-PLUS-SW      =       "Y"
+                       AND LI-BUF1 (L1:1)  =       "+"
+                           MOVE    SPACE       TO      LI-BUF2 (L2:1)
+                           ADD     1           TO      L3
+                   ELSE
       *    *** % �ȊO��ANK�Ǝv����̂ŁA���̂܂܃Z�b�g
       *    *** Egg���܂�+[22/7] +�ȍ~���s�v�̎��AMAIN�ŃJ�b�g����
       *    *** "/results?search_query=Egg%E3%81%9F%E3%81%BE%E3%81%94+
       *    *** %E3%80%9022%2F7%E5%85%AC%E5%BC%8F%E3%80%91"
       *    *** �Ȃ̂ŁAX"20"�E�X�y�[�X�������J�b�g����
-                   MOVE    LI-BUF1 (L1:1) TO   LI-BUF2 (L2:1)
-                   IF      LI-BUF1 (L1:1) NOT = SPACE
-                       ADD     1           TO      L3
+                       MOVE    LI-BUF1 (L1:1) TO   LI-BUF2 (L2:1)
+                       IF      LI-BUF1 (L1:1) NOT = SPACE
+                           ADD     1           TO      L3
+                       END-IF
                    END-IF
                END-IF
            END-PERFORM

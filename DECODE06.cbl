@@ -33,7 +33,7 @@
        01  WORK-AREA.
            03  WK-PGM-NAME     PIC  X(008) VALUE "DECODE06".
 
-           03  WK-PIN1-F-NAME  PIC  X(032) VALUE "DECODE06.PIN1".
+           03  WK-PIN1-F-NAME  PIC  X(032) VALUE SPACE.
 
            03  WK-PIN1-STATUS  PIC  9(002) VALUE ZERO.
 
@@ -43,19 +43,44 @@
 
            03  WK-PIN1-CNT     BINARY-LONG SYNC VALUE ZERO.
 
+      *    *** OPENで指定が無い(ゼロ)時に使う既定値(HACKADOLL互換)
+           03  WK-OFS-FILE     BINARY-LONG SYNC VALUE 37.
+           03  WK-LEN-FILE     BINARY-LONG SYNC VALUE 12.
+           03  WK-OFS-DATE     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-LEN-DATE     BINARY-LONG SYNC VALUE 8.
+           03  WK-OFS-SIZE     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-LEN-SIZE     BINARY-LONG SYNC VALUE 9.
+           03  WK-TBL-MAX      BINARY-LONG SYNC VALUE 951.
+
+      *    *** 重複ファイル名スキップ件数
+           03  WK-DUP-CNT      BINARY-LONG SYNC VALUE ZERO.
+
            COPY    CPFILEDUMP REPLACING ==:##:== BY ==WFD==.
 
            COPY    CPDATETIME REPLACING ==:##:== BY ==WDT==.
 
+      *    *** 既定ファイル名(CPCONFIG に集約)
+           COPY    CPCONFIG.
+
        01  TBL-AREA.
-           03  TBL01-AREA      OCCURS 951.
+           03  TBL01-AREA      OCCURS 1        TO      20000
+                               DEPENDING ON     WK-TBL-MAX
+                               INDEXED BY      TBL01-IDX.
              05  TBL01-FILE    PIC  X(012) VALUE SPACE.
+             05  TBL01-DATE    PIC  X(008) VALUE SPACE.
+             05  TBL01-SIZE    PIC  9(009) VALUE ZERO.
 
        01  IDX-AREA.
            03  I               BINARY-LONG SYNC VALUE ZERO.
+           03  J                BINARY-LONG SYNC VALUE ZERO.
 
        01  SW-AREA.
            03  SW-FIRST        PIC  X(001) VALUE "N".
+           03  WK-DUP-FOUND    PIC  X(001) VALUE "N".
+             88  DUP-FOUND               VALUE "Y".
+
+       01  WK-CAND-AREA.
+           03  WK-CAND-FILE    PIC  X(012) VALUE SPACE.
 
        LINKAGE                 SECTION.
 
@@ -64,8 +89,22 @@
       *    *** ID=S (SEARCH)
       *    *** ID=C (CLOSE)
            03  LI-ID           PIC  X(001).
-           03  LI-NUM          PIC  9(003).
+           03  LI-NUM          PIC  9(005).
            03  LI-FILE         PIC  X(012).
+           03  LI-DATE         PIC  X(008).
+           03  LI-SIZE         PIC  9(009).
+
+      *    *** OPEN時のみ指定(0の時は上記の既定値を使う)
+           03  LI-OFS-FILE     PIC  9(004).
+           03  LI-LEN-FILE     PIC  9(004).
+           03  LI-OFS-DATE     PIC  9(004).
+           03  LI-LEN-DATE     PIC  9(004).
+           03  LI-OFS-SIZE     PIC  9(004).
+           03  LI-LEN-SIZE     PIC  9(004).
+           03  LI-MAXTBL       PIC  9(006).
+
+      *    *** CLOSE時、スキップした重複件数を返す
+           03  LI-DUPCNT       PIC  9(006).
 
        PROCEDURE   DIVISION    USING   LI-AREA
            .
@@ -74,6 +113,8 @@
            EVALUATE LI-ID
 
                WHEN "O"
+      *    *** OPENパラメータ設定(0の時は既定値のまま)
+                   PERFORM S005-10     THRU    S005-EX
       *    *** OPEN
                    PERFORM S010-10     THRU    S010-EX
       *    *** READ PIN1
@@ -89,10 +130,13 @@
                WHEN "S"
       *    *** SEARCH
                    MOVE    TBL01-FILE (LI-NUM) TO LI-FILE
+                   MOVE    TBL01-DATE (LI-NUM) TO LI-DATE
+                   MOVE    TBL01-SIZE (LI-NUM) TO LI-SIZE
 
                WHEN "C"
       *    *** CLOSE
                    PERFORM S900-10     THRU    S900-EX
+                   MOVE    WK-DUP-CNT  TO      LI-DUPCNT
 
                WHEN OTHER
                    DISPLAY WK-PGM-NAME " LI-ID ERROR LI=ID=" LI-ID
@@ -102,11 +146,42 @@
        M100-EX.
            EXIT    PROGRAM.
 
+      *    *** OPENパラメータ設定(0の時は既定値のまま)
+       S005-10.
+
+           IF      LI-OFS-FILE >       ZERO
+                   MOVE    LI-OFS-FILE TO      WK-OFS-FILE
+           END-IF
+           IF      LI-LEN-FILE >       ZERO
+                   MOVE    LI-LEN-FILE TO      WK-LEN-FILE
+           END-IF
+           IF      LI-OFS-DATE >       ZERO
+                   MOVE    LI-OFS-DATE TO      WK-OFS-DATE
+           END-IF
+           IF      LI-LEN-DATE >       ZERO
+                   MOVE    LI-LEN-DATE TO      WK-LEN-DATE
+           END-IF
+           IF      LI-OFS-SIZE >       ZERO
+                   MOVE    LI-OFS-SIZE TO      WK-OFS-SIZE
+           END-IF
+           IF      LI-LEN-SIZE >       ZERO
+                   MOVE    LI-LEN-SIZE TO      WK-LEN-SIZE
+           END-IF
+           IF      LI-MAXTBL   >       ZERO
+                   MOVE    LI-MAXTBL   TO      WK-TBL-MAX
+           END-IF
+           .
+       S005-EX.
+           EXIT.
+
       *    *** OPEN
        S010-10.
 
            DISPLAY WK-PGM-NAME " START"
 
+      *    *** 既定ファイル名(CPCONFIG に集約)
+           MOVE    CFG-DECODE06-PIN1-NAME TO WK-PIN1-F-NAME
+
            MOVE    WK-PGM-NAME TO      WDT-DATE-TIME-PGM
            MOVE    "S"         TO      WDT-DATE-TIME-ID
            CALL    "DATETIME"  USING   WDT-DATETIME-AREA
@@ -146,17 +221,55 @@
        S030-10.
 
       *    *** SJIS DATA
-           ADD     1           TO      I
-           IF      I           >       951
-                   DISPLAY WK-PGM-NAME " TBL01 OVER I=" I
-                   STOP    RUN
-           END-IF
+           MOVE    SPACE       TO      WK-CAND-FILE
+           MOVE    PIN1-REC (WK-OFS-FILE:WK-LEN-FILE)
+                               TO      WK-CAND-FILE
+
+      *    *** 重複ファイル名チェック
+           PERFORM S032-10     THRU    S032-EX
 
-           MOVE    PIN1-REC (37:12) TO TBL01-FILE (I)
+           IF      DUP-FOUND
+                   ADD     1           TO      WK-DUP-CNT
+           ELSE
+                   ADD     1           TO      I
+                   IF      I           >       WK-TBL-MAX
+                           DISPLAY WK-PGM-NAME " TBL01 OVER I=" I
+                           STOP    RUN
+                   END-IF
+
+                   MOVE    WK-CAND-FILE TO      TBL01-FILE (I)
+
+                   IF      WK-OFS-DATE >       ZERO
+                           MOVE PIN1-REC (WK-OFS-DATE:WK-LEN-DATE)
+                                       TO      TBL01-DATE (I)
+                   END-IF
+
+                   IF      WK-OFS-SIZE >       ZERO
+                           MOVE NUMVAL (
+                             PIN1-REC (WK-OFS-SIZE:WK-LEN-SIZE))
+                                       TO      TBL01-SIZE (I)
+                   END-IF
+           END-IF
            .
        S030-EX.
            EXIT.
 
+      *    *** 重複ファイル名チェック(既存TBL01を検索)
+       S032-10.
+
+           MOVE    "N"         TO      WK-DUP-FOUND
+           MOVE    ZERO        TO      J
+
+           PERFORM UNTIL J >= I OR DUP-FOUND
+                   ADD     1           TO      J
+                   IF      TBL01-FILE (J) =    WK-CAND-FILE
+                           MOVE    "Y" TO      WK-DUP-FOUND
+                   END-IF
+           END-PERFORM
+           .
+       S032-EX.
+           EXIT.
+
       *    *** 
        S100-10.
 
@@ -177,6 +290,8 @@
            DISPLAY WK-PGM-NAME " END"
            DISPLAY WK-PGM-NAME " PIN1 ｹﾝｽｳ = " WK-PIN1-CNT
                    " (" WK-PIN1-F-NAME ")"
+           DISPLAY WK-PGM-NAME " TBL01 ｹﾝｽｳ = " I
+                   " ｼﾞｭｳﾌｸ ｽｷｯﾌﾟ ｹﾝｽｳ = " WK-DUP-CNT
            .
        S900-EX.
            EXIT.

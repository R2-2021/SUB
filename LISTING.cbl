@@ -54,6 +54,17 @@
        ORGANIZATION IS LINE SEQUENTIAL.
 
        SELECT POT1-F ASSIGN WK-POT1-F-NAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS Pot1-Status.
+
+       SELECT Stamp-File ASSIGN TO Stamp-Filename
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS Stamp-Status.
+
+       SELECT Probe-File ASSIGN TO Probe-Filename
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Html-File ASSIGN TO Html-Filename
        ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -68,7 +79,7 @@
        05 ECR-129-256 PIC X(128).
 
        FD Report-File.
-       01 Report-Rec PIC X(135).
+       01 Report-Rec PIC X(266).
 
        SD Sort-File.
        01 Sort-Rec.
@@ -77,6 +88,7 @@
        05 SR-Token PIC X(32).
        05 SR-Section PIC X(15).
        05 SR-Line-No-Def PIC 9(6).
+       05 SR-Division PIC X(1).
        05 SR-Reference.
        10 SR-Line-No-Ref PIC 9(6).
        10 SR-Ref-Flag PIC X(1).
@@ -102,6 +114,18 @@
              05  POT1-REF-NO   PIC  9(006).
              05  POT1-DEFREF-ID PIC  X(001).
 
+       FD  Stamp-File
+           LABEL RECORDS ARE STANDARD.
+       01  Stamp-Rec PIC X(32).
+
+       FD  Probe-File
+           LABEL RECORDS ARE STANDARD.
+       01  Probe-Rec PIC X(64).
+
+       FD  Html-File
+           LABEL RECORDS ARE STANDARD.
+       01  Html-Rec PIC X(1024).
+
        WORKING-STORAGE SECTION.
        78 Line-Nos-Per-Rec VALUE 8.
 
@@ -112,7 +136,7 @@
        01 Detail-Line-S.
        05 DLS-Line-No PIC ZZZZZ9.
        05 FILLER PIC X(1).
-       05 DLS-Statement PIC X(128).
+       05 DLS-Statement PIC X(256).
 
        01 Detail-Line-X.
        05 DLX-Prog-ID PIC X(15).
@@ -206,6 +230,8 @@
 
        01 Num-UserNames USAGE BINARY-LONG.
 
+       01 PIC-X01 PIC X(1).
+
        01 PIC-X10 PIC X(10).
 
        01 PIC-X32 PIC X(32).
@@ -865,10 +891,72 @@
          88 Token-Is-Literal-Number VALUE "N".
          88 Token-Is-Verb VALUE "V".
 
-       01 Tally USAGE BINARY-LONG.
+       01 Tally-Ctr USAGE BINARY-LONG.
+
+      *>-- CALL-statement cross-reference table
+       01 Call-Xref-Tbl.
+       05 Call-Xref-Cnt PIC 9(4) VALUE 0.
+       05 Call-Xref-Entry OCCURS 500 TIMES.
+       10 CX-Caller-Prog PIC X(15).
+       10 CX-Caller-Section PIC X(15).
+       10 CX-Called-Name PIC X(32).
+       10 CX-Line-No PIC 9(6).
+       01 Call-Xref-Idx USAGE BINARY-LONG.
+       01 Call-Xref-Over-Sw PIC X(1) VALUE SPACE.
+
+      *>-- Unreferenced data-item / dead-paragraph tracking
+       01 Unref-Tbl.
+       05 Unref-Cnt PIC 9(4) VALUE 0.
+       05 Unref-Entry OCCURS 500 TIMES.
+       10 UNR-Prog-ID PIC X(15).
+       10 UNR-Token PIC X(32).
+       10 UNR-Section PIC X(15).
+       10 UNR-Division PIC X(1).
+       10 UNR-Line-No-Def PIC 9(6).
+       01 Unref-Idx USAGE BINARY-LONG.
+       01 Unref-Over-Sw PIC X(1) VALUE SPACE.
+
+       01 Group-Has-Def PIC X(1) VALUE SPACE.
+       01 Group-Has-Ref PIC X(1) VALUE SPACE.
+       01 Group-Division PIC X(1) VALUE SPACE.
+       01 Group-Section PIC X(15) VALUE SPACE.
+       01 Group-Line-No-Def PIC 9(6) VALUE 0.
+       01 Unref-Filter PIC X(1) VALUE SPACE.
+       01 Unref-Title PIC X(40) VALUE SPACE.
+
+      *>-- COPY/REPLACING expansion tracking
+       01 Copy-Xref-Tbl.
+       05 Copy-Xref-Cnt PIC 9(3) VALUE 0.
+       05 Copy-Xref-Entry OCCURS 200 TIMES.
+       10 CPX-Filename PIC X(32).
+       10 CPX-First-Line PIC 9(6).
+       01 Copy-Xref-Idx USAGE BINARY-LONG.
+       01 Found-Sw PIC X(1) VALUE SPACE.
+       01 Copy-Xref-Over-Sw PIC X(1) VALUE SPACE.
+
+      *>-- Wide/landscape source-listing option (OCXREF_COLS)
+       01 Cols-Per-Page-ENV PIC X(256).
+       01 Wide-Mode-Sw PIC X(1) VALUE SPACE.
+       88 Wide-Mode VALUE "Y".
+
+      *>-- Incremental (timestamp-based) rebuild support
+       01 Stamp-Filename PIC X(266).
+       01 Probe-Filename PIC X(266).
+       01 Stamp-Rec-Old PIC X(32).
+       01 Stamp-Rec-New PIC X(32).
+       01 Stamp-Status PIC X(2).
+       01 Skip-Rebuild-Sw PIC X(1) VALUE SPACE.
+       88 Skip-Rebuild VALUE "Y".
+
+      *>-- HTML companion-listing option
+       01 Html-Filename PIC X(266).
+       01 Html-Src-Line PIC X(266).
+       01 Html-Ptr USAGE BINARY-LONG.
+       01 K USAGE BINARY-LONG.
 
        01 Todays-Date PIC 9(8).
        01 WK-POT1-F-NAME PIC X(256).
+       01 Pot1-Status PIC X(2).
 
            COPY    CPFILEDUMP REPLACING ==:##:== BY ==WFD==.
 
@@ -880,6 +968,8 @@
        01 POT1-ID.
          03 POT1-OPEN  PIC X(001).
          03 POT1-CLOSE PIC X(001).
+       01 LI-HTML-SW PIC X(1).
+       01 LI-INCREMENTAL-SW PIC X(1).
 
       *>
        PROCEDURE DIVISION USING Produce-Source-Listing
@@ -887,6 +977,8 @@
            Src-Filename
            Report-Filename
            POT1-ID
+           OPTIONAL LI-HTML-SW
+           OPTIONAL LI-INCREMENTAL-SW
            .
 
        000-Main SECTION.
@@ -894,6 +986,11 @@
 
            PERFORM 100-Initialization
 
+           PERFORM 105-Check-Incremental
+           IF Skip-Rebuild
+               GOBACK
+           END-IF
+
            PERFORM 200-Execute-cobc
 
            OPEN OUTPUT Report-File
@@ -902,6 +999,10 @@
            ELSE
               OPEN EXTEND POT1-F
            END-IF
+           IF Pot1-Status NOT = "00"
+               DISPLAY "LISTING POT1-F OPEN ERROR STATUS=" Pot1-Status
+               GOBACK
+           END-IF
 
            IF Produce-Source-Listing NOT = SPACE
                PERFORM 500-Produce-Source-Listing
@@ -914,12 +1015,27 @@
                   SR-Line-No-Ref
                   INPUT PROCEDURE 300-Tokenize-Source
                   OUTPUT PROCEDURE 400-Produce-Xref-Listing
+              PERFORM 420-Produce-Call-Xref-Listing
+              PERFORM 430-Produce-Unref-Listing
+              PERFORM 440-Produce-Copy-Xref-Listing
            END-IF
 
            CLOSE Report-File
       *     IF POT1-CLOSE = "C"
                CLOSE POT1-F
+               IF Pot1-Status NOT = "00"
+                   DISPLAY "LISTING POT1-F CLOSE ERROR STATUS="
+                       Pot1-Status UPON SYSERR
+                   END-DISPLAY
+               END-IF
       *     END-IF
+
+           PERFORM 108-Save-Incremental-Stamp
+
+           IF LI-HTML-SW = "Y"
+               PERFORM 109-Produce-Html-Listing
+           END-IF
+
            GOBACK
            .
       *>
@@ -937,6 +1053,10 @@
                FROM ENVIRONMENT "OCXREF_LINES"
            END-ACCEPT
 
+           ACCEPT Cols-Per-Page-ENV
+               FROM ENVIRONMENT "OCXREF_COLS"
+           END-ACCEPT
+
            INSPECT Src-Filename REPLACING ALL "\" BY "/"
            INSPECT Env-TEMP REPLACING ALL "\" BY "/"
            MOVE Src-Filename TO Program-Path
@@ -983,6 +1103,29 @@
               INTO WK-POT1-F-NAME
            END-STRING
 
+           MOVE SPACE TO Stamp-Filename
+           STRING Program-Path(1:I)
+               TRIM(Filename,Trailing)
+               ".stamp"
+               DELIMITED SIZE
+              INTO Stamp-Filename
+           END-STRING
+
+           MOVE SPACE TO Probe-Filename
+           STRING TRIM(Env-TEMP,Trailing)
+               "/" TRIM(Filename,Trailing) ".ts"
+               DELIMITED SIZE
+              INTO Probe-Filename
+           END-STRING
+
+           MOVE SPACE TO Html-Filename
+           STRING Program-Path(1:I)
+               TRIM(Filename,Trailing)
+               ".html"
+               DELIMITED SIZE
+              INTO Html-Filename
+           END-STRING
+
            IF Lines-Per-Page-ENV NOT = SPACES
                MOVE NUMVAL(Lines-Per-Page-ENV) TO Lines-Per-Page
            ELSE
@@ -991,6 +1134,15 @@
                MOVE 61 TO Lines-Per-Page
            END-IF
 
+      *    *** OCXREF_COLS=256 (or any value >= 200) selects the
+      *    *** wide/landscape layout, printing a full 256-column
+      *    *** expanded source line on a single report line instead
+      *    *** of wrapping it across two.
+           IF Cols-Per-Page-ENV NOT = SPACES
+           AND NUMVAL(Cols-Per-Page-ENV) >= 200
+               SET Wide-Mode TO TRUE
+           END-IF
+
            ACCEPT Todays-Date FROM DATE YYYYMMDD
            END-ACCEPT
 
@@ -1001,6 +1153,143 @@
                Held-Reference
            MOVE "Y" TO F-First-Record
            .
+          *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+           105-Check-Incremental.
+      *>-- When the caller passes LI-INCREMENTAL-SW = "Y", skip the
+      *>-- whole regeneration when the source has not changed since
+      *>-- the last run, based on a directory-listing "stamp" of the
+      *>-- source file (mirrors the shell-out convention already
+      *>-- used by 200-Execute-cobc to drive cobc itself).
+           MOVE SPACE TO Skip-Rebuild-Sw
+           IF LI-INCREMENTAL-SW NOT = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 106-Take-Source-Stamp
+
+           MOVE SPACES TO Stamp-Rec-Old
+           OPEN INPUT Stamp-File
+           IF Stamp-Status = "00"
+               READ Stamp-File INTO Stamp-Rec-Old
+                   AT END
+                       MOVE SPACES TO Stamp-Rec-Old
+               END-READ
+               CLOSE Stamp-File
+           END-IF
+
+           IF Stamp-Rec-Old NOT = SPACES
+           AND Stamp-Rec-Old = Stamp-Rec-New
+               SET Skip-Rebuild TO TRUE
+           END-IF
+           .
+          *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+           106-Take-Source-Stamp.
+           MOVE SPACE TO Cmd
+           STRING "dir "
+               TRIM(Program-Path, Trailing)
+               " > "
+               TRIM(Probe-Filename, Trailing)
+               DELIMITED SIZE
+               INTO Cmd
+           END-STRING
+           CALL "SYSTEM" USING Cmd
+           END-CALL
+
+           MOVE SPACES TO Stamp-Rec-New
+           OPEN INPUT Probe-File
+           READ Probe-File INTO Stamp-Rec-New
+               AT END
+                   MOVE SPACES TO Stamp-Rec-New
+           END-READ
+           CLOSE Probe-File
+           .
+          *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+           108-Save-Incremental-Stamp.
+           IF LI-INCREMENTAL-SW NOT = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT Stamp-File
+           IF Stamp-Status NOT = "00"
+               DISPLAY "LISTING STAMP-FILE OPEN ERROR STATUS="
+                   Stamp-Status UPON SYSERR
+               END-DISPLAY
+           ELSE
+               MOVE Stamp-Rec-New TO Stamp-Rec
+               WRITE Stamp-Rec
+               IF Stamp-Status NOT = "00"
+                   DISPLAY "LISTING STAMP-FILE WRITE ERROR STATUS="
+                       Stamp-Status UPON SYSERR
+                   END-DISPLAY
+               END-IF
+               CLOSE Stamp-File
+               IF Stamp-Status NOT = "00"
+                   DISPLAY "LISTING STAMP-FILE CLOSE ERROR STATUS="
+                       Stamp-Status UPON SYSERR
+                   END-DISPLAY
+               END-IF
+           END-IF
+           .
+          *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+           109-Produce-Html-Listing.
+      *>-- Read the finished .lst report back and write an HTML
+      *>-- companion with the printed source lines wrapped in a
+      *>-- <pre> block, HTML-escaping "<", ">" and "&".
+           OPEN INPUT Report-File
+           OPEN OUTPUT Html-File
+
+           MOVE SPACES TO Html-Rec
+           STRING "<html><head><meta charset=" '"' "utf-8" '"' ">"
+               "</head><body><pre>"
+               DELIMITED SIZE INTO Html-Rec
+           END-STRING
+           WRITE Html-Rec
+
+           PERFORM FOREVER
+               READ Report-File INTO Html-Src-Line
+                   AT END EXIT PERFORM
+               END-READ
+               PERFORM 110-Escape-Html-Line
+               WRITE Html-Rec
+           END-PERFORM
+
+           MOVE SPACES TO Html-Rec
+           STRING "</pre></body></html>" DELIMITED SIZE INTO Html-Rec
+           END-STRING
+           WRITE Html-Rec
+
+           CLOSE Report-File
+           CLOSE Html-File
+           .
+          *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+           110-Escape-Html-Line.
+           MOVE SPACES TO Html-Rec
+           MOVE 1 TO Html-Ptr
+           MOVE LENGTH(TRIM(Html-Src-Line,Trailing)) TO K
+           IF K = 0
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > K
+               EVALUATE Html-Src-Line (J:1)
+                   WHEN "<"
+                       STRING "&lt;" DELIMITED SIZE
+                           INTO Html-Rec WITH POINTER Html-Ptr
+                       END-STRING
+                   WHEN ">"
+                       STRING "&gt;" DELIMITED SIZE
+                           INTO Html-Rec WITH POINTER Html-Ptr
+                       END-STRING
+                   WHEN "&"
+                       STRING "&amp;" DELIMITED SIZE
+                           INTO Html-Rec WITH POINTER Html-Ptr
+                       END-STRING
+                   WHEN OTHER
+                       STRING Html-Src-Line (J:1) DELIMITED SIZE
+                           INTO Html-Rec WITH POINTER Html-Ptr
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM
+           .
       *>
        200-Execute-cobc SECTION.
        201-Build-Cmd.
@@ -1234,6 +1523,8 @@
                SUBTRACT 1 FROM Src-Ptr
            END-IF
 
+           PERFORM 315-Sjis-Safe-Trim
+
            *>-- Classify Token
            MOVE UPPER-CASE(SPI-Current-Token) TO Search-Token
            IF Search-Token = "EQUAL" OR "EQUALS"
@@ -1298,6 +1589,7 @@
                UNSTRING PIC-X256((I + 1):J) DELIMITED BY "."
                  INTO Filename, Dummy
                END-UNSTRING
+               PERFORM 314-Track-Copy-Xref
                MOVE "[" TO SPI-CS-1
                MOVE Filename TO SPI-CS-2-14
 
@@ -1311,6 +1603,49 @@
            MOVE 256 TO Src-Ptr
            .
           *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+           314-Track-Copy-Xref.
+      *>-- Record the first line at which each distinct copybook is
+      *>-- pulled in, for the COPY/REPLACING expansion report.
+           MOVE SPACE TO Found-Sw
+           PERFORM VARYING Copy-Xref-Idx FROM 1 BY 1
+               UNTIL Copy-Xref-Idx > Copy-Xref-Cnt
+               IF CPX-Filename (Copy-Xref-Idx) = Filename
+                   MOVE "Y" TO Found-Sw
+               END-IF
+           END-PERFORM
+           IF Found-Sw NOT = "Y"
+               IF Copy-Xref-Cnt < 200
+                   ADD 1 TO Copy-Xref-Cnt
+                   MOVE Filename TO CPX-Filename (Copy-Xref-Cnt)
+                   MOVE SPI-Current-Line-No
+                       TO CPX-First-Line (Copy-Xref-Cnt)
+               ELSE
+                   IF Copy-Xref-Over-Sw NOT = "Y"
+                       DISPLAY "LISTING COPY-XREF-TBL OVER CNT=200 "
+                           "- COPY CROSS-REFERENCE REPORT IS "
+                           "INCOMPLETE" UPON SYSERR
+                       END-DISPLAY
+                       MOVE "Y" TO Copy-Xref-Over-Sw
+                   END-IF
+               END-IF
+           END-IF
+           .
+          *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+           315-Sjis-Safe-Trim.
+      *>-- A Shift-JIS double-byte character split across the fixed
+      *>-- 32-byte token boundary would leave a stray lead byte (no
+      *>-- matching trail byte) in SPI-Current-Token; blank it out
+      *>-- rather than let the half-character corrupt the printed
+      *>-- cross-reference and source listing.
+           IF LENGTH(TRIM(SPI-Current-Token,Trailing)) = 32
+               MOVE SPI-Current-Token(32:1) TO PIC-X01
+               COMPUTE J = FUNCTION ORD(PIC-X01) - 1
+               IF (J >= 129 AND J <= 159) OR (J >= 224 AND J <= 252)
+                   MOVE SPACE TO SPI-Current-Token(32:1)
+               END-IF
+           END-IF
+           .
+          *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
        312-Expand-Code-Record.
            MOVE 1 TO Src-Ptr
            IF In-Main-Module
@@ -1332,10 +1667,10 @@
                MOVE "0" TO PIC-X32(1:1)
            END-IF
 
-           MOVE 0 TO Tally
+           MOVE 0 TO Tally-Ctr
            INSPECT PIC-X32
-             TALLYING Tally FOR ALL "."
-           IF Tally = 1
+             TALLYING Tally-Ctr FOR ALL "."
+           IF Tally-Ctr = 1
                INSPECT PIC-X32 REPLACING ALL "." BY "0"
            END-IF
 
@@ -1512,6 +1847,9 @@
            PERFORM 362-Release-Upd
            WHEN "GIVING"
            PERFORM 362-Release-Upd
+           WHEN "CALL"
+           PERFORM 365-Track-Call-Xref
+           PERFORM 361-Release-Ref
            WHEN OTHER
            PERFORM 361-Release-Ref
            END-EVALUATE
@@ -1691,7 +2029,8 @@
            MOVE SPI-Current-Token-UC TO SR-Token-UC
            MOVE SPI-Current-Token TO SR-Token
            MOVE SPI-Current-Section TO SR-Section
-           MOVE SPI-Current-Line-No TO SR-Line-No-Def 
+           MOVE SPI-Current-Line-No TO SR-Line-No-Def
+           MOVE SPI-Current-Division TO SR-Division
            MOVE 0 TO SR-Line-No-Ref
            RELEASE Sort-Rec
            .
@@ -1724,6 +2063,31 @@
            MOVE SPI-Current-Section TO SR-Section
            MOVE SPI-Current-Line-No TO SR-Line-No-Ref
            .
+          *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+           365-Track-Call-Xref.
+      *>-- Record the CALLed program name (the token immediately
+      *>-- following the verb CALL) into the CALL cross-reference
+      *>-- table, separately from the general identifier xref.
+           IF Call-Xref-Cnt < 500
+               ADD 1 TO Call-Xref-Cnt
+               MOVE SPI-Current-Program-ID
+                   TO CX-Caller-Prog (Call-Xref-Cnt)
+               MOVE SPI-Current-Section
+                   TO CX-Caller-Section (Call-Xref-Cnt)
+               MOVE SPI-Current-Token
+                   TO CX-Called-Name (Call-Xref-Cnt)
+               MOVE SPI-Current-Line-No
+                   TO CX-Line-No (Call-Xref-Cnt)
+           ELSE
+               IF Call-Xref-Over-Sw NOT = "Y"
+                   DISPLAY "LISTING CALL-XREF-TBL OVER CNT=500 "
+                       "- CALL CROSS-REFERENCE REPORT IS INCOMPLETE"
+                       UPON SYSERR
+                   END-DISPLAY
+                   MOVE "Y" TO Call-Xref-Over-Sw
+               END-IF
+           END-IF
+           .
           *>
        400-Produce-Xref-Listing SECTION.
            401-Init.
@@ -1749,6 +2113,8 @@
                    PERFORM 410-Generate-Report-Line
                    END-IF
 
+                   PERFORM 403-Check-Unref-Group
+
                    IF SR-Prog-ID NOT = GI-Prog-ID
                        MOVE 0 TO Lines-Left
                    END-IF
@@ -1772,6 +2138,16 @@
                    END-IF
                END-IF
 
+               IF SR-Line-No-Def NOT = SPACES
+                   MOVE "Y" TO Group-Has-Def
+                   MOVE SR-Division TO Group-Division
+                   MOVE SR-Section TO Group-Section
+                   MOVE SR-Line-No-Def TO Group-Line-No-Def
+               END-IF
+               IF SR-Reference > '000000'
+                   MOVE "Y" TO Group-Has-Ref
+               END-IF
+
                IF SR-Reference > '000000'
                    ADD 1 TO I
                    IF I > Line-Nos-Per-Rec
@@ -1788,14 +2164,53 @@
                    MOVE SPACE TO POT1-REF
                    WRITE POT1-REC
                END-IF
+               IF Pot1-Status NOT = "00"
+                   DISPLAY "LISTING POT1-F WRITE ERROR STATUS="
+                       Pot1-Status UPON SYSERR
+                   END-DISPLAY
+                   GOBACK
+               END-IF
            END-PERFORM
 
+           PERFORM 403-Check-Unref-Group
+
            IF Detail-Line-X NOT = SPACES
                PERFORM 410-Generate-Report-Line
            END-IF
            EXIT SECTION
            .
           *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+           403-Check-Unref-Group.
+      *>-- Called at each (Prog-Id, Token) group boundary (and once
+      *>-- more at end-of-file) to decide whether the group just
+      *>-- finished was DEFINEd but never referenced anywhere, and
+      *>-- if so, record it for the appendix report built by
+      *>-- 430-Produce-Unref-Listing.
+           IF Group-Has-Def = "Y" AND Group-Has-Ref NOT = "Y"
+               IF Unref-Cnt < 500
+                   ADD 1 TO Unref-Cnt
+                   MOVE GI-Prog-ID TO UNR-Prog-ID (Unref-Cnt)
+                   MOVE GI-Token TO UNR-Token (Unref-Cnt)
+                   MOVE Group-Section TO UNR-Section (Unref-Cnt)
+                   MOVE Group-Division TO UNR-Division (Unref-Cnt)
+                   MOVE Group-Line-No-Def TO UNR-Line-No-Def (Unref-Cnt)
+               ELSE
+                   IF Unref-Over-Sw NOT = "Y"
+                       DISPLAY "LISTING UNREF-TBL OVER CNT=500 "
+                           "- UNREFERENCED-ITEM REPORT IS INCOMPLETE"
+                           UPON SYSERR
+                       END-DISPLAY
+                       MOVE "Y" TO Unref-Over-Sw
+                   END-IF
+               END-IF
+           END-IF
+           MOVE SPACE TO Group-Has-Def
+           MOVE SPACE TO Group-Has-Ref
+           MOVE SPACE TO Group-Division
+           MOVE SPACE TO Group-Section
+           MOVE 0 TO Group-Line-No-Def
+           .
+          *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
        410-Generate-Report-Line.
            IF Lines-Left < 1
              IF F-First-Record = "Y" 
@@ -1830,6 +2245,198 @@
            SUBTRACT 1 FROM Lines-Left
            .
           *>
+       420-Produce-Call-Xref-Listing SECTION.
+      *> *****************************************************************
+      *> ** Appendix section listing every CALL statement encountered,   **
+      *> ** keyed by calling PROGRAM-ID/paragraph, separate from the     **
+      *> ** general identifier cross-reference produced above.          **
+      *> *****************************************************************
+           421-Init.
+           IF Call-Xref-Cnt = 0
+               EXIT SECTION
+           END-IF
+
+           MOVE SPACES TO Report-Rec
+           WRITE Report-Rec BEFORE PAGE
+           ADD 1 TO WK-PAGE
+           MOVE WK-PAGE TO H1X-PAGE
+           WRITE Report-Rec FROM Heading-1X BEFORE 1
+           WRITE Report-Rec FROM Heading-2 BEFORE 1
+           MOVE SPACES TO Report-Rec
+           MOVE "CALL Statement Cross-Reference" TO Report-Rec
+           WRITE Report-Rec BEFORE 1
+           MOVE SPACES TO Report-Rec
+           MOVE "PROGRAM-ID      SECTION/PARA    CALLS      "
+             & "                      LINE" TO Report-Rec
+           WRITE Report-Rec BEFORE 1
+           WRITE Report-Rec FROM Heading-5X BEFORE 1
+           COMPUTE Lines-Left = Lines-Per-Page - 5 END-COMPUTE
+
+           PERFORM VARYING Call-Xref-Idx FROM 1 BY 1
+               UNTIL Call-Xref-Idx > Call-Xref-Cnt
+               PERFORM 422-Print-Call-Xref-Line
+           END-PERFORM
+           EXIT SECTION
+           .
+          *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+           422-Print-Call-Xref-Line.
+           IF Lines-Left < 1
+               MOVE SPACES TO Report-Rec
+               WRITE Report-Rec BEFORE PAGE
+               ADD 1 TO WK-PAGE
+               MOVE WK-PAGE TO H1X-PAGE
+               WRITE Report-Rec FROM Heading-1X BEFORE 1
+               WRITE Report-Rec FROM Heading-2 BEFORE 1
+               WRITE Report-Rec FROM Heading-5X BEFORE 1
+               COMPUTE Lines-Left = Lines-Per-Page - 3 END-COMPUTE
+           END-IF
+
+           MOVE SPACES TO Report-Rec
+           STRING CX-Caller-Prog (Call-Xref-Idx) DELIMITED SIZE
+               " " CX-Caller-Section (Call-Xref-Idx) DELIMITED SIZE
+               " " CX-Called-Name (Call-Xref-Idx) DELIMITED SIZE
+               INTO Report-Rec
+           END-STRING
+           MOVE CX-Line-No (Call-Xref-Idx) TO H1X-PAGE
+           MOVE H1X-PAGE TO Report-Rec (67:6)
+           WRITE Report-Rec BEFORE 1
+           SUBTRACT 1 FROM Lines-Left
+           .
+          *>
+       430-Produce-Unref-Listing SECTION.
+      *> *****************************************************************
+      *> ** Two appendix sections built from the same underlying table:  **
+      *> ** data items DEFINEd but never referenced (036), and           **
+      *> ** paragraphs/sections DEFINEd but never PERFORMed/GO TO'd (037)**
+      *> *****************************************************************
+           431-Init.
+           IF Unref-Cnt = 0
+               EXIT SECTION
+           END-IF
+
+           MOVE "D" TO Unref-Filter
+           MOVE "Never-Referenced Data Items" TO Unref-Title
+           PERFORM 434-Print-Unref-Section
+
+           MOVE "P" TO Unref-Filter
+           MOVE "Never-Performed Paragraphs/Sections" TO Unref-Title
+           PERFORM 434-Print-Unref-Section
+           EXIT SECTION
+           .
+          *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+           434-Print-Unref-Section.
+           MOVE 0 TO Tally-Ctr
+           PERFORM VARYING Unref-Idx FROM 1 BY 1
+               UNTIL Unref-Idx > Unref-Cnt
+               IF UNR-Division (Unref-Idx) = Unref-Filter
+                   ADD 1 TO Tally-Ctr
+               END-IF
+           END-PERFORM
+           IF Tally-Ctr = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO Report-Rec
+           WRITE Report-Rec BEFORE PAGE
+           ADD 1 TO WK-PAGE
+           MOVE WK-PAGE TO H1X-PAGE
+           WRITE Report-Rec FROM Heading-1X BEFORE 1
+           WRITE Report-Rec FROM Heading-2 BEFORE 1
+           MOVE SPACES TO Report-Rec
+           MOVE Unref-Title TO Report-Rec
+           WRITE Report-Rec BEFORE 1
+           MOVE SPACES TO Report-Rec
+           MOVE "PROGRAM-ID      IDENTIFIER                       "
+             & "SECTION/PARA    LINE DEFINED" TO Report-Rec
+           WRITE Report-Rec BEFORE 1
+           WRITE Report-Rec FROM Heading-5X BEFORE 1
+           COMPUTE Lines-Left = Lines-Per-Page - 5 END-COMPUTE
+
+           PERFORM VARYING Unref-Idx FROM 1 BY 1
+               UNTIL Unref-Idx > Unref-Cnt
+               IF UNR-Division (Unref-Idx) = Unref-Filter
+                   PERFORM 435-Print-Unref-Line
+               END-IF
+           END-PERFORM
+           .
+          *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+           435-Print-Unref-Line.
+           IF Lines-Left < 1
+               MOVE SPACES TO Report-Rec
+               WRITE Report-Rec BEFORE PAGE
+               ADD 1 TO WK-PAGE
+               MOVE WK-PAGE TO H1X-PAGE
+               WRITE Report-Rec FROM Heading-1X BEFORE 1
+               WRITE Report-Rec FROM Heading-2 BEFORE 1
+               WRITE Report-Rec FROM Heading-5X BEFORE 1
+               COMPUTE Lines-Left = Lines-Per-Page - 3 END-COMPUTE
+           END-IF
+
+           MOVE SPACES TO Report-Rec
+           STRING UNR-Prog-ID (Unref-Idx) DELIMITED SIZE
+               " " UNR-Token (Unref-Idx) DELIMITED SIZE
+               " " UNR-Section (Unref-Idx) DELIMITED SIZE
+               INTO Report-Rec
+           END-STRING
+           MOVE UNR-Line-No-Def (Unref-Idx) TO H1X-PAGE
+           MOVE H1X-PAGE TO Report-Rec (67:6)
+           WRITE Report-Rec BEFORE 1
+           SUBTRACT 1 FROM Lines-Left
+           .
+          *>
+       440-Produce-Copy-Xref-Listing SECTION.
+      *> *****************************************************************
+      *> ** Appendix section listing every distinct copybook pulled in   **
+      *> ** by the source being listed, and the line at which each was   **
+      *> ** first expanded.                                              **
+      *> *****************************************************************
+           441-Init.
+           IF Copy-Xref-Cnt = 0
+               EXIT SECTION
+           END-IF
+
+           MOVE SPACES TO Report-Rec
+           WRITE Report-Rec BEFORE PAGE
+           ADD 1 TO WK-PAGE
+           MOVE WK-PAGE TO H1X-PAGE
+           WRITE Report-Rec FROM Heading-1X BEFORE 1
+           WRITE Report-Rec FROM Heading-2 BEFORE 1
+           MOVE SPACES TO Report-Rec
+           MOVE "COPY/REPLACING Expansion Summary" TO Report-Rec
+           WRITE Report-Rec BEFORE 1
+           MOVE SPACES TO Report-Rec
+           MOVE "COPYBOOK                   FIRST LINE" TO Report-Rec
+           WRITE Report-Rec BEFORE 1
+           WRITE Report-Rec FROM Heading-5X BEFORE 1
+           COMPUTE Lines-Left = Lines-Per-Page - 5 END-COMPUTE
+
+           PERFORM VARYING Copy-Xref-Idx FROM 1 BY 1
+               UNTIL Copy-Xref-Idx > Copy-Xref-Cnt
+               PERFORM 442-Print-Copy-Xref-Line
+           END-PERFORM
+           EXIT SECTION
+           .
+          *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+           442-Print-Copy-Xref-Line.
+           IF Lines-Left < 1
+               MOVE SPACES TO Report-Rec
+               WRITE Report-Rec BEFORE PAGE
+               ADD 1 TO WK-PAGE
+               MOVE WK-PAGE TO H1X-PAGE
+               WRITE Report-Rec FROM Heading-1X BEFORE 1
+               WRITE Report-Rec FROM Heading-2 BEFORE 1
+               WRITE Report-Rec FROM Heading-5X BEFORE 1
+               COMPUTE Lines-Left = Lines-Per-Page - 3 END-COMPUTE
+           END-IF
+
+           MOVE SPACES TO Report-Rec
+           MOVE CPX-Filename (Copy-Xref-Idx) TO Report-Rec (1:32)
+           MOVE CPX-First-Line (Copy-Xref-Idx) TO H1X-PAGE
+           MOVE H1X-PAGE TO Report-Rec (34:6)
+           WRITE Report-Rec BEFORE 1
+           SUBTRACT 1 FROM Lines-Left
+           .
+          *>
        500-Produce-Source-Listing SECTION.
        501-Generate-Source-Listing.
       *     DISPLAY "501"
@@ -1885,15 +2492,21 @@
                ADD 1 TO Source-Line-No
                MOVE SPACES TO Detail-Line-S
                MOVE Source-Line-No TO DLS-Line-No
-               MOVE SCR-1-128 TO DLS-Statement
                IF SCR-7 = "/"
                    MOVE 0 TO Lines-Left
                END-IF
-               PERFORM 530-Generate-Source-Line
-               IF SCR-129-256 NOT = SPACES
-                   MOVE SPACES TO Detail-Line-S
-                   MOVE SCR-129-256 TO DLS-Statement
+               IF Wide-Mode
+                   MOVE SCR-1-128 TO DLS-Statement (1:128)
+                   MOVE SCR-129-256 TO DLS-Statement (129:128)
                    PERFORM 530-Generate-Source-Line
+               ELSE
+                   MOVE SCR-1-128 TO DLS-Statement
+                   PERFORM 530-Generate-Source-Line
+                   IF SCR-129-256 NOT = SPACES
+                       MOVE SPACES TO Detail-Line-S
+                       MOVE SCR-129-256 TO DLS-Statement
+                       PERFORM 530-Generate-Source-Line
+                   END-IF
                END-IF
            ELSE
 
@@ -1936,13 +2549,16 @@
       *        DISPLAY "2 " Detail-Line-S(1:78)
       *        DISPLAY "2 " Detail-Line-S(1:78)
 
+                   IF Wide-Mode AND ECR-129-256 NOT = SPACES
+                       MOVE ECR-129-256 TO DLS-Statement (129:128)
+                   END-IF
                    PERFORM 530-Generate-Source-Line
-                   IF ECR-129-256 NOT = SPACES
+                   IF NOT Wide-Mode AND ECR-129-256 NOT = SPACES
                        MOVE SPACES TO Detail-Line-S
                        MOVE ECR-129-256 TO DLS-Statement
       *         DISPLAY "3 " Detail-Line-S(1:78)
                        PERFORM 530-Generate-Source-Line
-                   END-IF 
+                   END-IF
                END-IF
            END-IF
            .

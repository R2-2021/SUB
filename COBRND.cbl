@@ -1,410 +1,736 @@
-      *    *** �����_�����쐬�T�u���[�`��
-       IDENTIFICATION          DIVISION.
-       PROGRAM-ID.             COBRND.
-
-       ENVIRONMENT             DIVISION.
-       CONFIGURATION           SECTION.
-       REPOSITORY.
-           FUNCTION ALL INTRINSIC.
-       INPUT-OUTPUT            SECTION.
-       FILE-CONTROL.
-
-      *    *** �r�i�h�r�A���D�����f�[�^
-       SELECT PIN1-F           ASSIGN   WK-PIN1-F-NAME
-                               STATUS   WK-PIN1-STATUS
-           ORGANIZATION LINE   SEQUENTIAL.
-
-      *    *** �t�s�e�W�A���D�����f�[�^
-       SELECT PIN2-F           ASSIGN   WK-PIN2-F-NAME
-                               STATUS   WK-PIN2-STATUS
-           ORGANIZATION LINE   SEQUENTIAL.
-
-       DATA                    DIVISION.
-       FILE                    SECTION.
-
-      *    *** �r�i�h�r�A���D�����f�[�^
-       FD  PIN1-F
-           LABEL RECORDS ARE STANDARD.
-       01  PIN1-REC.
-           03  PIN1-S-NAME     PIC  X(020).
-           03  FILLER          PIC  X(060).
-
-      *    *** �t�s�e�W�A���D�����f�[�^
-       FD  PIN2-F
-           LABEL RECORDS ARE STANDARD.
-       01  PIN2-REC.
-           03  PIN2-S-NAME     PIC  X(030).
-           03  FILLER          PIC  X(050).
-
-       WORKING-STORAGE         SECTION.
-       01  WORK-AREA.
-           03  WK-PGM-NAME     PIC  X(008) VALUE "COBRND  ".
-
-      *    *** SJIS
-           03  WK-PIN1-F-NAME  PIC  X(032) VALUE
-               "COBRND.seiyu.okiniiri.csv".
-
-      *    *** UTF8
-           03  WK-PIN2-F-NAME  PIC  X(032) VALUE
-               "COBRND.seiyuall.utf8.csv".
-
-           03  WK-PIN1-STATUS  PIC  9(002) VALUE ZERO.
-           03  WK-PIN2-STATUS  PIC  9(002) VALUE ZERO.
-
-           03  WK-PIN1-EOF     PIC  X(001) VALUE LOW-VALUE.
-           03  WK-PIN2-EOF     PIC  X(001) VALUE LOW-VALUE.
-
-           03  WK-PIN1-CNT     BINARY-LONG SYNC VALUE ZERO.
-           03  WK-PIN2-CNT     BINARY-LONG SYNC VALUE ZERO.
-
-           03  WK-SEQ          BINARY-LONG SYNC VALUE ZERO.
-
-           03  WK-DATE-TIME.
-             05  WK-DATE-HMS.
-               07  WK-DATE-HH  PIC  9(002) VALUE ZERO.
-               07  WK-DATE-MI  PIC  9(002) VALUE ZERO.
-               07  WK-DATE-SS  PIC  9(002) VALUE ZERO.
-               07  WK-DATE-SM  PIC  9(002) VALUE ZERO.
-
-           03  WK-SEED         OCCURS 99
-                               BINARY-DOUBLE SYNC VALUE ZERO.
-
-           03  WK-DATA         OCCURS 99
-                               BINARY PIC V9(9) VALUE ZERO.
-
-       01  TBL-AREA.
-      *    *** ���g�p
-      *     03  TBL01-AREA      OCCURS 99.
-      *       05  TBL01-NUM     BINARY-DOUBLE SYNC VALUE ZERO.
-
-           03  TBL02-AREA      OCCURS 44.
-             05  TBL02-KANA    PIC  X(001) VALUE SPACE.
-
-           03  TBL03-AREA      OCCURS 26.
-             05  TBL03-ALPHA   PIC  X(001) VALUE SPACE.
-
-           03  TBL04-AREA      OCCURS 131.
-             05  TBL04-S-NAME  PIC  X(020) VALUE SPACE.
-
-           03  TBL05-AREA      OCCURS 174.
-             05  TBL05-S-NAME  PIC  X(030) VALUE SPACE.
-
-       01  INDEX-AREA.
-           03  C1              OCCURS 99
-                               BINARY-DOUBLE SYNC VALUE ZERO.
-           03  I               BINARY-LONG SYNC VALUE ZERO.
-           03  I2              BINARY-LONG SYNC VALUE ZERO.
-           03  J               BINARY-LONG SYNC VALUE ZERO.
-           03  K               BINARY-LONG SYNC VALUE ZERO.
-
-       LINKAGE                 SECTION.
-
-           COPY    CPCOBRND   REPLACING ==:##:== BY ==LCR==.
-
-       PROCEDURE               DIVISION  USING
-                               LCR-COBRND-AREA.
-
-       M100-10.
-
-           EVALUATE TRUE
-               WHEN LCR-ID     =       "STR"
-      *    *** OPEN,�����l�Z�b�g
-                   PERFORM S010-10     THRU    S010-EX
-
-               WHEN LCR-ID     =       "RND"
-                   ADD     1           TO      WK-SEQ
-                   MOVE    WK-SEQ      TO      LCR-SEQ
-
-                   PERFORM VARYING I FROM 1 BY 1
-                           UNTIL I > LCR-IDX
-                           COMPUTE WK-DATA (I) LCR-RND (I) =
-                                 ( WK-SEED (I) * WK-DATA (I) )
-                                 + ( ( I / 11.11 )  + 1 ) * .123456
-                           COMPUTE WK-SEED (I) = WK-DATA (I) * 100000
-
-      *    *** �����_���l�Z�b�g
-                           PERFORM S020-10     THRU    S020-EX
-                   END-PERFORM
-
-               WHEN LCR-ID       =       "END"
-      *    *** CLOSE
-                   PERFORM S900-10     THRU    S900-EX
-
-      *    *** ERROR
-               WHEN OTHER
-                   DISPLAY WK-PGM-NAME " LCR-ID PARA ERROR="
-                           LCR-ID
-                   DISPLAY WK-PGM-NAME " LCR-ID STR,RND,END �w��"
-                   STOP    RUN
-           END-EVALUATE
-           .
-       M100-EX.
-           EXIT    PROGRAM.
-
-      *    *** OPEN,�����l�Z�b�g
-       S010-10.
-
-           OPEN    INPUT       PIN1-F.
-           IF      WK-PIN1-STATUS NOT =  ZERO
-                   DISPLAY WK-PGM-NAME " PIN1-F OPEN ERROR STATUS="
-                           WK-PIN1-STATUS
-                   STOP    RUN
-           END-IF
-
-           OPEN    INPUT       PIN2-F.
-           IF      WK-PIN2-STATUS NOT =  ZERO
-                   DISPLAY WK-PGM-NAME " PIN2-F OPEN ERROR STATUS="
-                           WK-PIN2-STATUS
-                   STOP    RUN
-           END-IF
-
-      *    *** TBL01-NUM (I) �͖��g�p�ɂ���
-      *     PERFORM VARYING I FROM 1 BY 1
-      *             UNTIL   I > 99
-      *    *** I=1  TBL01-NUM (I) <= ZERO
-      *    *** I=2  TBL01-NUM (I) <= 1111
-      *    *** I=99 TBL01-NUM (I) <= 1111 * 98 (108,878)
-      *             COMPUTE TBL01-NUM (I) = ( I - 1 ) * 1111
-      *     END-PERFORM
-
-           ACCEPT  WK-DATE-HMS FROM    TIME
-           MOVE    WK-DATE-SM  TO      I2
-           IF      I2          =       ZERO
-                   MOVE    1           TO      I2
-           END-IF
-           PERFORM VARYING I FROM 1 BY 1
-                   UNTIL I > 99
-                   COMPUTE WK-DATA (I2) =
-                         ( WK-SEED (I2) * WK-DATA (I2) )
-                     + ( ( I / 11.11 )  + 1 ) * .123456
-                   COMPUTE WK-SEED (I2) = WK-DATA (I2) * 100000
-      *     DISPLAY "I=" I " I2=" I2
-      *             " WK-DATA (I2)=" WK-DATA (I2) 
-      *             " WK-SEED (I2)=" WK-SEED (I2)
-
-                   ADD     1           TO      I2
-                   IF      I2          =       100
-                           MOVE    1           TO      I2
-                   END-IF
-           END-PERFORM
-
-           MOVE    ZERO        TO      J
-           PERFORM VARYING I FROM 1 BY 1
-                   UNTIL   I > 255
-                  IF   I >= 178 AND I <= 221 
-                       ADD     1       TO      J
-                       MOVE    FUNCTION CHAR(I) TO TBL02-KANA (J)
-           END-PERFORM
-
-           MOVE    ZERO        TO      J
-           PERFORM VARYING I FROM 1 BY 1
-                   UNTIL   I > 256
-                  IF   I >= 66 AND I <= 91 
-                       ADD     1       TO      J
-                       MOVE    FUNCTION CHAR(I) TO TBL03-ALPHA (J)
-                  END-IF 
-           END-PERFORM
-
-           MOVE    ZERO        TO      J
-           PERFORM VARYING I FROM 1 BY 1
-                   UNTIL   I > 131
-                   READ    PIN1-F
-                       AT  END
-                           CONTINUE
-                       NOT AT  END
-                           MOVE    PIN1-S-NAME  TO  TBL04-S-NAME (I)
-                   END-READ
-           END-PERFORM
-
-           MOVE    ZERO        TO      J
-           PERFORM VARYING I FROM 1 BY 1
-                   UNTIL   I > 174
-                   READ    PIN2-F
-                       AT  END
-                           CONTINUE
-                       NOT AT  END
-                           MOVE    PIN2-S-NAME  TO  TBL05-S-NAME (I)
-                   END-READ
-           END-PERFORM
-           .
-       S010-EX.
-           EXIT.
-
-      *    *** �����_���l�Z�b�g
-       S020-10.
-
-      *    *** LCR-FROM2(I),LCR-TO2(I)��1-100000�͈͂Ń��C���Ŏw�肵�Ă���
-           IF      LCR-FROM2(I) =       ZERO AND
-                   LCR-TO2  (I) =       ZERO
-
-                   COMPUTE LCR-NUM(I) ROUNDED = 100000 * LCR-RND(I)
-
-                   IF      LCR-ZERO (I) =     "N"
-                           IF      LCR-NUM(I)  =       ZERO
-                                   MOVE    1           TO     LCR-NUM(I)
-                           ELSE
-                                   CONTINUE
-                           END-IF
-                   ELSE
-                           IF      LCR-RND(I)  <       .02
-                                   MOVE    ZERO        TO     LCR-NUM(I)
-                           ELSE
-                                   CONTINUE
-                           END-IF
-                   END-IF
-
-           ELSE
-                   IF      LCR-FROM2(I) <       LCR-TO2(I)
-                           CONTINUE
-                   ELSE
-                           MOVE    1000        TO      LCR-FROM2(I)
-                           MOVE    2000        TO      LCR-TO2(I)
-                   END-IF
-                   COMPUTE LCR-NUM(I) ROUNDED =
-                         ( LCR-TO2(I) - LCR-FROM2(I) )
-                                       * LCR-RND(I) + LCR-FROM2(I)
-                   IF      LCR-ZERO (I) =     "N"
-                           IF      LCR-NUM(I)  =       ZERO
-      *    *** LCR-ZERO (I) = "N"�ŁALCR-FROM2(I)���[���̎��A
-      *    *** �[���Z�b�g��D��ɂ���
-                                   MOVE    LCR-FROM2(I) TO    LCR-NUM(I)
-                           ELSE
-                                   CONTINUE
-                           END-IF
-                   ELSE
-                           IF      LCR-RND(I)  <       .02
-      *    *** LCR-ZERO (I) = "Y"�ŁALCR-FROM2(I) < .02�̎��A
-      *    *** LCR-FROM2(I)���[���ȊO�ł��A���̒l�Z�b�g��D��ɂ���
-                                   MOVE    LCR-FROM2(I) TO    LCR-NUM(I)
-                           ELSE
-                                   CONTINUE
-                           END-IF
-                   END-IF
-      *             END-IF
-           END-IF
-
-           EVALUATE LCR-SIGN(I)
-               WHEN "N"
-                   CONTINUE
-               WHEN "-"
-                   COMPUTE J ROUNDED = LCR-RND(I) * 10
-                   IF      J           =       ZERO
-                           MOVE    1           TO      J
-                   ELSE
-                           CONTINUE
-                   END-IF
-                   IF      J           =       1
-                           COMPUTE LCR-NUM(I) = LCR-NUM(I) * -1
-                   ELSE
-                           CONTINUE
-                   END-IF
-               WHEN "Y"
-                   COMPUTE J ROUNDED = LCR-RND(I) * 10
-                   IF      J           =       ZERO
-                           MOVE    1           TO      J
-                   ELSE
-                           CONTINUE
-                   END-IF
-                   IF      J           =       1
-                           COMPUTE LCR-NUM(I) = LCR-NUM(I) * -1
-                   ELSE
-                           CONTINUE
-                   END-IF
-               WHEN "1"
-                   DIVIDE LCR-SEQ BY 2 GIVING J ROUNDED
-                          REMAINDER K
-                   IF      K           =       ZERO
-                           COMPUTE LCR-NUM(I) = LCR-NUM(I) * -1
-                   ELSE
-                           CONTINUE
-                   END-IF
-               WHEN "2"
-                   DIVIDE LCR-SEQ BY 10 GIVING J ROUNDED
-                          REMAINDER K
-                   IF      K           =       ZERO
-                           COMPUTE LCR-NUM(I) = LCR-NUM(I) * -1
-                   ELSE
-                           CONTINUE
-                   END-IF
-               WHEN "3"
-                   DIVIDE LCR-SEQ BY 100 GIVING J ROUNDED
-                          REMAINDER K
-                   IF      K           =       ZERO
-                           COMPUTE LCR-NUM(I) = LCR-NUM(I) * -1
-                   ELSE
-                           CONTINUE
-                   END-IF
-               WHEN OTHER
-                   CONTINUE
-           END-EVALUATE
-
-
-      *    *** �J�^�J�i�@�Z�b�g
-           COMPUTE K ROUNDED = LCR-RND(I) * 44
-           IF      K           =       ZERO
-                   MOVE    1           TO      K
-           END-IF
-           MOVE    SPACE       TO      LCR-KANA(I)
-           MOVE    FUNCTION SUBSTITUTE(LCR-KANA(I),SPACE,TBL02-KANA(K))
-                               TO      LCR-KANA(I)
-
-
-      *    *** �A���t�@�x�b�g�@�Z�b�g
-           COMPUTE K ROUNDED = LCR-RND(I) * 26
-           IF      K           =       ZERO
-                   MOVE    1           TO      K
-           END-IF
-           MOVE    SPACE       TO      LCR-ALPHA(I)
-           MOVE   FUNCTION SUBSTITUTE(LCR-ALPHA(I),SPACE,TBL03-ALPHA(K))
-                               TO      LCR-ALPHA(I)
-
-      *    *** ���D���@�r�i�h�r�@�Z�b�g
-           COMPUTE K ROUNDED = LCR-RND(I) * 131
-           IF      K           =       ZERO
-                   MOVE    1           TO      K
-           END-IF
-           MOVE    TBL04-S-NAME (K) TO      LCR-S-NAME(I)
-
-      *    *** ���D���@�t�s�e�W�@�Z�b�g
-           COMPUTE K ROUNDED = LCR-RND(I) * 174
-           IF      K           =       ZERO
-                   MOVE    1           TO      K
-           END-IF
-           MOVE    TBL05-S-NAME (K) TO      LCR-S-NAME8(I)
-
-
-
-           ADD     1           TO      C1(I)
-           IF      LCR-BETWEEN(I) =    ZERO
-                   MOVE    1           TO      LCR-BETWEEN(I)
-           END-IF
-
-           IF      C1(I)       >       LCR-TO-CNT(I)
-                   MOVE    1           TO      C1(I)
-                   ADD     LCR-BETWEEN(I) TO   LCR-FROM(I)
-           ELSE
-                   CONTINUE
-           END-IF
-           .
-       S020-EX.
-           EXIT.
-
-      *    *** CLOSE
-       S900-10.
-
-           CLOSE   PIN1-F.
-           IF      WK-PIN1-STATUS NOT =  ZERO
-                   DISPLAY WK-PGM-NAME " PIN1-F CLOSE ERROR STATUS="
-                           WK-PIN1-STATUS
-                   STOP    RUN
-           END-IF
-
-           CLOSE   PIN2-F.
-           IF      WK-PIN2-STATUS NOT =  ZERO
-                   DISPLAY WK-PGM-NAME " PIN2-F CLOSE ERROR STATUS="
-                           WK-PIN2-STATUS
-                   STOP    RUN
-           END-IF
-           .
-       S900-EX.
-           EXIT.
+      *    *** ランダムデータ作成サブルーチン
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             COBRND.
+
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+
+      *    *** ブランド名１．候補データ
+       SELECT PIN1-F           ASSIGN   WK-PIN1-F-NAME
+                               STATUS   WK-PIN1-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** ブランド名２．候補データ
+       SELECT PIN2-F           ASSIGN   WK-PIN2-F-NAME
+                               STATUS   WK-PIN2-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** 商品／カテゴリ名．候補データ
+       SELECT PIN3-F           ASSIGN   WK-PIN3-F-NAME
+                               STATUS   WK-PIN3-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** 再開用チェックポイント
+       SELECT CKPT-F           ASSIGN   WK-CKPT-F-NAME
+                               STATUS   WK-CKPT-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** 生成値の再現用ログ
+       SELECT AUDIT-F          ASSIGN   WK-AUDIT-F-NAME
+                               STATUS   WK-AUDIT-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** BATCH 出力用
+       SELECT BATCH-F          ASSIGN   LCR-BATCH-F-NAME
+                               STATUS   WK-BATCH-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+
+      *    *** ブランド名１．候補データ
+       FD  PIN1-F
+           LABEL RECORDS ARE STANDARD.
+       01  PIN1-REC.
+           03  PIN1-S-NAME     PIC  X(020).
+           03  FILLER          PIC  X(060).
+
+      *    *** ブランド名２．候補データ
+       FD  PIN2-F
+           LABEL RECORDS ARE STANDARD.
+       01  PIN2-REC.
+           03  PIN2-S-NAME     PIC  X(030).
+           03  FILLER          PIC  X(050).
+
+      *    *** 商品／カテゴリ名．候補データ
+       FD  PIN3-F
+           LABEL RECORDS ARE STANDARD.
+       01  PIN3-REC.
+           03  PIN3-S-NAME     PIC  X(030).
+           03  FILLER          PIC  X(050).
+
+       FD  CKPT-F
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-REC.
+           03  CKPT-SEQ        PIC  9(009).
+
+       FD  AUDIT-F
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-REC.
+           03  AUD-SEQ         PIC  9(009).
+           03  FILLER          PIC  X(001).
+           03  AUD-IDX         PIC  9(002).
+           03  FILLER          PIC  X(001).
+           03  AUD-SEED        PIC  -(009)9.
+           03  FILLER          PIC  X(001).
+           03  AUD-DATA        PIC  -(001)9V9(009).
+           03  FILLER          PIC  X(001).
+           03  AUD-NUM         PIC  -(009)9.
+           03  FILLER          PIC  X(001).
+           03  AUD-KANA        PIC  X(001).
+           03  FILLER          PIC  X(001).
+           03  AUD-ALPHA       PIC  X(001).
+           03  FILLER          PIC  X(001).
+           03  AUD-S-NAME      PIC  X(020).
+           03  FILLER          PIC  X(001).
+           03  AUD-S-NAME8     PIC  X(030).
+           03  FILLER          PIC  X(001).
+           03  AUD-S-NAME3     PIC  X(030).
+
+       FD  BATCH-F
+           LABEL RECORDS ARE STANDARD.
+       01  BATCH-REC           PIC  X(512).
+
+       WORKING-STORAGE         SECTION.
+       01  WORK-AREA.
+           03  WK-PGM-NAME     PIC  X(008) VALUE "COBRND  ".
+
+      *    *** SJIS（呼び出し元で LCR-PIN1-F-NAME が指定された時はそちらを使う）
+           03  WK-PIN1-F-NAME  PIC  X(032) VALUE SPACE.
+
+      *    *** UTF8（呼び出し元で LCR-PIN2-F-NAME が指定された時はそちらを使う）
+           03  WK-PIN2-F-NAME  PIC  X(032) VALUE SPACE.
+
+      *    *** 商品／カテゴリ名候補（呼び出し元で LCR-PIN3-F-NAME 指定可）
+           03  WK-PIN3-F-NAME  PIC  X(032) VALUE SPACE.
+
+           03  WK-CKPT-F-NAME  PIC  X(032) VALUE SPACE.
+
+           03  WK-AUDIT-F-NAME PIC  X(032) VALUE SPACE.
+
+           03  WK-PIN1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-PIN2-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-PIN3-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-CKPT-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-AUDIT-STATUS PIC  9(002) VALUE ZERO.
+           03  WK-BATCH-STATUS PIC  9(002) VALUE ZERO.
+
+           03  WK-PIN1-EOF     PIC  X(001) VALUE LOW-VALUE.
+           03  WK-PIN2-EOF     PIC  X(001) VALUE LOW-VALUE.
+
+           03  WK-PIN1-CNT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-PIN2-CNT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-PIN3-CNT     BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** AUDIT ログを取る／取らないスイッチ（LCR-AUDIT = "Y" で取得）
+           03  WK-AUDIT-SW     PIC  X(001) VALUE "N".
+           03  WK-AUDIT-OPEN   PIC  X(001) VALUE "N".
+
+      *    *** チェックポイント取得間隔（件）
+           03  WK-CKPT-EVERY   BINARY-LONG SYNC VALUE 1000.
+
+           03  WK-SEQ          BINARY-LONG SYNC VALUE ZERO.
+
+           03  WK-DATE-TIME.
+             05  WK-DATE-HMS.
+               07  WK-DATE-HH  PIC  9(002) VALUE ZERO.
+               07  WK-DATE-MI  PIC  9(002) VALUE ZERO.
+               07  WK-DATE-SS  PIC  9(002) VALUE ZERO.
+               07  WK-DATE-SM  PIC  9(002) VALUE ZERO.
+
+           03  WK-SEED         OCCURS 99
+                               BINARY-DOUBLE SYNC VALUE ZERO.
+
+           03  WK-DATA         OCCURS 99
+                               BINARY PIC V9(9) VALUE ZERO.
+
+           03  WK-BATCH-IDX    BINARY-LONG SYNC VALUE ZERO.
+           03  WK-BATCH-FLD    PIC  X(060) VALUE SPACE.
+           03  WK-BATCH-OVER-SW PIC X(001) VALUE SPACE.
+
+      *    *** 既定ファイル名(CPCONFIG に集約)
+           COPY    CPCONFIG.
+
+       01  TBL-AREA.
+      *    *** 未使用
+      *     03  TBL01-AREA      OCCURS 99.
+      *       05  TBL01-NUM     BINARY-DOUBLE SYNC VALUE ZERO.
+
+           03  TBL02-AREA      OCCURS 44.
+             05  TBL02-KANA    PIC  X(001) VALUE SPACE.
+
+           03  TBL03-AREA      OCCURS 26.
+             05  TBL03-ALPHA   PIC  X(001) VALUE SPACE.
+
+           03  TBL04-AREA      OCCURS 131.
+             05  TBL04-S-NAME  PIC  X(020) VALUE SPACE.
+
+           03  TBL05-AREA      OCCURS 174.
+             05  TBL05-S-NAME  PIC  X(030) VALUE SPACE.
+
+           03  TBL06-AREA      OCCURS 150.
+             05  TBL06-S-NAME  PIC  X(030) VALUE SPACE.
+
+       01  INDEX-AREA.
+           03  C1              OCCURS 99
+                               BINARY-DOUBLE SYNC VALUE ZERO.
+           03  I               BINARY-LONG SYNC VALUE ZERO.
+           03  I2              BINARY-LONG SYNC VALUE ZERO.
+           03  J               BINARY-LONG SYNC VALUE ZERO.
+           03  K               BINARY-LONG SYNC VALUE ZERO.
+
+       LINKAGE                 SECTION.
+
+           COPY    CPCOBRND   REPLACING ==:##:== BY ==LCR==.
+
+       PROCEDURE               DIVISION  USING
+                               LCR-COBRND-AREA.
+
+       M100-10.
+
+           EVALUATE TRUE
+               WHEN LCR-ID     =       "STR"
+      *    *** OPEN，初期値セット
+                   PERFORM S010-10     THRU    S010-EX
+
+               WHEN LCR-ID     =       "RND"
+                   ADD     1           TO      WK-SEQ
+                   MOVE    WK-SEQ      TO      LCR-SEQ
+
+                   PERFORM VARYING I FROM 1 BY 1
+                           UNTIL I > LCR-IDX
+                           COMPUTE WK-DATA (I) LCR-RND (I) =
+                                 ( WK-SEED (I) * WK-DATA (I) )
+                                 + ( ( I / 11.11 )  + 1 ) * .123456
+                           COMPUTE WK-SEED (I) = WK-DATA (I) * 100000
+
+      *    *** ランダム値セット
+                           PERFORM S020-10     THRU    S020-EX
+
+                           IF      WK-AUDIT-SW =       "Y"
+                                   PERFORM S030-10 THRU S030-EX
+                           END-IF
+                   END-PERFORM
+
+                   IF      WK-SEQ      >       ZERO
+                      AND  FUNCTION MOD (WK-SEQ, WK-CKPT-EVERY) = ZERO
+                           PERFORM S040-10     THRU    S040-EX
+                   END-IF
+
+               WHEN LCR-ID       =       "BATCH"
+      *    *** 件数分まとめて生成し LCR-BATCH-F-NAME へ直接出力
+                   PERFORM S050-10     THRU    S050-EX
+
+               WHEN LCR-ID       =       "END"
+      *    *** CLOSE
+                   PERFORM S900-10     THRU    S900-EX
+
+      *    *** ERROR
+               WHEN OTHER
+                   DISPLAY WK-PGM-NAME " LCR-ID PARA ERROR="
+                           LCR-ID
+                   DISPLAY WK-PGM-NAME
+                           " LCR-ID STR,RND,BATCH,END 指定"
+                   STOP    RUN
+           END-EVALUATE
+           .
+       M100-EX.
+           EXIT    PROGRAM.
+
+      *    *** OPEN，初期値セット
+       S010-10.
+
+           MOVE    CFG-COBRND-PIN1-NAME TO WK-PIN1-F-NAME
+           MOVE    CFG-COBRND-PIN2-NAME TO WK-PIN2-F-NAME
+           MOVE    CFG-COBRND-PIN3-NAME TO WK-PIN3-F-NAME
+           MOVE    CFG-COBRND-CKPT-NAME TO WK-CKPT-F-NAME
+           MOVE    CFG-COBRND-AUDIT-NAME TO WK-AUDIT-F-NAME
+
+           IF      LCR-PIN1-F-NAME NOT =  SPACE
+                   MOVE    LCR-PIN1-F-NAME TO  WK-PIN1-F-NAME
+           END-IF
+           IF      LCR-PIN2-F-NAME NOT =  SPACE
+                   MOVE    LCR-PIN2-F-NAME TO  WK-PIN2-F-NAME
+           END-IF
+           IF      LCR-PIN3-F-NAME NOT =  SPACE
+                   MOVE    LCR-PIN3-F-NAME TO  WK-PIN3-F-NAME
+           END-IF
+
+           OPEN    INPUT       PIN1-F.
+           IF      WK-PIN1-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " PIN1-F OPEN ERROR STATUS="
+                           WK-PIN1-STATUS
+                   STOP    RUN
+           END-IF
+
+           OPEN    INPUT       PIN2-F.
+           IF      WK-PIN2-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " PIN2-F OPEN ERROR STATUS="
+                           WK-PIN2-STATUS
+                   STOP    RUN
+           END-IF
+
+           OPEN    INPUT       PIN3-F.
+           IF      WK-PIN3-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " PIN3-F OPEN ERROR STATUS="
+                           WK-PIN3-STATUS
+                   STOP    RUN
+           END-IF
+
+           MOVE    LCR-AUDIT   TO      WK-AUDIT-SW
+           IF      WK-AUDIT-SW =       "Y"
+                   OPEN    OUTPUT      AUDIT-F
+                   IF      WK-AUDIT-STATUS NOT = ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " AUDIT-F OPEN ERROR STATUS="
+                                   WK-AUDIT-STATUS
+                           STOP    RUN
+                   END-IF
+                   MOVE    "Y"         TO      WK-AUDIT-OPEN
+           END-IF
+
+      *    *** LCR-RESUME = "Y" の時は前回のチェックポイントから再開する
+           MOVE    ZERO        TO      WK-SEQ
+           IF      LCR-RESUME  =       "Y"
+                   OPEN    INPUT       CKPT-F
+                   IF      WK-CKPT-STATUS =    ZERO
+                           READ    CKPT-F
+                               NOT AT  END
+                                   MOVE    CKPT-SEQ    TO      WK-SEQ
+                           END-READ
+                           CLOSE   CKPT-F
+                   END-IF
+           END-IF
+
+      *    *** TBL01-NUM (I) は未使用にした
+      *     PERFORM VARYING I FROM 1 BY 1
+      *             UNTIL   I > 99
+      *    *** I=1  TBL01-NUM (I) <= ZERO
+      *    *** I=2  TBL01-NUM (I) <= 1111
+      *    *** I=99 TBL01-NUM (I) <= 1111 * 98 (108,878)
+      *             COMPUTE TBL01-NUM (I) = ( I - 1 ) * 1111
+      *     END-PERFORM
+
+           ACCEPT  WK-DATE-HMS FROM    TIME
+           MOVE    WK-DATE-SM  TO      I2
+           IF      I2          =       ZERO
+                   MOVE    1           TO      I2
+           END-IF
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > 99
+                   COMPUTE WK-DATA (I2) =
+                         ( WK-SEED (I2) * WK-DATA (I2) )
+                     + ( ( I / 11.11 )  + 1 ) * .123456
+                   COMPUTE WK-SEED (I2) = WK-DATA (I2) * 100000
+      *     DISPLAY "I=" I " I2=" I2
+      *             " WK-DATA (I2)=" WK-DATA (I2)
+      *             " WK-SEED (I2)=" WK-SEED (I2)
+
+                   ADD     1           TO      I2
+                   IF      I2          =       100
+                           MOVE    1           TO      I2
+                   END-IF
+           END-PERFORM
+
+           MOVE    ZERO        TO      J
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL   I > 255
+                  IF   I >= 178 AND I <= 221
+                       ADD     1       TO      J
+                       MOVE    FUNCTION CHAR(I) TO TBL02-KANA (J)
+           END-PERFORM
+
+           MOVE    ZERO        TO      J
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL   I > 256
+                  IF   I >= 66 AND I <= 91
+                       ADD     1       TO      J
+                       MOVE    FUNCTION CHAR(I) TO TBL03-ALPHA (J)
+                  END-IF
+           END-PERFORM
+
+           MOVE    ZERO        TO      J
+                                       WK-PIN1-CNT
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL   I > 131
+                   READ    PIN1-F
+                       AT  END
+                           CONTINUE
+                       NOT AT  END
+                           MOVE    PIN1-S-NAME  TO  TBL04-S-NAME (I)
+                           ADD     1            TO  WK-PIN1-CNT
+                   END-READ
+           END-PERFORM
+
+      *    *** マスタ件数が想定（131 件）を下回った場合は異常終了する
+           IF      WK-PIN1-CNT <       131
+                   DISPLAY WK-PGM-NAME
+                           " PIN1-F RECORD SHORTAGE CNT="
+                           WK-PIN1-CNT " / 131"
+                   STOP    RUN
+           END-IF
+
+           MOVE    ZERO        TO      J
+                                       WK-PIN2-CNT
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL   I > 174
+                   READ    PIN2-F
+                       AT  END
+                           CONTINUE
+                       NOT AT  END
+                           MOVE    PIN2-S-NAME  TO  TBL05-S-NAME (I)
+                           ADD     1            TO  WK-PIN2-CNT
+                   END-READ
+           END-PERFORM
+
+           IF      WK-PIN2-CNT <       174
+                   DISPLAY WK-PGM-NAME
+                           " PIN2-F RECORD SHORTAGE CNT="
+                           WK-PIN2-CNT " / 174"
+                   STOP    RUN
+           END-IF
+
+           MOVE    ZERO        TO      J
+                                       WK-PIN3-CNT
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL   I > 150
+                   READ    PIN3-F
+                       AT  END
+                           CONTINUE
+                       NOT AT  END
+                           MOVE    PIN3-S-NAME  TO  TBL06-S-NAME (I)
+                           ADD     1            TO  WK-PIN3-CNT
+                   END-READ
+           END-PERFORM
+
+           IF      WK-PIN3-CNT <       150
+                   DISPLAY WK-PGM-NAME
+                           " PIN3-F RECORD SHORTAGE CNT="
+                           WK-PIN3-CNT " / 150"
+                   STOP    RUN
+           END-IF
+           .
+       S010-EX.
+           EXIT.
+
+      *    *** ランダム値セット
+       S020-10.
+
+      *    *** LCR-FROM2(I),LCR-TO2(I)は1-100000範囲でメインで指定している
+           IF      LCR-FROM2(I) =       ZERO AND
+                   LCR-TO2  (I) =       ZERO
+
+                   COMPUTE LCR-NUM(I) ROUNDED = 100000 * LCR-RND(I)
+
+                   IF      LCR-ZERO (I) =     "N"
+                           IF      LCR-NUM(I)  =       ZERO
+                                   MOVE    1           TO     LCR-NUM(I)
+                           ELSE
+                                   CONTINUE
+                           END-IF
+                   ELSE
+                           IF      LCR-RND(I)  <       .02
+                                   MOVE    ZERO        TO     LCR-NUM(I)
+                           ELSE
+                                   CONTINUE
+                           END-IF
+                   END-IF
+
+           ELSE
+                   IF      LCR-FROM2(I) <       LCR-TO2(I)
+                           CONTINUE
+                   ELSE
+                           MOVE    1000        TO      LCR-FROM2(I)
+                           MOVE    2000        TO      LCR-TO2(I)
+                   END-IF
+                   COMPUTE LCR-NUM(I) ROUNDED =
+                         ( LCR-TO2(I) - LCR-FROM2(I) )
+                                       * LCR-RND(I) + LCR-FROM2(I)
+                   IF      LCR-ZERO (I) =     "N"
+                           IF      LCR-NUM(I)  =       ZERO
+      *    *** LCR-ZERO (I) = "N"で、LCR-FROM2(I)がゼロの時、
+      *    *** ゼロセットを優先にする
+                                   MOVE    LCR-FROM2(I) TO    LCR-NUM(I)
+                           ELSE
+                                   CONTINUE
+                           END-IF
+                   ELSE
+                           IF      LCR-RND(I)  <       .02
+      *    *** LCR-ZERO (I) = "Y"で、LCR-FROM2(I) < .02の時、
+      *    *** LCR-FROM2(I)がゼロ以外でも、その値セットを優先にする
+                                   MOVE    LCR-FROM2(I) TO    LCR-NUM(I)
+                           ELSE
+                                   CONTINUE
+                           END-IF
+                   END-IF
+      *             END-IF
+           END-IF
+
+           EVALUATE LCR-SIGN(I)
+               WHEN "N"
+                   CONTINUE
+               WHEN "-"
+                   COMPUTE J ROUNDED = LCR-RND(I) * 10
+                   IF      J           =       ZERO
+                           MOVE    1           TO      J
+                   ELSE
+                           CONTINUE
+                   END-IF
+                   IF      J           =       1
+                           COMPUTE LCR-NUM(I) = LCR-NUM(I) * -1
+                   ELSE
+                           CONTINUE
+                   END-IF
+               WHEN "Y"
+                   COMPUTE J ROUNDED = LCR-RND(I) * 10
+                   IF      J           =       ZERO
+                           MOVE    1           TO      J
+                   ELSE
+                           CONTINUE
+                   END-IF
+                   IF      J           =       1
+                           COMPUTE LCR-NUM(I) = LCR-NUM(I) * -1
+                   ELSE
+                           CONTINUE
+                   END-IF
+               WHEN "1"
+                   DIVIDE LCR-SEQ BY 2 GIVING J ROUNDED
+                          REMAINDER K
+                   IF      K           =       ZERO
+                           COMPUTE LCR-NUM(I) = LCR-NUM(I) * -1
+                   ELSE
+                           CONTINUE
+                   END-IF
+               WHEN "2"
+                   DIVIDE LCR-SEQ BY 10 GIVING J ROUNDED
+                          REMAINDER K
+                   IF      K           =       ZERO
+                           COMPUTE LCR-NUM(I) = LCR-NUM(I) * -1
+                   ELSE
+                           CONTINUE
+                   END-IF
+               WHEN "3"
+                   DIVIDE LCR-SEQ BY 100 GIVING J ROUNDED
+                          REMAINDER K
+                   IF      K           =       ZERO
+                           COMPUTE LCR-NUM(I) = LCR-NUM(I) * -1
+                   ELSE
+                           CONTINUE
+                   END-IF
+      *    *** "P" ：呼び出し元が指定した割合（LCR-SIGN-PCT ％）でマイナス化
+               WHEN "P"
+                   IF      LCR-RND(I)  <       ( LCR-SIGN-PCT(I) / 100 )
+                           COMPUTE LCR-NUM(I) = LCR-NUM(I) * -1
+                   ELSE
+                           CONTINUE
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+
+      *    *** カタカナ　セット
+           COMPUTE K ROUNDED = LCR-RND(I) * 44
+           IF      K           =       ZERO
+                   MOVE    1           TO      K
+           END-IF
+           MOVE    SPACE       TO      LCR-KANA(I)
+           MOVE    FUNCTION SUBSTITUTE(LCR-KANA(I),SPACE,TBL02-KANA(K))
+                               TO      LCR-KANA(I)
+
+
+      *    *** アルファベット　セット
+           COMPUTE K ROUNDED = LCR-RND(I) * 26
+           IF      K           =       ZERO
+                   MOVE    1           TO      K
+           END-IF
+           MOVE    SPACE       TO      LCR-ALPHA(I)
+           MOVE   FUNCTION SUBSTITUTE(LCR-ALPHA(I),SPACE,TBL03-ALPHA(K))
+                               TO      LCR-ALPHA(I)
+
+      *    *** 名称１　ブランド　セット
+           COMPUTE K ROUNDED = LCR-RND(I) * 131
+           IF      K           =       ZERO
+                   MOVE    1           TO      K
+           END-IF
+           MOVE    TBL04-S-NAME (K) TO      LCR-S-NAME(I)
+
+      *    *** 名称２　ブランド　セット
+           COMPUTE K ROUNDED = LCR-RND(I) * 174
+           IF      K           =       ZERO
+                   MOVE    1           TO      K
+           END-IF
+           MOVE    TBL05-S-NAME (K) TO      LCR-S-NAME8(I)
+
+      *    *** 名称３　商品／カテゴリ　セット
+           COMPUTE K ROUNDED = LCR-RND(I) * 150
+           IF      K           =       ZERO
+                   MOVE    1           TO      K
+           END-IF
+           MOVE    TBL06-S-NAME (K) TO      LCR-S-NAME3(I)
+
+
+
+           ADD     1           TO      C1(I)
+           IF      LCR-BETWEEN(I) =    ZERO
+                   MOVE    1           TO      LCR-BETWEEN(I)
+           END-IF
+
+           IF      C1(I)       >       LCR-TO-CNT(I)
+                   MOVE    1           TO      C1(I)
+                   ADD     LCR-BETWEEN(I) TO   LCR-FROM(I)
+           ELSE
+                   CONTINUE
+           END-IF
+           .
+       S020-EX.
+           EXIT.
+
+      *    *** 生成値の再現用ログ出力（1件1項目）
+       S030-10.
+
+           MOVE    LCR-SEQ     TO      AUD-SEQ
+           MOVE    I           TO      AUD-IDX
+           MOVE    WK-SEED (I) TO      AUD-SEED
+           MOVE    WK-DATA (I) TO      AUD-DATA
+           MOVE    LCR-NUM (I) TO      AUD-NUM
+           MOVE    LCR-KANA(I) TO      AUD-KANA
+           MOVE    LCR-ALPHA(I) TO     AUD-ALPHA
+           MOVE    LCR-S-NAME(I) TO    AUD-S-NAME
+           MOVE    LCR-S-NAME8(I) TO   AUD-S-NAME8
+           MOVE    LCR-S-NAME3(I) TO   AUD-S-NAME3
+           WRITE   AUDIT-REC
+           .
+       S030-EX.
+           EXIT.
+
+      *    *** チェックポイント出力
+       S040-10.
+
+           OPEN    OUTPUT      CKPT-F
+           IF      WK-CKPT-STATUS =    ZERO
+                   MOVE    WK-SEQ      TO      CKPT-SEQ
+                   WRITE   CKPT-REC
+                   CLOSE   CKPT-F
+           END-IF
+           .
+       S040-EX.
+           EXIT.
+
+      *    *** BATCH：件数分生成してファイルへ直接出力する
+       S050-10.
+
+           OPEN    OUTPUT      BATCH-F
+           IF      WK-BATCH-STATUS NOT = ZERO
+                   DISPLAY WK-PGM-NAME " BATCH-F OPEN ERROR STATUS="
+                           WK-BATCH-STATUS
+                   STOP    RUN
+           END-IF
+
+           PERFORM VARYING WK-BATCH-IDX FROM 1 BY 1
+                   UNTIL   WK-BATCH-IDX > LCR-BATCH-CNT
+
+                   ADD     1           TO      WK-SEQ
+                   MOVE    WK-SEQ      TO      LCR-SEQ
+
+                   PERFORM VARYING I FROM 1 BY 1
+                           UNTIL I > LCR-IDX
+                           COMPUTE WK-DATA (I) LCR-RND (I) =
+                                 ( WK-SEED (I) * WK-DATA (I) )
+                                 + ( ( I / 11.11 )  + 1 ) * .123456
+                           COMPUTE WK-SEED (I) = WK-DATA (I) * 100000
+                           PERFORM S020-10     THRU    S020-EX
+                           IF      WK-AUDIT-SW =       "Y"
+                                   PERFORM S030-10 THRU S030-EX
+                           END-IF
+                   END-PERFORM
+
+                   MOVE    SPACE       TO      BATCH-REC
+                   MOVE    LCR-SEQ     TO      WK-BATCH-FLD
+                   STRING  WK-BATCH-FLD DELIMITED BY SPACE
+                           INTO    BATCH-REC
+                       ON OVERFLOW
+                           PERFORM S051-10 THRU S051-EX
+                   END-STRING
+
+                   PERFORM VARYING I FROM 1 BY 1
+                           UNTIL   I > LCR-IDX
+                           MOVE    LCR-NUM(I)  TO      WK-BATCH-FLD
+                           STRING  BATCH-REC   DELIMITED BY SPACE
+                                   ","         DELIMITED BY SIZE
+                                   WK-BATCH-FLD   DELIMITED BY SPACE
+                                   ","         DELIMITED BY SIZE
+                                   LCR-KANA(I)    DELIMITED BY SIZE
+                                   ","         DELIMITED BY SIZE
+                                   LCR-ALPHA(I)   DELIMITED BY SIZE
+                                   ","         DELIMITED BY SIZE
+                                   LCR-S-NAME(I)  DELIMITED BY SPACE
+                                   ","         DELIMITED BY SIZE
+                                   LCR-S-NAME8(I) DELIMITED BY SPACE
+                                   ","         DELIMITED BY SIZE
+                                   LCR-S-NAME3(I) DELIMITED BY SPACE
+                                   INTO    BATCH-REC
+                               ON OVERFLOW
+                                   PERFORM S051-10 THRU S051-EX
+                           END-STRING
+                   END-PERFORM
+
+                   WRITE   BATCH-REC
+
+                   IF      WK-SEQ      >       ZERO
+                      AND  FUNCTION MOD (WK-SEQ, WK-CKPT-EVERY) = ZERO
+                           PERFORM S040-10     THRU    S040-EX
+                   END-IF
+           END-PERFORM
+
+           CLOSE   BATCH-F
+           .
+       S050-EX.
+           EXIT.
+
+      *    *** BATCH-REC STRING あふれ警告(1回のみ表示)
+       S051-10.
+
+           IF      WK-BATCH-OVER-SW NOT = "Y"
+                   DISPLAY WK-PGM-NAME " BATCH-REC OVERFLOW AT SEQ="
+                           WK-SEQ
+                   MOVE    "Y"         TO      WK-BATCH-OVER-SW
+           END-IF
+           .
+       S051-EX.
+           EXIT.
+
+      *    *** CLOSE
+       S900-10.
+
+           CLOSE   PIN1-F.
+           IF      WK-PIN1-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " PIN1-F CLOSE ERROR STATUS="
+                           WK-PIN1-STATUS
+                   STOP    RUN
+           END-IF
+
+           CLOSE   PIN2-F.
+           IF      WK-PIN2-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " PIN2-F CLOSE ERROR STATUS="
+                           WK-PIN2-STATUS
+                   STOP    RUN
+           END-IF
+
+           CLOSE   PIN3-F.
+           IF      WK-PIN3-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " PIN3-F CLOSE ERROR STATUS="
+                           WK-PIN3-STATUS
+                   STOP    RUN
+           END-IF
+
+           IF      WK-AUDIT-OPEN =     "Y"
+                   CLOSE   AUDIT-F
+           END-IF
+           .
+       S900-EX.
+           EXIT.

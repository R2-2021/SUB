@@ -3,7 +3,29 @@
 
        ENVIRONMENT         DIVISION.
       * CONFIGURATION       SECTION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+
+      *    *** LUP／END 処理時間の記録用ログ
+       SELECT TLOG-F           ASSIGN   WK-TLOG-F-NAME
+                               STATUS   WK-TLOG-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
        DATA                DIVISION.
+       FILE                SECTION.
+
+       FD  TLOG-F
+           LABEL RECORDS ARE STANDARD.
+       01  TLOG-REC.
+           03  TLOG-PGM        PIC  X(008).
+           03  FILLER          PIC  X(001).
+           03  TLOG-ID         PIC  X(001).
+           03  FILLER          PIC  X(001).
+           03  TLOG-YMD        PIC  9(006).
+           03  FILLER          PIC  X(001).
+           03  TLOG-HMS        PIC  9(008).
+           03  FILLER          PIC  X(001).
+           03  TLOG-SEC        PIC  ZZZ,ZZZ,ZZ9.99.
 
        WORKING-STORAGE     SECTION.
        01  WORK-AREA.
@@ -61,6 +83,21 @@
            03  WK-SEC-21         PIC  9(009)V99 VALUE ZERO.
            03  WK-SEC-22         PIC  9(009)V99 VALUE ZERO.
 
+      *    *** 和暦（令和／平成）算出用
+           03  WK-DATE-YMD8      PIC  9(008) VALUE ZERO.
+           03  WK-YYYY4-R        REDEFINES WK-DATE-YMD8.
+             05  WK-YYYY4        PIC  9(004).
+             05  FILLER          PIC  9(004).
+
+      *    *** LUP 区切り時間の積み上げ保持（ENDで一覧表示するため）
+           03  WK-TLOG-F-NAME    PIC  X(032) VALUE
+               "DATETIME.TIMING.LOG".
+           03  WK-TLOG-STATUS    PIC  9(002) VALUE ZERO.
+
+           03  WK-LAP-CNT        BINARY-LONG SYNC VALUE ZERO.
+           03  WK-LAP-TBL        OCCURS 50.
+             05  WK-LAP-SEC      PIC  ZZZ,ZZZ,ZZ9.99 VALUE ZERO.
+
        01  TBL-AREA.
            03  TBL01-AREA.
              05  FILLER          PIC  X(018) VALUE "January  February ".
@@ -73,48 +110,60 @@
              05  TBL01-MM-NA     OCCURS 12
                                  PIC X(009).
            03  TBL02-AREA.
-             05  FILLER        PIC  N(009) VALUE NC"ÇiÇÅÇéÇïÇÅÇíÇôÅ@Å@".
-             05  FILLER        PIC  N(009) VALUE NC"ÇeÇÖÇÇÇíÇïÇÅÇíÇôÅ@".
-             05  FILLER        PIC  N(009) VALUE NC"ÇlÇÅÇíÇÉÇàÅ@Å@Å@Å@".
-             05  FILLER        PIC  N(009) VALUE NC"Ç`ÇêÇíÇâÇåÅ@Å@Å@Å@".
-             05  FILLER        PIC  N(009) VALUE NC"ÇlÇÅÇôÅ@Å@Å@Å@Å@Å@".
-             05  FILLER        PIC  N(009) VALUE NC"ÇiÇïÇéÇÖÅ@Å@Å@Å@Å@".
-             05  FILLER        PIC  N(009) VALUE NC"ÇiÇïÇåÇôÅ@Å@Å@Å@Å@".
-             05  FILLER        PIC  N(009) VALUE NC"Ç`ÇïÇáÇïÇìÇîÅ@Å@Å@".
-             05  FILLER        PIC  N(009) VALUE NC"ÇrÇÖÇêÇîÇÖÇçÇÇÇÖÇí".
-             05  FILLER        PIC  N(009) VALUE NC"ÇnÇÉÇîÇèÇÇÇÖÇíÅ@Å@".
-             05  FILLER        PIC  N(009) VALUE NC"ÇmÇèÇñÇÖÇçÇÇÇÖÇíÅ@".
-             05  FILLER        PIC  N(009) VALUE NC"ÇcÇÖÇÉÇÖÇçÇÇÇÖÇíÅ@".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"ジャニュアリー　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"フェブラリー　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"マーチ　　　　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"エイプリル　　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"メイ　　　　　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"ジューン　　　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"ジュライ　　　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"オーガスト　　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"セプテンバー　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"オクトーバー　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"ノベンバー　　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"ディセンバー　　　".
            03  TBL02-AREA-R      REDEFINES TBL02-AREA.
              05  TBL02-MM-NK1    OCCURS 12
                                  PIC N(009).
            03  TBL03-AREA.
-             05  FILLER          PIC  N(003) VALUE "Å@ÇPåé".
-             05  FILLER          PIC  N(003) VALUE "Å@ÇQåé".
-             05  FILLER          PIC  N(003) VALUE "Å@ÇRåé".
-             05  FILLER          PIC  N(003) VALUE "Å@ÇSåé".
-             05  FILLER          PIC  N(003) VALUE "Å@ÇTåé".
-             05  FILLER          PIC  N(003) VALUE "Å@ÇUåé".
-             05  FILLER          PIC  N(003) VALUE "Å@ÇVåé".
-             05  FILLER          PIC  N(003) VALUE "Å@ÇWåé".
-             05  FILLER          PIC  N(003) VALUE "Å@ÇXåé".
-             05  FILLER          PIC  N(003) VALUE "ÇPÇOåé".
-             05  FILLER          PIC  N(003) VALUE "ÇPÇPåé".
-             05  FILLER          PIC  N(003) VALUE "ÇPÇQåé".
+             05  FILLER          PIC  N(003) VALUE NC"　１月".
+             05  FILLER          PIC  N(003) VALUE NC"　２月".
+             05  FILLER          PIC  N(003) VALUE NC"　３月".
+             05  FILLER          PIC  N(003) VALUE NC"　４月".
+             05  FILLER          PIC  N(003) VALUE NC"　５月".
+             05  FILLER          PIC  N(003) VALUE NC"　６月".
+             05  FILLER          PIC  N(003) VALUE NC"　７月".
+             05  FILLER          PIC  N(003) VALUE NC"　８月".
+             05  FILLER          PIC  N(003) VALUE NC"　９月".
+             05  FILLER          PIC  N(003) VALUE NC"１０月".
+             05  FILLER          PIC  N(003) VALUE NC"１１月".
+             05  FILLER          PIC  N(003) VALUE NC"１２月".
            03  TBL03-AREA-R      REDEFINES TBL03-AREA.
              05  TBL03-MM-NK2    OCCURS 12
                                  PIC N(003).
            03  TBL04-AREA.
-             05  FILLER          PIC  N(001) VALUE NC"ÇO".
-             05  FILLER          PIC  N(001) VALUE NC"ÇP".
-             05  FILLER          PIC  N(001) VALUE NC"ÇQ".
-             05  FILLER          PIC  N(001) VALUE NC"ÇR".
-             05  FILLER          PIC  N(001) VALUE NC"ÇS".
-             05  FILLER          PIC  N(001) VALUE NC"ÇT".
-             05  FILLER          PIC  N(001) VALUE NC"ÇU".
-             05  FILLER          PIC  N(001) VALUE NC"ÇV".
-             05  FILLER          PIC  N(001) VALUE NC"ÇW".
-             05  FILLER          PIC  N(001) VALUE NC"ÇX".
+             05  FILLER          PIC  N(001) VALUE NC"０".
+             05  FILLER          PIC  N(001) VALUE NC"１".
+             05  FILLER          PIC  N(001) VALUE NC"２".
+             05  FILLER          PIC  N(001) VALUE NC"３".
+             05  FILLER          PIC  N(001) VALUE NC"４".
+             05  FILLER          PIC  N(001) VALUE NC"５".
+             05  FILLER          PIC  N(001) VALUE NC"６".
+             05  FILLER          PIC  N(001) VALUE NC"７".
+             05  FILLER          PIC  N(001) VALUE NC"８".
+             05  FILLER          PIC  N(001) VALUE NC"９".
            03  TBL04-AREA-R      REDEFINES TBL04-AREA.
              05  TBL04-SU-NK     OCCURS 10
                                  PIC N(001).
@@ -143,27 +192,30 @@
                    ACCEPT  LDT-DATE-DAY  FROM   DAY YYYYDDD
                    ACCEPT  WK-DAY-S      FROM   DAY YYYYDDD
 
+      *    *** このジョブの累積ラップ保持をリセットする
+                   MOVE    ZERO        TO      WK-LAP-CNT
+
                    EVALUATE LDT-DATE-WEEK
                        WHEN 1
-                           MOVE    "åé"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"月"     TO      LDT-DATE-WEEK-NK
                            MOVE    "MON"       TO      LDT-DATE-WEEK-NA
                        WHEN 2
-                           MOVE    "âŒ"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"火"     TO      LDT-DATE-WEEK-NK
                            MOVE    "TUE"       TO      LDT-DATE-WEEK-NA
                        WHEN 3
-                           MOVE    "êÖ"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"水"     TO      LDT-DATE-WEEK-NK
                            MOVE    "WED"       TO      LDT-DATE-WEEK-NA
                        WHEN 4
-                           MOVE    "ñÿ"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"木"     TO      LDT-DATE-WEEK-NK
                            MOVE    "THU"       TO      LDT-DATE-WEEK-NA
                        WHEN 5
-                           MOVE    "ã‡"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"金"     TO      LDT-DATE-WEEK-NK
                            MOVE    "FRI"       TO      LDT-DATE-WEEK-NA
                        WHEN 6
-                           MOVE    "ìy"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"土"     TO      LDT-DATE-WEEK-NK
                            MOVE    "SAT"       TO      LDT-DATE-WEEK-NA
                        WHEN 7
-                           MOVE    "ì˙"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"日"     TO      LDT-DATE-WEEK-NK
                            MOVE    "SUN"       TO      LDT-DATE-WEEK-NA
                    END-EVALUATE
 
@@ -171,6 +223,8 @@
                    MOVE     TBL02-MM-NK1(LDT-DATE-MM) TO LDT-DATE-MM-NK1
                    MOVE     TBL03-MM-NK2(LDT-DATE-MM) TO LDT-DATE-MM-NK2
 
+                   PERFORM S300-10     THRU    S300-EX
+
                    PERFORM VARYING I FROM 1 BY 1
                            UNTIL I > 14
                        COMPUTE J = WK-DATE-YMD-SU-S (I) + 1
@@ -200,25 +254,25 @@
 
                    EVALUATE LDT-DATE-WEEK
                        WHEN 1
-                           MOVE    "åé"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"月"     TO      LDT-DATE-WEEK-NK
                            MOVE    "MON"       TO      LDT-DATE-WEEK-NA
                        WHEN 2
-                           MOVE    "âŒ"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"火"     TO      LDT-DATE-WEEK-NK
                            MOVE    "TUE"       TO      LDT-DATE-WEEK-NA
                        WHEN 3
-                           MOVE    "êÖ"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"水"     TO      LDT-DATE-WEEK-NK
                            MOVE    "WED"       TO      LDT-DATE-WEEK-NA
                        WHEN 4
-                           MOVE    "ñÿ"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"木"     TO      LDT-DATE-WEEK-NK
                            MOVE    "THU"       TO      LDT-DATE-WEEK-NA
                        WHEN 5
-                           MOVE    "ã‡"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"金"     TO      LDT-DATE-WEEK-NK
                            MOVE    "FRI"       TO      LDT-DATE-WEEK-NA
                        WHEN 6
-                           MOVE    "ìy"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"土"     TO      LDT-DATE-WEEK-NK
                            MOVE    "SAT"       TO      LDT-DATE-WEEK-NA
                        WHEN 7
-                           MOVE    "ì˙"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"日"     TO      LDT-DATE-WEEK-NK
                            MOVE    "SUN"       TO      LDT-DATE-WEEK-NA
                    END-EVALUATE
 
@@ -226,6 +280,8 @@
                    MOVE     TBL02-MM-NK1(LDT-DATE-MM) TO LDT-DATE-MM-NK1
                    MOVE     TBL03-MM-NK2(LDT-DATE-MM) TO LDT-DATE-MM-NK2
 
+                   PERFORM S300-10     THRU    S300-EX
+
                    PERFORM VARYING I FROM 1 BY 1
                            UNTIL I > 14
                        COMPUTE J = WK-DATE-YMD-SU-S (I) + 1
@@ -240,6 +296,14 @@
 
                    PERFORM S200-10     THRU    S200-EX
 
+      *    *** ラップ経過時間を履歴テーブルに積み上げる
+                   ADD      1          TO      WK-LAP-CNT
+                   IF       WK-LAP-CNT <=      50
+                            MOVE WK-SEC-D TO WK-LAP-TBL(WK-LAP-CNT)
+                   END-IF
+
+                   PERFORM S400-10     THRU    S400-EX
+
                    DISPLAY LDT-DATE-TIME-PGM
                            " START=" WK-DATE-YY-S2
                            "/"      WK-DATE-MM-S2
@@ -259,8 +323,8 @@
                            LDT-DATE-WEEK-NK "(" 
                            LDT-DATE-WEEK-NA ")"
                    DISPLAY LDT-DATE-TIME-PGM " " 
-                           LDT-DATE-LUP-COM " LUP èàóùéûä‘"
-                            WK-SEC-D "ïbÇ≈ÇµÇΩ"
+                           LDT-DATE-LUP-COM " LUP 処理時間"
+                            WK-SEC-D "秒でした"
                    MOVE    LDT-DATE-TIME TO     WK-DATE-TIME-S2
 
       *    *** èIóπèàóù
@@ -274,25 +338,25 @@
 
                    EVALUATE LDT-DATE-WEEK
                        WHEN 1
-                           MOVE    "åé"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"月"     TO      LDT-DATE-WEEK-NK
                            MOVE    "MON"       TO      LDT-DATE-WEEK-NA
                        WHEN 2
-                           MOVE    "âŒ"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"火"     TO      LDT-DATE-WEEK-NK
                            MOVE    "TUE"       TO      LDT-DATE-WEEK-NA
                        WHEN 3
-                           MOVE    "êÖ"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"水"     TO      LDT-DATE-WEEK-NK
                            MOVE    "WED"       TO      LDT-DATE-WEEK-NA
                        WHEN 4
-                           MOVE    "ñÿ"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"木"     TO      LDT-DATE-WEEK-NK
                            MOVE    "THU"       TO      LDT-DATE-WEEK-NA
                        WHEN 5
-                           MOVE    "ã‡"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"金"     TO      LDT-DATE-WEEK-NK
                            MOVE    "FRI"       TO      LDT-DATE-WEEK-NA
                        WHEN 6
-                           MOVE    "ìy"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"土"     TO      LDT-DATE-WEEK-NK
                            MOVE    "SAT"       TO      LDT-DATE-WEEK-NA
                        WHEN 7
-                           MOVE    "ì˙"        TO      LDT-DATE-WEEK-NK
+                           MOVE    NC"日"     TO      LDT-DATE-WEEK-NK
                            MOVE    "SUN"       TO      LDT-DATE-WEEK-NA
                    END-EVALUATE
 
@@ -300,6 +364,8 @@
                    MOVE     TBL02-MM-NK1(LDT-DATE-MM) TO LDT-DATE-MM-NK1
                    MOVE     TBL03-MM-NK2(LDT-DATE-MM) TO LDT-DATE-MM-NK2
 
+                   PERFORM S300-10     THRU    S300-EX
+
                    PERFORM VARYING I FROM 1 BY 1
                            UNTIL I > 14
                        COMPUTE J = WK-DATE-YMD-SU-S (I) + 1
@@ -330,8 +396,18 @@
                            "."      LDT-DATE-SM " "
                            LDT-DATE-WEEK-NK "(" 
                            LDT-DATE-WEEK-NA ")"
-                   DISPLAY LDT-DATE-TIME-PGM 
-                           " èàóùéûä‘" WK-SEC-D "ïbÇ≈ÇµÇΩ"
+                   DISPLAY LDT-DATE-TIME-PGM
+                           " 処理時間" WK-SEC-D "秒でした"
+
+      *    *** ラップごとの経過時間を一覧表示する
+                   PERFORM VARYING I FROM 1 BY 1
+                           UNTIL I > WK-LAP-CNT OR I > 50
+                       DISPLAY LDT-DATE-TIME-PGM " LAP(" I ")="
+                               WK-LAP-SEC(I)
+                   END-PERFORM
+
+                   PERFORM S400-10     THRU    S400-EX
+
       *    *** ERROR èàóù
                WHEN OTHER
                    DISPLAY WK-PGM-NAME " LDT-DATE-TIME-ID ERROR"
@@ -431,3 +507,40 @@
            END-IF.
        S200-EX.
            EXIT.
+      *
+      *    *** 和暦（令和・平成）変換
+      *    *** 2019年以降を令和、それより前を平成として換算する
+      *    *** （改元日の5/1境界は見ず、年単位の簡易換算とする）
+       S300-10.
+           ACCEPT  WK-DATE-YMD8  FROM    DATE YYYYMMDD.
+
+           EVALUATE TRUE
+               WHEN WK-YYYY4 >= 2019
+                   MOVE    "REIWA " TO     LDT-DATE-ERA-NA
+                   COMPUTE LDT-DATE-ERA-YY = WK-YYYY4 - 2018
+               WHEN OTHER
+                   MOVE    "HEISEI" TO     LDT-DATE-ERA-NA
+                   COMPUTE LDT-DATE-ERA-YY = WK-YYYY4 - 1988
+           END-EVALUATE.
+       S300-EX.
+           EXIT.
+      *
+      *    *** LUP／END の処理時間を記録ログへ追記する
+      *    *** ファイルが存在しない場合は新規作成する
+       S400-10.
+           OPEN     EXTEND     TLOG-F
+           IF       WK-TLOG-STATUS =      "35"
+                    OPEN       OUTPUT     TLOG-F
+           END-IF
+
+           MOVE     LDT-DATE-TIME-PGM  TO     TLOG-PGM
+           MOVE     LDT-DATE-TIME-ID   TO     TLOG-ID
+           MOVE     LDT-DATE-YMD       TO     TLOG-YMD
+           MOVE     LDT-DATE-HMS       TO     TLOG-HMS
+           MOVE     WK-SEC-D           TO     TLOG-SEC
+
+           WRITE    TLOG-REC
+
+           CLOSE    TLOG-F.
+       S400-EX.
+           EXIT.

@@ -17,6 +17,11 @@
                                STATUS   WK-PIN1-STATUS
            ORGANIZATION LINE   SEQUENTIAL.
 
+      *    *** 変換結果 直接印字ﾌｧｲﾙ(LDE07-OUT-SW="Y"の時のみ使用)
+       SELECT POT1-F           ASSIGN   WK-POT1-F-NAME
+                               STATUS   WK-POT1-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
        DATA                    DIVISION.
        FILE                    SECTION.
 
@@ -25,12 +30,16 @@
        01  PIN1-REC.
            03  FILLER          PIC  X(100).
 
+       FD  POT1-F
+           LABEL RECORDS ARE STANDARD.
+       01  POT1-REC             PIC  X(1360).
+
        WORKING-STORAGE         SECTION.
 
        01  WORK-AREA.
            03  WK-PGM-NAME     PIC  X(008) VALUE "DECODE07".
 
-           03  WK-PIN1-F-NAME  PIC  X(032) VALUE "DECODE07.PIN1".
+           03  WK-PIN1-F-NAME  PIC  X(032) VALUE SPACE.
       *         "文字デザイン\A.txt".
 
            03  WK-PIN1-STATUS  PIC  9(002) VALUE ZERO.
@@ -49,8 +58,18 @@
 
            03  WK-ASCII-LEN    BINARY-LONG SYNC VALUE ZERO.
 
+      *    *** 変換結果 直接印字ﾓｰﾄﾞ
+           03  WK-POT1-F-NAME  PIC  X(032) VALUE SPACE.
+           03  WK-POT1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-OUT-SW       PIC  X(001) VALUE "N".
+             88  OUT-MODE                VALUE "Y".
+           03  WK-POT1-OPEN    PIC  X(001) VALUE "N".
+
            COPY    CPFILEDUMP REPLACING ==:##:== BY ==WFD==.
 
+      *    *** 既定ファイル名(CPCONFIG に集約)
+           COPY    CPCONFIG.
+
        01  TBL-AREA01-G.
       *    ***
            03  TBL01-AREA.
@@ -123,13 +142,19 @@
       *    *** パターン変更
                    PERFORM S050-10     THRU      S050-EX
 
+      *    *** 直接印字ﾓｰﾄﾞなら変換結果をそのままPOT1-Fへ書出す
+                   IF      OUT-MODE
+                           PERFORM S060-10     THRU      S060-EX
+                   END-IF
+
                WHEN "CLOSE "
                    PERFORM S900-10     THRU    S900-EX
 
                WHEN OTHER
                    DISPLAY WK-PGM-NAME " LDE07-ID PARA ERROR="
                            LDE07-ID
-                  DISPLAY WK-PGM-NAME " LDE07-ID OPEN,CHANGE,CLOSE 指定"
+                   DISPLAY WK-PGM-NAME
+                           " LDE07-ID OPEN,CHANGE,CLOSE 指定"
                    STOP    RUN
            END-EVALUATE
 
@@ -140,6 +165,14 @@
       *    *** OPEN
        S010-10.
 
+      *    *** 既定ファイル名(CPCONFIG に集約)
+           MOVE    CFG-DECODE07-PIN1-NAME TO WK-PIN1-F-NAME
+
+      *    *** 書体ﾃｰﾌﾞﾙの差し替え指定が有ればそちらを開く
+           IF      LDE07-FONT-FILE NOT = SPACE
+                   MOVE    LDE07-FONT-FILE TO WK-PIN1-F-NAME
+           END-IF
+
            OPEN    INPUT       PIN1-F
            IF      WK-PIN1-STATUS NOT =  ZERO
                    DISPLAY WK-PGM-NAME " PIN1-F OPEN ERROR STATUS="
@@ -151,6 +184,23 @@
            MOVE    1           TO      I1
            MOVE    ZERO        TO      I2
 
+      *    *** 変換結果を直接印字ﾌｧｲﾙへ出力するﾓｰﾄﾞ
+           MOVE    LDE07-OUT-SW TO      WK-OUT-SW
+           IF      OUT-MODE
+                   MOVE CFG-DECODE07-POT1-NAME TO WK-POT1-F-NAME
+                   IF      LDE07-OUT-FILE NOT = SPACE
+                           MOVE LDE07-OUT-FILE TO WK-POT1-F-NAME
+                   END-IF
+                   OPEN    OUTPUT      POT1-F
+                   IF      WK-POT1-STATUS NOT = ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " POT1-F OPEN ERROR STATUS="
+                                   WK-POT1-STATUS
+                           STOP    RUN
+                   END-IF
+                   MOVE    "Y"         TO      WK-POT1-OPEN
+           END-IF
+
       *****     CALL "COBDUMP" USING  WK-DATA
            .
        S010-EX.
@@ -365,6 +415,24 @@
        S050-EX.
            EXIT.
 
+      *    *** 直接印字ﾓｰﾄﾞの結果をPOT1-Fへ書出す
+       S060-10.
+
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > 16
+                   MOVE    LDE07-LINE (I) TO      POT1-REC
+                   WRITE   POT1-REC
+                   IF      WK-POT1-STATUS NOT = ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " POT1-F WRITE ERROR STATUS="
+                                   WK-POT1-STATUS
+                           STOP    RUN
+                   END-IF
+           END-PERFORM
+           .
+       S060-EX.
+           EXIT.
+
       *    *** CLOSE
        S900-10.
 
@@ -375,6 +443,16 @@
                    STOP    RUN
            END-IF
 
+           IF      WK-POT1-OPEN =      "Y"
+                   CLOSE   POT1-F
+                   IF      WK-POT1-STATUS NOT = ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " POT1-F CLOSE ERROR STATUS="
+                                   WK-POT1-STATUS
+                           STOP    RUN
+                   END-IF
+           END-IF
+
            DISPLAY WK-PGM-NAME " PIN1 ｹﾝｽｳ = " WK-PIN1-CNT
                    " (" WK-PIN1-F-NAME ")"
            .

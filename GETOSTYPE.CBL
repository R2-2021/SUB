@@ -11,27 +11,65 @@
  *>* 2: Cygwin **
  *>* 3: UNIX/Linux/MacOS **
  *>****************************************************************
+ *>* An OPTIONAL second parameter, Os-Name-Out (PIC X(64)), may **
+ *>* be passed to receive a more specific OS/distribution name: **
+ *>* on UNIX/Linux/MacOS it is loaded from /etc/os-release's **
+ *>* PRETTY_NAME when that file is present, falling back to **
+ *>* "UNIX" otherwise. The lookup is done only on the first **
+ *>* call within a run unit; subsequent calls reuse the cached **
+ *>* RETURN-CODE and name without re-reading the environment. **
+ *>****************************************************************
  *>* DATE CHANGE DESCRIPTION **
  *>>* ====== ==================================================== **
  *>* GC0909 Initial coding. **
+ *>* Cache the ENVIRONMENT/os-release lookup across calls and **
+ *>* return a specific distro/version name via an optional **
+ *>* second parameter. **
  *>****************************************************************
  ENVIRONMENT DIVISION.
  CONFIGURATION SECTION.
  REPOSITORY.
  FUNCTION ALL INTRINSIC.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT OSREL-F ASSIGN "/etc/os-release"
+         STATUS Osrel-Status
+         ORGANIZATION LINE SEQUENTIAL.
  DATA DIVISION.
+ FILE SECTION.
+ FD  OSREL-F
+     LABEL RECORDS ARE STANDARD.
+ 01  OSREL-REC PIC X(256).
  WORKING-STORAGE SECTION.
  01 Env-Path PIC X(1024).
  01 Tally1 USAGE BINARY-LONG.
+ 01 Osrel-Status PIC X(2).
+ 01 Osrel-Eof PIC X(1) VALUE SPACE.
+ 01 Quote-Sub USAGE BINARY-LONG.
+ 01 Cached-Flag PIC X(1) VALUE SPACE.
+ 01 Cached-RC PIC 9(1) VALUE 0.
+ 01 Cached-Os-Name PIC X(64) VALUE SPACES.
+
+ LINKAGE SECTION.
+ 01 Os-Name-Out PIC X(64).
 
- PROCEDURE DIVISION.
+ PROCEDURE DIVISION USING OPTIONAL Os-Name-Out.
  000-Main SECTION.
  010-Get-TEMP-Var.
+   IF Cached-Flag = "Y"
+     MOVE Cached-RC TO RETURN-CODE
+     IF NUMBER-OF-CALL-PARAMETERS >= 1
+       MOVE Cached-Os-Name TO Os-Name-Out
+     END-IF
+     GOBACK
+   END-IF
+
    MOVE SPACES TO Env-Path
    ACCEPT Env-Path
      FROM ENVIRONMENT "PATH"
      ON EXCEPTION
        MOVE 0 TO RETURN-CODE
+       PERFORM 020-Cache-Result
        GOBACK
     END-ACCEPT
 
@@ -39,7 +77,7 @@
    MOVE 0 TO RETURN-CODE
  ELSE
    MOVE 0 TO Tally1
-   INSPECT Env-Path 
+   INSPECT Env-Path
      TALLYING Tally1 FOR ALL ";"
    IF Tally1 = 0 *> Must be some form of UNIX
      MOVE 0 TO Tally1
@@ -47,13 +85,47 @@
        TALLYING TALLY1 FOR ALL "/cygdrive/"
      IF Tally1 = 0 *> UNIX/MacOS
        MOVE 3 TO RETURN-CODE
+       PERFORM 030-Get-Unix-Distro
      ELSE *> Cygwin
        MOVE 2 TO RETURN-CODE
+       MOVE "CYGWIN" TO Cached-Os-Name
      END-IF
    ELSE *> Assume Windows[/MinGW]
      MOVE 1 TO RETURN-CODE
+     MOVE "WINDOWS" TO Cached-Os-Name
    END-IF
  END-IF
+ PERFORM 020-Cache-Result
  GOBACK
  .
+ 020-Cache-Result.
+   MOVE RETURN-CODE TO Cached-RC
+   MOVE "Y" TO Cached-Flag
+   IF NUMBER-OF-CALL-PARAMETERS >= 1
+     MOVE Cached-Os-Name TO Os-Name-Out
+   END-IF
+   .
+ *>*** RETURN-CODE = 3 の場合、/etc/os-release から PRETTY_NAME を取得
+ 030-Get-Unix-Distro.
+   MOVE "UNIX" TO Cached-Os-Name
+   MOVE SPACE TO Osrel-Eof
+   OPEN INPUT OSREL-F
+   IF Osrel-Status = "00"
+     PERFORM UNTIL Osrel-Eof = "Y"
+       READ OSREL-F
+         AT END
+           MOVE "Y" TO Osrel-Eof
+         NOT AT END
+           IF OSREL-REC (1:12) = "PRETTY_NAME="
+             MOVE SPACES TO Cached-Os-Name
+             MOVE 1 TO Quote-Sub
+             UNSTRING OSREL-REC (14:243) DELIMITED BY ALL QUOTE
+                 INTO Cached-Os-Name
+             MOVE "Y" TO Osrel-Eof
+           END-IF
+       END-READ
+     END-PERFORM
+     CLOSE OSREL-F
+   END-IF
+   .
  END PROGRAM GETOSTYPE.

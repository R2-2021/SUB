@@ -22,11 +22,20 @@
            03  WK-AMARI-4      BINARY-LONG SYNC VALUE ZERO.
            03  WK-AMARI        BINARY-LONG SYNC VALUE ZERO.
 
+      *    *** ISO週番号算出用
+           03  WK-ISOWD        BINARY-LONG SYNC VALUE ZERO.
+           03  WK-DOY          BINARY-LONG SYNC VALUE ZERO.
+           03  WK-ISOWK        BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** 休日カレンダー対応・次営業日算出用
+           03  WK-HOLIDAY-SW   PIC  X(001) VALUE "N".
+
        01  INDEX-AREA.
            03  I               BINARY-LONG SYNC VALUE ZERO.
            03  I2              BINARY-LONG SYNC VALUE ZERO.
            03  J               BINARY-LONG SYNC VALUE ZERO.
            03  K               BINARY-LONG SYNC VALUE ZERO.
+           03  H               BINARY-LONG SYNC VALUE ZERO.
 
        01  TBL-AREA.
       *    *** 0000”N(1)‚ÉƒZƒbƒg,9999”N(10000)‚ÉƒZƒbƒg
@@ -66,11 +75,18 @@
       *    *** LDW-DATE2-WEEK SET
                    PERFORM S210-10     THRU    S210-EX
 
+      *    *** ISO-8601 週番号を LDW-DATE2-ISOWK にセットする
+                   PERFORM S220-10     THRU    S220-EX
+
       *    *** LDW-NISUU ‚©‚ç LDW-DATE2-YMD ‹‚ß‚é
                WHEN LDW-DATE2-ID = "R"
       *    *** LDW-DATE2-YMD –˜‚Ì“ú”ƒZƒbƒg
                    PERFORM S300-10     THRU    S300-EX
 
+      *    *** LDW-DATE2-YMD ‚©‚ç休日カレンダーを考慮した次営業日を求める
+               WHEN LDW-DATE2-ID = "N"
+                   PERFORM S400-10     THRU    S400-EX
+
                WHEN OTHER
                    DISPLAY WK-PGM-NAME " LDW-DATE2-ID ERROR" 
                           " LDW-DATE2-ID=" LDW-DATE2-ID
@@ -136,6 +152,25 @@
        S011-EX.
            EXIT.
 
+      *    *** グレゴリオ暦への改暦日(1582.10.15)より前の日付を拒否する
+      *    *** S011-10の400/100/4閏年判定はそれ以前は単なる「目安」であり
+      *    *** 暦として実在しない日付を計算し続けてしまうため、ここで止める
+       S012-10.
+           IF      LDW-DATE2-YYYY <       1582
+               OR ( LDW-DATE2-YYYY =      1582
+               AND  LDW-DATE2-MM   <      10 )
+               OR ( LDW-DATE2-YYYY =      1582
+               AND  LDW-DATE2-MM   =      10
+               AND  LDW-DATE2-DD   <      15 )
+                   DISPLAY WK-PGM-NAME " LDW-DATE2-ID=" LDW-DATE2-ID
+                           " DATE BEFORE GREGORIAN CUTOVER ERROR"
+                           " LDW-DATE2-YMD=" LDW-DATE2-YMD
+                   STOP    RUN
+           END-IF
+           .
+       S012-EX.
+           EXIT.
+
       *    *** ŽZo•û–@•ÏXAS100-10 –¢Žg—p
       *    *** ‰[”N‚Ì“ú”“™AŒvŽZ‚·‚é
        S100-10.
@@ -215,6 +250,8 @@
                    STOP    RUN
            END-IF
 
+           PERFORM S012-10     THRU    S012-EX
+
       *    *** “–”N‚ÌŒŽ“ú‚Ü‚Å‚Ì“ú”ƒZƒbƒg
            PERFORM VARYING J FROM 1 BY 1
                    UNTIL J > LDW-DATE2-MM
@@ -299,6 +336,8 @@
 
                    MOVE    J           TO      LDW-DATE2-MM
                    MOVE    WK-NISUU2   TO      LDW-DATE2-DD
+
+                   PERFORM S012-10     THRU    S012-EX
                END-IF
            END-PERFORM
 
@@ -313,3 +352,54 @@
            .
        S300-EX.
            EXIT.
+
+      *    *** ISO週番号をLDW-DATE2-ISOWKにセットする
+       S220-10.
+           MOVE    ZERO        TO      WK-DOY
+           PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > LDW-DATE2-MM - 1
+                   ADD     LDW-DATE2-DD2(J) TO  WK-DOY
+           END-PERFORM
+           ADD     LDW-DATE2-DD TO      WK-DOY
+
+      *    *** LDW-DATE2-WEEKは1(日)〜7(土)、ISO週日は1(月)〜7(日)
+           COMPUTE WK-ISOWD = FUNCTION MOD(LDW-DATE2-WEEK + 5, 7) + 1
+
+           COMPUTE WK-ISOWK = (WK-DOY - WK-ISOWD + 10) / 7
+
+      *    *** 前年最終週にかかる場合は簡易的に週52として扱う
+           IF      WK-ISOWK    <       1
+                   MOVE    52          TO      WK-ISOWK
+           END-IF
+
+           MOVE    WK-ISOWK    TO      LDW-DATE2-ISOWK
+           .
+       S220-EX.
+           EXIT.
+
+      *    *** LDW-DATE2-YMDから週末・休日テーブルを避けた次営業日を求める
+       S400-10.
+           PERFORM S200-10     THRU    S200-EX
+
+           MOVE    "N"         TO      WK-HOLIDAY-SW
+           PERFORM UNTIL WK-HOLIDAY-SW = "Y"
+               ADD      1          TO      LDW-NISUU
+               PERFORM S300-10     THRU    S300-EX
+               PERFORM S210-10     THRU    S210-EX
+
+               IF      LDW-DATE2-WEEK  =   1
+                   OR  LDW-DATE2-WEEK  =   7
+                   MOVE    "N"         TO      WK-HOLIDAY-SW
+               ELSE
+                   MOVE    "Y"         TO      WK-HOLIDAY-SW
+                   PERFORM VARYING H FROM 1 BY 1
+                           UNTIL H > LDW-HOLIDAY-CNT
+                       IF      LDW-HOLIDAY-AREA (H) = LDW-DATE2-YMD
+                               MOVE    "N"         TO      WK-HOLIDAY-SW
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+           .
+       S400-EX.
+           EXIT.
